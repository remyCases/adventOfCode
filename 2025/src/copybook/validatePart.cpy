@@ -0,0 +1,26 @@
+      *> Copyright (C) 2025 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+      *> Shared part-number guard, copied into the top of a program's
+      *> Main via COPY REPLACING PART-FIELD BY <the program's LPart
+      *> field> RESULT-FIELD BY <the program's LResult field>, e.g.:
+      *>     COPY "validatePart.cpy" REPLACING PART-FIELD BY LPart
+      *>         RESULT-FIELD BY LResult.
+      *> MAINCOB passes WSPart straight through as a single unsigned
+      *> digit, so a stray value outside 1/2 would otherwise fall
+      *> through every "IF LPart EQUAL TO 1" / "IF LPart EQUAL TO 2"
+      *> test in the program with no ELSE, silently producing a zero or
+      *> unset result. This flags it with a clear message and returns
+      *> to the caller immediately instead. 3 is also accepted - the
+      *> combined mode that reports both parts off a single read of the
+      *> data file instead of requiring two separate CALLs.
+      *> Sets RETURN-CODE to 1 (bad input) so MAINCOB can tell an
+      *> invalid part apart from a clean run without parsing RESULT-FIELD.
+       IF PART-FIELD NOT EQUAL TO 1 AND PART-FIELD NOT EQUAL TO 2
+       AND PART-FIELD NOT EQUAL TO 3
+           DISPLAY "INVALID PART: " PART-FIELD ". EXPECTED 1, 2, OR 3."
+           MOVE "INVALID PART" TO RESULT-FIELD
+           MOVE 1 TO RETURN-CODE
+           EXIT PROGRAM
+       END-IF
