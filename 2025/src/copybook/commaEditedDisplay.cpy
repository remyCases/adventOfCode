@@ -0,0 +1,14 @@
+      *> Copyright (C) 2025 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+      *> Shared comma-grouped edited-picture template for human-facing
+      *> result DISPLAY fields, instantiated via COPY REPLACING, e.g.:
+      *>     COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY
+      *>         WSInvalidIdsDisplay.
+      *> Sized for the widest value any DISPLAY field in this system
+      *> currently holds (18 digits); every call site already wraps the
+      *> instantiated field in FUNCTION TRIM before displaying it, so a
+      *> smaller value still shows with no extra padding, just with
+      *> thousands separators grouped in from the right.
+       01 FIELD-NAME PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
