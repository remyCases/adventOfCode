@@ -0,0 +1,98 @@
+      *> Copyright (C) 2025 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+      *> Shared dynamically-allocated linked-stack engine, built around
+      *> COPY "linkedStackNode.cpy" and the pointer working-storage
+      *> items every caller declares under this same naming (Anchor,
+      *> AnchorTmp, AnchorTmp2, Addrss, NBytesNode, TmpCnt, InputData).
+      *> COPY this straight into PROCEDURE DIVISION where the
+      *> paragraphs belong - it supplies CreateLinkedStack,
+      *> DisplayLinkedStack, PopLinkedStack, PushLinkedStack,
+      *> PushExistingLinkedStack, CutLinkedStack, GluLinkedStack, and
+      *> FreeLinkedStack as-is, with no REPLACING needed.
+       CreateLinkedStack.
+           MOVE ZEROES TO TmpCnt
+           SET Anchor TO NULL
+           PERFORM WSDataLen TIMES
+               ADD 1 TO TmpCnt
+               MOVE WSCharData(TmpCnt) TO InputData
+               PERFORM PushLinkedStack
+           END-PERFORM.
+
+       DisplayLinkedStack.
+           SET AnchorTmp TO Anchor
+           PERFORM WITH TEST BEFORE UNTIL (AnchorTmp = NULL)
+               SET ADDRESS OF Node TO AnchorTmp
+               SET AnchorTmp TO NextItem
+           END-PERFORM.
+
+       PopLinkedStack.
+           IF Anchor NOT EQUALS TO NULL
+               SET AnchorTmp TO Anchor
+               SET ADDRESS OF Node TO Anchor
+               SET Anchor TO NextItem
+               SET ADDRESS OF Node TO AnchorTmp
+               SET NextItem TO NULL
+           END-IF.
+
+       PushLinkedStack.
+           ALLOCATE NBytesNode CHARACTERS RETURNING Addrss
+           IF Addrss EQUALS TO NULL
+               DISPLAY "ALLOCATION FAILURE: UNABLE TO CREATE STACK NODE"
+               MOVE 2 TO RETURN-CODE
+               GOBACK
+           END-IF
+           SET ADDRESS OF Node TO Addrss
+           IF Anchor = NULL
+               SET NextItem TO NULL
+           ELSE
+               SET NextItem TO Anchor
+           END-IF
+           SET Anchor TO Addrss
+           MOVE InputData TO NodeData.
+
+       PushExistingLinkedStack.
+           IF AnchorTmp NOT EQUALS TO NULL
+               SET ADDRESS OF Node TO AnchorTmp
+               IF Anchor = NULL
+                   SET NextItem TO NULL
+               ELSE
+                   SET NextItem TO Anchor
+               END-IF
+               SET Anchor TO AnchorTmp
+           END-IF.
+
+       CutLinkedStack.
+           SET AnchorTmp TO Anchor
+           PERFORM TmpCnt TIMES
+               SET ADDRESS OF Node TO Anchor
+               SET Anchor TO NextItem
+
+               IF Anchor EQUALS TO NULL
+                   NEXT SENTENCE
+               END-IF
+           END-PERFORM
+           SET NextItem TO NULL.
+
+       GluLinkedStack.
+           SET AnchorTmp2 TO AnchorTmp
+           PERFORM WITH TEST BEFORE UNTIL (AnchorTmp2 = NULL)
+               SET ADDRESS OF Node TO AnchorTmp2
+
+               IF NextItem EQUALS TO NULL
+                   SET NextItem TO Anchor
+                   SET Anchor TO AnchorTmp
+                   NEXT SENTENCE
+               END-IF
+
+               SET AnchorTmp2 TO NextItem
+           END-PERFORM.
+
+       FreeLinkedStack.
+           PERFORM WITH TEST BEFORE UNTIL (Anchor = NULL)
+               SET ADDRESS OF Node TO Anchor
+               SET Addrss TO Anchor
+               SET Anchor TO NextItem
+               FREE Addrss
+           END-PERFORM.
