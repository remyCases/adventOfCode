@@ -0,0 +1,32 @@
+      *> Copyright (C) 2025 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+      *> Byte-for-byte translate tables between ASCII and EBCDIC (IBM
+      *> codepage 037), position-matched so INSPECT ... CONVERTING can
+      *> re-encode a field one way or the other: the byte at a given
+      *> position in one table maps to the byte at the same position in
+      *> the other. Each table is built from four 64-byte literals and
+      *> flattened via REDEFINES, since a single 256-byte hex literal
+      *> runs past the compiler's per-line length limit.
+       01 WSAsciiTableParts.
+           05 FILLER PIC X(64) VALUE
+               X"000102030405060708090A0B0C0D0E0F101112131415161718191A1B1C1D1E1F202122232425262728292A2B2C2D2E2F303132333435363738393A3B3C3D3E3F".
+           05 FILLER PIC X(64) VALUE
+               X"404142434445464748494A4B4C4D4E4F505152535455565758595A5B5C5D5E5F606162636465666768696A6B6C6D6E6F707172737475767778797A7B7C7D7E7F".
+           05 FILLER PIC X(64) VALUE
+               X"808182838485868788898A8B8C8D8E8F909192939495969798999A9B9C9D9E9FA0A1A2A3A4A5A6A7A8A9AAABACADAEAFB0B1B2B3B4B5B6B7B8B9BABBBCBDBEBF".
+           05 FILLER PIC X(64) VALUE
+               X"C0C1C2C3C4C5C6C7C8C9CACBCCCDCECFD0D1D2D3D4D5D6D7D8D9DADBDCDDDEDFE0E1E2E3E4E5E6E7E8E9EAEBECEDEEEFF0F1F2F3F4F5F6F7F8F9FAFBFCFDFEFF".
+       01 WSAsciiTable REDEFINES WSAsciiTableParts PIC X(256).
+
+       01 WSEbcdicTableParts.
+           05 FILLER PIC X(64) VALUE
+               X"00010203372D2E2F1605250B0C0D0E0F101112133C3D322618193F271C1D1E1F405A7F7B5B6C507D4D5D5C4E6B604B61F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F".
+           05 FILLER PIC X(64) VALUE
+               X"7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6D7D8D9E2E3E4E5E6E7E8E9BAE0BBB06D79818283848586878889919293949596979899A2A3A4A5A6A7A8A9C04FD0A107".
+           05 FILLER PIC X(64) VALUE
+               X"202122232415061728292A2B2C090A1B30311A333435360838393A3B04143EFF41AA4AB19FB26AB5BDB49A8A5FCAAFBC908FEAFABEA0B6B39DDA9B8BB7B8B9AB".
+           05 FILLER PIC X(64) VALUE
+               X"6465626663679E687471727378757677AC69EDEEEBEFECBF80FDFEFBFCADAE594445424643479C4854515253585556578C49CDCECBCFCCE170DDDEDBDC8D8EDF".
+       01 WSEbcdicTable REDEFINES WSEbcdicTableParts PIC X(256).
