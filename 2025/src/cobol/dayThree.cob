@@ -0,0 +1,419 @@
+       >>SOURCE FORMAT FREE
+      *> Copyright (C) 2025 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYTHREE.
+       AUTHOR. RémyCases
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DataFile ASSIGN TO WSDataFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WSFileStatus.
+           SELECT CsvFile ASSIGN TO "results/results.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DataFile.
+       01 FData PIC X(50) VALUE ZEROES.
+
+       FD CsvFile.
+       01 CsvRecord PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       *> Data file path, overridable at runtime via the AOC2025DAY3INPUT
+       *> environment variable so a sample input can be swapped in without
+       *> overwriting the real puzzle input on disk.
+       01 WSDataFileName PIC X(60) VALUE "2025/data/input_day_three".
+
+       *> Data to store in a linked list
+       01 WSData.
+           05 WSCharData OCCURS 80 TIMES INDEXED BY I PIC X.
+       01 WSDataLen PIC 99 VALUE 0.
+
+       *> Action to perform on linked lists
+       01 WSAction.
+           05 WSQuantity PIC 99.
+           05 WSSrc PIC 9.
+           05 WSDes PIC 9.
+
+       *> Variable to store size and operation of dynamic array
+       01 NBytesNode PIC S9(9) BINARY.
+       01 NBytesAnchorTable PIC S9(9) BINARY.
+       01 Increment PIC S9(9) BINARY.
+
+       *> Generic pointer used during allocate
+       01 Addrss USAGE POINTER VALUE NULL.
+
+       *> Pointer of anchor of a linked-list
+       01 Anchor BASED USAGE POINTER.
+
+       *> Temporary pointers for operations on anchor without modifying
+       *> Anchor value
+       01 AnchorTmp USAGE POINTER.
+       01 AnchorTmp2 USAGE POINTER.
+
+       *> Pointers for a list of Anchor
+       01 AnchorTable USAGE POINTER VALUE NULL.
+       01 AnchorTableRef USAGE POINTER VALUE NULL.
+
+       *> Container to store the result of the challenge
+       01 WSResult PIC X(50) VALUE " ".
+
+       *> Dummy variable and temporary ones
+       01 UnstringDumpster PIC X(50) USAGE DISPLAY.
+       01 PointerForUnstring PIC 9(3).
+       01 TmpCnt PIC 99 USAGE DISPLAY VALUE 0.
+       01 WSEof PIC A.
+       01 InputData PIC X USAGE DISPLAY.
+
+       *> FILE STATUS message lookup
+       01 WSFileStatus PIC 99.
+       01 WSFileStatusChar PIC XX.
+       01 WSFileStatusDesc PIC X(40) VALUE "UNKNOWN FILE STATUS".
+       01 WSFileStatusIdx PIC 99.
+       COPY "fileStatusMessage.cpy".
+
+       *> Crate-diagram header, read straight off the input file: the
+       *> stack count and each stack's starting contents are parsed
+       *> from it, rather than handed in by the caller.
+       01 WSHeaderLine PIC X(80).
+       01 WSHeaderLineLen PIC 9(3).
+       01 WSHeaderRaw.
+           05 WSHeaderRawLine OCCURS 8 TIMES PIC X(80).
+       01 WSHeaderCount PIC 9(2) VALUE 0.
+       01 WSHeaderIdx PIC 9(2).
+       01 WSStackCol PIC 9(2).
+       01 WSStackCharPos PIC 9(3).
+       01 WSStackChar PIC X.
+       01 WSStackBuildLen PIC 9(2).
+       01 WSStackString OCCURS 9 TIMES PIC X(20).
+       01 WSNLinked PIC 9.
+       01 WSNLinkedRaw PIC 99.
+       01 WSInputLine PIC X(80).
+       01 WSBuiltInputPtr PIC 9(3).
+
+       *> Move-by-move trace, one line per "move N from X to Y" instruction.
+       01 WSMoveSeq PIC 9(6) VALUE 0.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSMoveSeqDisplay.
+       01 WSQuantityDisplay PIC Z9.
+       01 WSSrcDisplay PIC Z9.
+       01 WSDesDisplay PIC Z9.
+
+       *> A move is only replayed if both stacks it names actually exist.
+       01 WSMoveValidFlag PIC A VALUE 'Y'.
+           88 MoveValid VALUE 'Y'.
+           88 MoveInvalid VALUE 'N'.
+
+       *> CSV export row (day,part,input file,result,timestamp) appended
+       *> to the shared spreadsheet-ready results log.
+       01 WSCsvDate PIC X(8).
+       01 WSCsvTime PIC X(8).
+       01 WSCsvLine PIC X(200).
+
+       LINKAGE SECTION.
+       COPY "linkedStackNode.cpy".
+       01 LPart PIC 9 VALUE 1.
+       01 LResult PIC X(80).
+
+       PROCEDURE DIVISION USING LPart LResult.
+       Main.
+           *> 0 = success, 1 = bad input (an invalid part, or a skipped
+           *> move line), 2 = allocation failure, overwritten below only
+           *> on failure.
+           MOVE 0 TO RETURN-CODE
+           COPY "validatePart.cpy" REPLACING PART-FIELD BY LPart
+               RESULT-FIELD BY LResult.
+
+           *> Operations on linkedstacks
+           ACCEPT WSDataFileName FROM ENVIRONMENT "AOC2025DAY3INPUT"
+               ON EXCEPTION
+                   MOVE "2025/data/input_day_three" TO WSDataFileName
+           END-ACCEPT
+           OPEN INPUT DataFile.
+               IF WSFileStatus NOT EQUAL TO 0
+                   PERFORM LookupFileStatusMessage
+                   DISPLAY "Error " WSFileStatus ": "
+                       FUNCTION TRIM(WSFileStatusDesc) ". Exiting program."
+                   MOVE 1 TO RETURN-CODE
+                   CLOSE DataFile
+                   GOBACK
+               END-IF
+
+               PERFORM ParseStackHeader
+
+               *> Utilities
+               MOVE LENGTH OF Node TO NBytesNode
+               MOVE 1 TO PointerForUnstring
+               COMPUTE NBytesAnchorTable = NBytesNode * WSNLinked
+
+               *> Creation of all linkedstacks
+               ALLOCATE NBytesAnchorTable CHARACTERS RETURNING Addrss
+               IF Addrss EQUALS TO NULL
+                   DISPLAY "ALLOCATION FAILURE: UNABLE TO CREATE STACK TABLE"
+                   MOVE 2 TO RETURN-CODE
+                   CLOSE DataFile
+                   GOBACK
+               END-IF
+               SET AnchorTable TO Addrss
+               SET AnchorTableRef TO AnchorTable
+               SET ADDRESS OF Anchor TO AnchorTable
+
+               PERFORM WSNLinked TIMES
+                   MOVE ZEROES TO WSDataLen
+                   UNSTRING WSInputLine DELIMITED BY ALL ' ' INTO WSData
+                   WITH POINTER PointerForUnstring
+                   INSPECT WSData TALLYING WSDataLen FOR CHARACTERS BEFORE ' '
+
+                   SET ADDRESS OF Anchor TO AnchorTable
+                   PERFORM CreateLinkedStack
+                   PERFORM DisplayLinkedStack
+                   SET AnchorTable UP BY NBytesNode
+               END-PERFORM
+
+               PERFORM UNTIL WSEof='Y'
+                   READ DataFile INTO FData
+                       AT END MOVE 'Y' TO WSEof
+                       NOT AT END
+                       MOVE FData TO WSEof
+                       *> to skip header
+                       *> LPart 3 (combined mode) is accepted by the
+                       *> validatePart.cpy guard above but is not dispatched
+                       *> here - this program predates combined mode and
+                       *> MAINCOB does not call it that way.
+                       IF WSEof EQUALS TO 'm'
+                           IF LPart EQUALS TO 1
+                               PERFORM SwitchElementEachLinkedStack
+                           END-IF
+                           IF LPart EQUALS TO 2
+                               PERFORM SwitchElementByBlockLinkedStack
+                           END-IF
+                       END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE DataFile
+
+           *> Display linkedstacks after all moving operation were done
+           SET AnchorTable TO AnchorTableRef
+           PERFORM WSNLinked TIMES
+               SET ADDRESS OF Anchor TO AnchorTable
+               SET ADDRESS OF Node TO Anchor
+               STRING WSResult NodeData DELIMITED BY " "
+               INTO WSResult
+               PERFORM DisplayLinkedStack
+               SET AnchorTable UP BY NBytesNode
+           END-PERFORM
+           STRING "TOP CRATE: " WSResult DELIMITED BY SIZE INTO LResult
+           DISPLAY "[2025-03-" LPart "] " FUNCTION TRIM(LResult)
+           PERFORM ExportCsvRow
+
+           *> Freeing all linkedstacks
+           SET AnchorTable TO AnchorTableRef
+           PERFORM WSNLinked TIMES
+               SET ADDRESS OF Anchor TO AnchorTable
+               PERFORM FreeLinkedStack
+               SET AnchorTable UP BY NBytesNode
+           END-PERFORM
+
+           SET Addrss TO AnchorTmp
+           FREE Addrss
+           SET Addrss TO AnchorTable
+           FREE Addrss
+           SET Addrss TO AnchorTableRef
+           FREE Addrss.
+           GOBACK.
+
+       *> Appends one CSV row - day, part, input file, result, timestamp -
+       *> to the shared results log so a year's runs can be loaded into a
+       *> spreadsheet instead of scraped from console scrollback.
+       ExportCsvRow.
+           ACCEPT WSCsvDate FROM DATE YYYYMMDD
+           ACCEPT WSCsvTime FROM TIME
+           STRING "3" "," LPart "," "2025/data/input_day_three" ","
+               FUNCTION TRIM(LResult) "," WSCsvDate WSCsvTime
+               DELIMITED BY SIZE INTO WSCsvLine
+           OPEN EXTEND CsvFile
+           WRITE CsvRecord FROM WSCsvLine
+           CLOSE CsvFile.
+
+       *> Reads the crate-diagram header straight off DataFile: the block
+       *> of bracket-notation lines followed by the stack-number line and
+       *> the blank separator. Derives the stack count and each stack's
+       *> starting contents (bottom-to-top) and leaves them in
+       *> WSNLinked/WSInputLine for the crate-creation logic above.
+       ParseStackHeader.
+           MOVE 0 TO WSHeaderCount
+           MOVE 1 TO WSHeaderLineLen
+           PERFORM ReadHeaderLine UNTIL WSHeaderLineLen = 0
+
+           COMPUTE WSNLinkedRaw =
+               (FUNCTION LENGTH(FUNCTION TRIM(WSHeaderRawLine(WSHeaderCount))) + 1) / 4
+           IF WSNLinkedRaw > 9
+               DISPLAY "STACK COUNT " WSNLinkedRaw
+                   " EXCEEDS TABLE LIMIT: TRUNCATING TO 9"
+               MOVE 9 TO WSNLinkedRaw
+           END-IF
+           MOVE WSNLinkedRaw TO WSNLinked
+
+           PERFORM BuildStackString VARYING WSStackCol FROM 1 BY 1
+               UNTIL WSStackCol > WSNLinked
+
+           MOVE SPACES TO WSInputLine
+           MOVE 1 TO WSBuiltInputPtr
+           PERFORM JoinStackString VARYING WSStackCol FROM 1 BY 1
+               UNTIL WSStackCol > WSNLinked.
+
+       *> One header line per call: a blank (all-spaces) line marks the
+       *> end of the header block and is consumed without being stored.
+       ReadHeaderLine.
+           READ DataFile INTO WSHeaderLine
+               AT END MOVE SPACES TO WSHeaderLine
+           END-READ
+           COMPUTE WSHeaderLineLen = FUNCTION LENGTH(FUNCTION TRIM(WSHeaderLine))
+           IF WSHeaderLineLen > 0
+               IF WSHeaderCount >= 8
+                   DISPLAY "HEADER BLOCK EXCEEDS " WSHeaderCount
+                       " LINES: IGNORING FURTHER CRATE ROWS"
+               ELSE
+                   ADD 1 TO WSHeaderCount
+                   MOVE WSHeaderLine TO WSHeaderRawLine(WSHeaderCount)
+               END-IF
+           END-IF.
+
+       *> Builds one stack's bottom-to-top starting contents by reading
+       *> its fixed column position (2 + 4*(col-1)) up through every
+       *> crate-diagram line, skipping the trailing stack-number line,
+       *> from the bottom up.
+       BuildStackString.
+           MOVE SPACES TO WSStackString(WSStackCol)
+           MOVE 0 TO WSStackBuildLen
+           COMPUTE WSStackCharPos = 2 + 4 * (WSStackCol - 1)
+           COMPUTE WSHeaderIdx = WSHeaderCount - 1
+           PERFORM UNTIL WSHeaderIdx < 1
+               MOVE WSHeaderRawLine(WSHeaderIdx)(WSStackCharPos:1) TO WSStackChar
+               IF WSStackChar NOT EQUAL TO SPACE
+                   ADD 1 TO WSStackBuildLen
+                   MOVE WSStackChar TO WSStackString(WSStackCol)(WSStackBuildLen:1)
+               END-IF
+               SUBTRACT 1 FROM WSHeaderIdx
+           END-PERFORM.
+
+       *> Appends WSStackString(WSStackCol) to WSInputLine, space-separated,
+       *> matching the "ZN MCD P" format the crate-creation logic expects.
+       JoinStackString.
+           IF WSStackCol NOT EQUAL TO 1
+               STRING " " DELIMITED BY SIZE INTO WSInputLine
+                   WITH POINTER WSBuiltInputPtr
+           END-IF
+           STRING FUNCTION TRIM(WSStackString(WSStackCol)) DELIMITED BY SIZE
+               INTO WSInputLine WITH POINTER WSBuiltInputPtr.
+
+       COPY "linkedStackEngine.cpy".
+
+       *> Trace line for every move instruction as it is replayed, so the
+       *> full sequence of moves can be reviewed alongside the final stacks.
+       DisplayMoveTrace.
+           ADD 1 TO WSMoveSeq
+           MOVE WSMoveSeq TO WSMoveSeqDisplay
+           MOVE WSQuantity TO WSQuantityDisplay
+           MOVE WSSrc TO WSSrcDisplay
+           MOVE WSDes TO WSDesDisplay
+           DISPLAY "MOVE " FUNCTION TRIM(WSMoveSeqDisplay) ": "
+               FUNCTION TRIM(WSQuantityDisplay) " FROM "
+               FUNCTION TRIM(WSSrcDisplay) " TO "
+               FUNCTION TRIM(WSDesDisplay).
+
+       *> A move only makes sense if both the source and destination
+       *> stacks are among the WSNLinked stacks actually created, and the
+       *> quantity is not vacuous. Anything else is reported and skipped
+       *> rather than chasing a pointer past the anchor table.
+       CheckMoveValid.
+           SET MoveValid TO TRUE
+           IF WSQuantity = 0 OR WSSrc = 0 OR WSDes = 0
+               SET MoveInvalid TO TRUE
+           END-IF
+           IF WSSrc > WSNLinked OR WSDes > WSNLinked
+               SET MoveInvalid TO TRUE
+           END-IF
+           IF MoveInvalid
+               DISPLAY "SKIPPING INVALID MOVE " FUNCTION TRIM(WSMoveSeqDisplay)
+                   ": QUANTITY/SRC/DES OUT OF RANGE"
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+       SwitchElementEachLinkedStack.
+           UNSTRING FData DELIMITED BY ' '
+           INTO
+               UnstringDumpster WSQuantity
+               UnstringDumpster WSSrc
+               UnstringDumpster WSDes
+           PERFORM DisplayMoveTrace
+           PERFORM CheckMoveValid
+           IF MoveValid
+               PERFORM WSQuantity TIMES
+                   SET AnchorTmp TO NULL
+
+                   SET AnchorTable TO AnchorTableRef
+                   COMPUTE Increment = NBytesNode * (WSSrc - 1)
+                   SET AnchorTable UP BY Increment
+                   SET ADDRESS OF Anchor TO AnchorTable
+
+                   PERFORM PopLinkedStack
+
+                   SET AnchorTable TO AnchorTableRef
+                   COMPUTE Increment = NBytesNode * (WSDes - 1)
+                   SET AnchorTable UP BY Increment
+                   SET ADDRESS OF Anchor TO AnchorTable
+
+                   PERFORM PushExistingLinkedStack
+               END-PERFORM
+           END-IF.
+
+       SwitchElementByBlockLinkedStack.
+           UNSTRING FData DELIMITED BY ' '
+           INTO
+               UnstringDumpster WSQuantity
+               UnstringDumpster WSSrc
+               UnstringDumpster WSDes
+           PERFORM DisplayMoveTrace
+           PERFORM CheckMoveValid
+           IF MoveValid
+               SET AnchorTmp TO NULL
+
+               SET AnchorTable TO AnchorTableRef
+               COMPUTE Increment = NBytesNode * (WSSrc - 1)
+               SET AnchorTable UP BY Increment
+               SET ADDRESS OF Anchor TO AnchorTable
+
+               MOVE WSQuantity TO TmpCnt
+               PERFORM CutLinkedStack
+
+               SET AnchorTable TO AnchorTableRef
+               COMPUTE Increment = NBytesNode * (WSDes - 1)
+               SET AnchorTable UP BY Increment
+               SET ADDRESS OF Anchor TO AnchorTable
+
+               PERFORM GluLinkedStack
+           END-IF.
+
+       *> Translates WSFileStatus into a short description, using the
+       *> data-driven lookup table pulled in above, defaulting to
+       *> "UNKNOWN FILE STATUS" for a code not in the table.
+       LookupFileStatusMessage.
+           MOVE WSFileStatus TO WSFileStatusChar
+           MOVE "UNKNOWN FILE STATUS" TO WSFileStatusDesc
+           MOVE 1 TO WSFileStatusIdx
+           PERFORM UNTIL WSFileStatusIdx > 20
+               IF WSFileStatusCode(WSFileStatusIdx) EQUALS TO WSFileStatusChar
+                   MOVE WSFileStatusMsg(WSFileStatusIdx) TO WSFileStatusDesc
+                   MOVE 21 TO WSFileStatusIdx
+               ELSE
+                   ADD 1 TO WSFileStatusIdx
+               END-IF
+           END-PERFORM.
