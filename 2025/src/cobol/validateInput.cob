@@ -0,0 +1,309 @@
+       >>SOURCE FORMAT FREE
+      *> Copyright (C) 2025 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATEINPUT.
+       AUTHOR. RémyCases
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DataFileOne ASSIGN TO "2025/data/input_day_one"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WSFileStatus.
+           SELECT DataFileTwo ASSIGN TO "2025/data/input_day_two"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WSFileStatus.
+           SELECT DataFileThree ASSIGN TO "2025/data/input_day_three"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WSFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DataFileOne.
+       01 FOneDirection.
+           02 FOneOrientation PIC X(1).
+           02 FOneLength PIC 9(8).
+       FD DataFileTwo.
+       01 FTwoLine PIC X(50) VALUE ZEROES.
+       FD DataFileThree.
+       01 FThreeData PIC X(50) VALUE ZEROES.
+
+       WORKING-STORAGE SECTION.
+       01 WSEOF PIC A VALUE 'N'.
+       01 WSLineNumber PIC 9(8) VALUE ZEROES.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSLineNumberDisplay.
+       01 WSInvalidLines PIC 9(8) VALUE ZEROES.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSInvalidLinesDisplay.
+       01 WSTotalInvalid PIC 9(8) VALUE ZEROES.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSTotalInvalidDisplay.
+
+       01 WSLineValid PIC A VALUE 'Y'.
+           88 LineValid VALUE 'Y'.
+           88 LineInvalid VALUE 'N'.
+
+      *> DAYONE's direction record: a single orientation letter plus an
+      *> 8-digit zero-padded length, the shape ParseData assumes.
+       01 WSOrientation PIC X(1).
+
+      *> DAYTWO's own comma/dash-delimited "start-end,start-end,..."
+      *> shape: each comma-separated entry must split on exactly one
+      *> dash into two numeric halves, the shape ParseData assumes.
+       01 WSCommaCount PIC 9(2) VALUE ZEROES.
+       01 WSSegmentCount PIC 9(2) VALUE ZEROES.
+       01 WSSegmentIdx PIC 9(2) VALUE ZEROES.
+       01 WSSegment PIC X(20).
+       01 WSSegmentPointer PIC 9(3).
+       01 WSHalfFirst PIC X(20).
+       01 WSHalfSecond PIC X(20).
+       01 WSDashCount PIC 9(2) VALUE ZEROES.
+
+      *> DAYTHREE's crate-diagram header block ends at the first blank
+      *> line; every non-blank line after that must be a "move N from
+      *> X to Y" instruction, ported from 2022's DAYFIVE.
+       01 WSThreeInHeader PIC A VALUE 'Y'.
+           88 ThreeInHeader VALUE 'Y'.
+           88 ThreeInMoves VALUE 'N'.
+       01 WSThreeUpper PIC X(50).
+       01 WSThreePointer PIC 9(3).
+       01 WSThreeWord PIC X(10).
+
+      *> FILE STATUS message lookup
+       01 WSFileStatus PIC 99.
+       01 WSFileStatusChar PIC XX.
+       01 WSFileStatusDesc PIC X(40) VALUE "UNKNOWN FILE STATUS".
+       01 WSFileStatusIdx PIC 99.
+       COPY "fileStatusMessage.cpy".
+
+       PROCEDURE DIVISION.
+       Main.
+           MOVE ZEROES TO WSTotalInvalid
+           PERFORM ValidateDayOne
+           PERFORM ValidateDayTwo
+           PERFORM ValidateDayThree
+
+           MOVE WSTotalInvalid TO WSTotalInvalidDisplay
+           DISPLAY "=== " FUNCTION TRIM(WSTotalInvalidDisplay, LEADING)
+               " TOTAL MALFORMED LINE(S) ACROSS ALL 2025 INPUT FILES ==="
+
+           IF WSTotalInvalid GREATER THAN ZERO
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *> A DAYONE line is valid if it is an orientation letter followed
+      *> by an 8-digit numeric length, exactly what ParseData expects.
+       ValidateDayOne.
+           DISPLAY "--- VALIDATING INPUT_DAY_ONE ---"
+           MOVE ZEROES TO WSLineNumber
+           MOVE ZEROES TO WSInvalidLines
+           MOVE 'N' TO WSEOF
+
+           OPEN INPUT DataFileOne.
+               IF WSFileStatus NOT EQUAL TO 0
+                   PERFORM LookupFileStatusMessage
+                   DISPLAY "Error " WSFileStatus ": "
+                       FUNCTION TRIM(WSFileStatusDesc) ". Exiting program."
+                   NEXT SENTENCE
+               END-IF
+
+               PERFORM UNTIL WSEOF = 'Y'
+                   READ DataFileOne INTO FOneDirection
+                       AT END MOVE 'Y' TO WSEOF
+                       NOT AT END PERFORM CheckDayOneLine
+                   END-READ
+               END-PERFORM
+           CLOSE DataFileOne
+
+           PERFORM ReportInvalidLines.
+
+       CheckDayOneLine.
+           ADD 1 TO WSLineNumber
+           SET LineValid TO TRUE
+           MOVE FOneOrientation TO WSOrientation
+
+           IF WSOrientation NOT ALPHABETIC
+               SET LineInvalid TO TRUE
+           END-IF
+
+           IF FOneLength NOT NUMERIC
+               SET LineInvalid TO TRUE
+           END-IF
+
+           IF LineInvalid
+               PERFORM DisplayBadLine
+           END-IF.
+
+      *> A DAYTWO line is a comma-delimited list of "start-end" pairs;
+      *> each segment must contain exactly one dash splitting two
+      *> numeric halves, the shape ParseData assumes for every entry
+      *> it unstrings.
+       ValidateDayTwo.
+           DISPLAY "--- VALIDATING INPUT_DAY_TWO ---"
+           MOVE ZEROES TO WSLineNumber
+           MOVE ZEROES TO WSInvalidLines
+           MOVE 'N' TO WSEOF
+
+           OPEN INPUT DataFileTwo.
+               IF WSFileStatus NOT EQUAL TO 0
+                   PERFORM LookupFileStatusMessage
+                   DISPLAY "Error " WSFileStatus ": "
+                       FUNCTION TRIM(WSFileStatusDesc) ". Exiting program."
+                   NEXT SENTENCE
+               END-IF
+
+               PERFORM UNTIL WSEOF = 'Y'
+                   READ DataFileTwo INTO FTwoLine
+                       AT END MOVE 'Y' TO WSEOF
+                       NOT AT END PERFORM CheckDayTwoLine
+                   END-READ
+               END-PERFORM
+           CLOSE DataFileTwo
+
+           PERFORM ReportInvalidLines.
+
+       CheckDayTwoLine.
+           ADD 1 TO WSLineNumber
+           SET LineValid TO TRUE
+
+           MOVE ZEROES TO WSCommaCount
+           INSPECT FUNCTION TRIM(FTwoLine) TALLYING WSCommaCount FOR ALL ','
+           COMPUTE WSSegmentCount = WSCommaCount + 1
+
+           IF WSSegmentCount > 10
+               SET LineInvalid TO TRUE
+           ELSE
+               MOVE 1 TO WSSegmentPointer
+               MOVE 1 TO WSSegmentIdx
+               PERFORM UNTIL WSSegmentIdx > WSSegmentCount
+                   UNSTRING FTwoLine DELIMITED BY ','
+                       INTO WSSegment
+                       WITH POINTER WSSegmentPointer
+                   PERFORM CheckDayTwoSegment
+                   ADD 1 TO WSSegmentIdx
+               END-PERFORM
+           END-IF
+
+           IF LineInvalid
+               PERFORM DisplayBadLine
+           END-IF.
+
+       CheckDayTwoSegment.
+           MOVE ZEROES TO WSDashCount
+           INSPECT FUNCTION TRIM(WSSegment) TALLYING WSDashCount FOR ALL '-'
+           IF WSDashCount NOT EQUAL TO 1
+               SET LineInvalid TO TRUE
+           ELSE
+               UNSTRING WSSegment DELIMITED BY '-'
+                   INTO WSHalfFirst WSHalfSecond
+               IF FUNCTION TRIM(WSHalfFirst) NOT NUMERIC
+                   SET LineInvalid TO TRUE
+               END-IF
+               IF FUNCTION TRIM(WSHalfSecond) NOT NUMERIC
+                   SET LineInvalid TO TRUE
+               END-IF
+           END-IF.
+
+      *> DAYTHREE mixes a crate-diagram header with move instructions;
+      *> only the move lines (after the header's blank separator) are
+      *> checked here, each expected to read "move N from X to Y".
+       ValidateDayThree.
+           DISPLAY "--- VALIDATING INPUT_DAY_THREE ---"
+           MOVE ZEROES TO WSLineNumber
+           MOVE ZEROES TO WSInvalidLines
+           MOVE 'N' TO WSEOF
+           SET ThreeInHeader TO TRUE
+
+           OPEN INPUT DataFileThree.
+               IF WSFileStatus NOT EQUAL TO 0
+                   PERFORM LookupFileStatusMessage
+                   DISPLAY "Error " WSFileStatus ": "
+                       FUNCTION TRIM(WSFileStatusDesc) ". Exiting program."
+                   NEXT SENTENCE
+               END-IF
+
+               PERFORM UNTIL WSEOF = 'Y'
+                   READ DataFileThree INTO FThreeData
+                       AT END MOVE 'Y' TO WSEOF
+                       NOT AT END PERFORM CheckDayThreeLine
+                   END-READ
+               END-PERFORM
+           CLOSE DataFileThree
+
+           PERFORM ReportInvalidLines.
+
+       CheckDayThreeLine.
+           ADD 1 TO WSLineNumber
+
+           IF ThreeInHeader
+               IF FUNCTION TRIM(FThreeData) EQUAL TO SPACES
+                   SET ThreeInMoves TO TRUE
+               END-IF
+           ELSE
+               IF FUNCTION TRIM(FThreeData) NOT EQUAL TO SPACES
+                   SET LineValid TO TRUE
+                   MOVE FUNCTION UPPER-CASE(FThreeData) TO WSThreeUpper
+                   MOVE 1 TO WSThreePointer
+                   UNSTRING WSThreeUpper DELIMITED BY ' '
+                       INTO WSThreeWord
+                       WITH POINTER WSThreePointer
+                   IF WSThreeWord NOT EQUAL TO "MOVE"
+                       SET LineInvalid TO TRUE
+                   END-IF
+
+                   MOVE ZEROES TO WSDashCount
+                   INSPECT WSThreeUpper TALLYING WSDashCount FOR ALL " FROM "
+                   IF WSDashCount NOT EQUAL TO 1
+                       SET LineInvalid TO TRUE
+                   END-IF
+
+                   MOVE ZEROES TO WSDashCount
+                   INSPECT WSThreeUpper TALLYING WSDashCount FOR ALL " TO "
+                   IF WSDashCount NOT EQUAL TO 1
+                       SET LineInvalid TO TRUE
+                   END-IF
+
+                   IF LineInvalid
+                       PERFORM DisplayBadLine
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Displays and counts one malformed line, keyed on its line
+      *> number in the file.
+       DisplayBadLine.
+           ADD 1 TO WSInvalidLines
+           ADD 1 TO WSTotalInvalid
+           MOVE WSLineNumber TO WSLineNumberDisplay
+           DISPLAY "LINE " FUNCTION TRIM(WSLineNumberDisplay, LEADING)
+               ": MALFORMED RECORD".
+
+       ReportInvalidLines.
+           IF WSInvalidLines > ZERO
+               MOVE WSInvalidLines TO WSInvalidLinesDisplay
+               DISPLAY FUNCTION TRIM(WSInvalidLinesDisplay, LEADING)
+                   " MALFORMED LINE(S) FOUND"
+           ELSE
+               DISPLAY "OK"
+           END-IF.
+
+      *> Translates WSFileStatus into a short description, using the
+      *> data-driven lookup table pulled in above, defaulting to
+      *> "UNKNOWN FILE STATUS" for a code not in the table.
+       LookupFileStatusMessage.
+           MOVE WSFileStatus TO WSFileStatusChar
+           MOVE "UNKNOWN FILE STATUS" TO WSFileStatusDesc
+           MOVE 1 TO WSFileStatusIdx
+           PERFORM UNTIL WSFileStatusIdx > 20
+               IF WSFileStatusCode(WSFileStatusIdx) EQUALS TO WSFileStatusChar
+                   MOVE WSFileStatusMsg(WSFileStatusIdx) TO WSFileStatusDesc
+                   MOVE 21 TO WSFileStatusIdx
+               ELSE
+                   ADD 1 TO WSFileStatusIdx
+               END-IF
+           END-PERFORM.
