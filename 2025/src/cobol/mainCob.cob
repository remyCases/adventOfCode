@@ -8,34 +8,484 @@
        AUTHOR. RémyCases
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ResultsFile ASSIGN TO WSResultsFileName
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ResultsFile.
+       01 ResultsRecord PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 WSOption.
-           02 WSDay PIC 99.
-           02 WSPart PIC A.
+       01 WSDay PIC 99.
+       01 WSPart PIC A.
        01 WSDayDisplay PIC Z9.
        01 WSParsedDay PIC X VALUE 'N'.
            88 CorrectDay VALUE 'Y'.
            88 IncorrectDay VALUE 'N'.
 
+       *> Command-line flag parsing (--day N --part X)
+       01 WSArgCount PIC 9(3) VALUE 0.
+       01 WSArgIdx PIC 9(3) VALUE 0.
+       01 WSArgValue PIC X(20).
+
+       *> Batch mode (WSDay = 00): run every day/part combination
+       01 WSRunDay PIC 99.
+       01 WSRunDayDisplay PIC Z9.
+       01 WSRunPartIdx PIC 9.
+       01 WSRunPart PIC A.
+       01 WSProgramName PIC X(8).
+
+       *> Dated audit trail of every result this program reports
+       01 WSResultsFileName PIC X(40).
+       01 WSCurrentDate PIC X(8).
+       01 WSResult PIC X(80).
+
+      *> Day/part tag written ahead of every logged result line, so a
+      *> later comparison utility can match up the same day/part across
+      *> two different run logs.
+       01 WSLogDay PIC 99.
+       01 WSLogPart PIC A.
+       01 WSLogDayDisplay PIC Z9.
+       01 WSLogTag PIC X(20).
+
+      *> Master control run (WSDay = 99): runs the year in order,
+      *> stopping at the first day/part that fails to report a result.
+       01 WSYearStop PIC A VALUE 'N'.
+           88 YearStopped VALUE 'Y'.
+           88 NoYearStop VALUE 'N'.
+
+      *> Elapsed-time instrumentation wrapped around every CALL, so a
+      *> rewritten day/part can be timed against a large input without
+      *> an external stopwatch.
+       01 WSTimeStart PIC 9(8).
+       01 WSTimeStartX REDEFINES WSTimeStart.
+           05 WSStartHH PIC 99.
+           05 WSStartMM PIC 99.
+           05 WSStartSS PIC 99.
+           05 WSStartCC PIC 99.
+       01 WSTimeEnd PIC 9(8).
+       01 WSTimeEndX REDEFINES WSTimeEnd.
+           05 WSEndHH PIC 99.
+           05 WSEndMM PIC 99.
+           05 WSEndSS PIC 99.
+           05 WSEndCC PIC 99.
+       01 WSElapsedCs PIC S9(9).
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSElapsedDisplay.
+
+      *> Interactive menu fallback: when no command-line arguments were
+      *> supplied at all, ParseCommandLine sets InteractiveMode instead of
+      *> defaulting to RunAll, and Main walks the day registry below so a
+      *> day/part can be picked by hand without remembering flag syntax.
+       01 WSInteractiveMode PIC A VALUE 'N'.
+           88 InteractiveMode VALUE 'Y'.
+           88 NoInteractiveMode VALUE 'N'.
+       01 WSMenuInput PIC X(20).
+       01 WSMenuConfirm PIC X(1).
+       COPY "dayRegistry.cpy".
+       01 WSMenuEntryIdx PIC 9(3).
+       01 WSMenuDayDisplay PIC Z9.
+
+       *> Cross-check mode (--check): runs both parts of a day known to
+       *> have a part1/part2 containment invariant and warns if the
+       *> numbers come back inconsistent.
+       01 WSCheckMode PIC A VALUE 'N'.
+           88 CheckMode VALUE 'Y'.
+           88 NoCheckMode VALUE 'N'.
+       01 WSCheckLine PIC X(80).
+       01 WSCheckTag PIC X(20).
+       01 WSCheckPtr PIC 9(3).
+       01 WSCheckCount PIC 9(8).
+       01 WSCheckCount1 PIC 9(8).
+       01 WSCheckCount2 PIC 9(8).
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSCheckCount1Display.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSCheckCount2Display.
+
+      *> Every DAYxxx program sets RETURN-CODE before it returns (0 for
+      *> success, a distinct nonzero value per failure class), so this is
+      *> read straight back into WSCallReturnCode after each CALL, before
+      *> anything else in this program has a chance to overwrite the
+      *> special register. RunAll tallies failed calls in WSRunFailures
+      *> instead of stopping the batch, since it runs every day/part
+      *> regardless; RunYear stops at the first one, same as it already
+      *> does for a blank WSResult.
+       01 WSCallReturnCode PIC S9(9) COMP-5 VALUE 0.
+       01 WSRunFailures PIC 9(4) VALUE 0.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSRunFailuresDisplay.
+
        PROCEDURE DIVISION.
        Main.
-           ACCEPT WSOption FROM COMMAND-LINE
-       
+           PERFORM ParseCommandLine
+
+           IF InteractiveMode
+               PERFORM RunInteractiveMenu
+           END-IF
+
+           PERFORM OpenResultsFile
+
+           IF CheckMode
+               PERFORM CrossCheckInvariant
+               PERFORM CloseResultsFile
+               STOP RUN
+           END-IF
+
+           IF WSDay EQUAL TO 0 THEN
+               PERFORM RunAll
+               SET CorrectDay TO TRUE
+           END-IF
+
+           IF WSDay EQUAL TO 99 THEN
+               PERFORM RunYear
+               SET CorrectDay TO TRUE
+           END-IF
+
            IF WSDay EQUAL TO 1 THEN
-               CALL 'DAYONE' USING WSPart
+               MOVE SPACES TO WSResult
+               ACCEPT WSTimeStart FROM TIME
+               CALL 'DAYONE' USING WSPart WSResult
+               ACCEPT WSTimeEnd FROM TIME
+               PERFORM CheckCallReturnCode
+               PERFORM ComputeElapsedTime
+               MOVE WSDay TO WSLogDay
+               MOVE WSPart TO WSLogPart
+               PERFORM LogResult
                SET CorrectDay TO TRUE
            END-IF
 
            IF WSDay EQUAL TO 2 THEN
-               CALL 'DAYTWO' USING WSPart
+               MOVE SPACES TO WSResult
+               ACCEPT WSTimeStart FROM TIME
+               CALL 'DAYTWO' USING WSPart WSResult
+               ACCEPT WSTimeEnd FROM TIME
+               PERFORM CheckCallReturnCode
+               PERFORM ComputeElapsedTime
+               MOVE WSDay TO WSLogDay
+               MOVE WSPart TO WSLogPart
+               PERFORM LogResult
+               SET CorrectDay TO TRUE
+           END-IF
+
+           IF WSDay EQUAL TO 3 THEN
+               MOVE SPACES TO WSResult
+               ACCEPT WSTimeStart FROM TIME
+               CALL 'DAYTHREE' USING WSPart WSResult
+               ACCEPT WSTimeEnd FROM TIME
+               PERFORM CheckCallReturnCode
+               PERFORM ComputeElapsedTime
+               MOVE WSDay TO WSLogDay
+               MOVE WSPart TO WSLogPart
+               PERFORM LogResult
                SET CorrectDay TO TRUE
            END-IF
 
            IF IncorrectDay
                MOVE WSDay TO WSDayDisplay
-               DISPLAY "Incorrect combination of day and part. Day " 
-               FUNCTION TRIM(WSDayDisplay) " and part " 
-               WSPart " does not exist (yet)." 
-           END-IF 
+               DISPLAY "Incorrect combination of day and part. Day "
+               FUNCTION TRIM(WSDayDisplay) " and part "
+               WSPart " does not exist (yet)."
+           END-IF
+           PERFORM CloseResultsFile
            STOP RUN.
+
+       *> Opens (creating if needed) today's dated results log for appending.
+       OpenResultsFile.
+           ACCEPT WSCurrentDate FROM DATE YYYYMMDD
+           STRING "results/run_" WSCurrentDate ".log"
+               DELIMITED BY SIZE INTO WSResultsFileName
+           OPEN EXTEND ResultsFile.
+
+       CloseResultsFile.
+           CLOSE ResultsFile.
+
+       *> Appends the last CALL'd program's result line to the results log,
+       *> tagged with the day/part it came from so a later comparison
+       *> utility can match up the same day/part across two run logs.
+       LogResult.
+           MOVE WSLogDay TO WSLogDayDisplay
+           STRING "DAY " FUNCTION TRIM(WSLogDayDisplay, LEADING)
+               " PART " WSLogPart ": " DELIMITED BY SIZE INTO WSLogTag
+           STRING FUNCTION TRIM(WSLogTag) " " WSResult
+               DELIMITED BY SIZE INTO ResultsRecord
+           WRITE ResultsRecord.
+
+       *> Runs both parts of a day known to have a part1/part2 containment
+       *> invariant and warns if part 2 comes back lower than part 1,
+       *> catching a logic regression without eyeballing two separately
+       *> printed totals.
+       CrossCheckInvariant.
+           EVALUATE WSDay
+               WHEN 2
+                   PERFORM CrossCheckDayTwo
+               WHEN OTHER
+                   MOVE WSDay TO WSDayDisplay
+                   DISPLAY "NO CROSS-CHECK INVARIANT DEFINED FOR DAY "
+                       FUNCTION TRIM(WSDayDisplay, LEADING)
+           END-EVALUATE.
+
+       *> DAYTWO's part-1 "repeated-twice" pattern is a strict subset of
+       *> part-2's "any repetition" pattern, so the any-repetition count
+       *> can never be lower than the repeated-twice count.
+       CrossCheckDayTwo.
+           MOVE SPACES TO WSCheckLine
+           CALL 'DAYTWO' USING '1' WSCheckLine
+           PERFORM ExtractCheckCount
+           MOVE WSCheckCount TO WSCheckCount1
+
+           MOVE SPACES TO WSCheckLine
+           CALL 'DAYTWO' USING '2' WSCheckLine
+           PERFORM ExtractCheckCount
+           MOVE WSCheckCount TO WSCheckCount2
+
+           MOVE WSCheckCount1 TO WSCheckCount1Display
+           MOVE WSCheckCount2 TO WSCheckCount2Display
+           DISPLAY "PART 1 (REPEATED-TWICE): "
+               FUNCTION TRIM(WSCheckCount1Display, LEADING)
+           DISPLAY "PART 2 (ANY REPETITION): "
+               FUNCTION TRIM(WSCheckCount2Display, LEADING)
+
+           IF WSCheckCount2 < WSCheckCount1
+               DISPLAY "WARNING: PART 2 COUNT IS LOWER THAN PART 1 COUNT "
+                   "- INVARIANT VIOLATED"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "INVARIANT HOLDS: PART 2 >= PART 1"
+           END-IF.
+
+       *> Pulls the numeric value out of a "LABEL: N" result line, the same
+       *> colon-delimited split resultDiff.cob uses to read a logged result.
+       ExtractCheckCount.
+           MOVE 1 TO WSCheckPtr
+           UNSTRING WSCheckLine DELIMITED BY ":"
+               INTO WSCheckTag
+               WITH POINTER WSCheckPtr
+           COMPUTE WSCheckCount = FUNCTION NUMVAL(WSCheckLine(WSCheckPtr:)).
+
+       *> Runs every implemented day, both parts, in sequence and prints a
+       *> consolidated results table (each CALL still emits its own line).
+       RunAll.
+           DISPLAY "=== RUNNING ALL DAYS/PARTS ==="
+           MOVE 1 TO WSRunDay
+           PERFORM UNTIL WSRunDay > 3
+               PERFORM SelectProgramName
+               MOVE WSRunDay TO WSRunDayDisplay
+               MOVE 1 TO WSRunPartIdx
+               PERFORM UNTIL WSRunPartIdx > 2
+                   IF WSRunPartIdx EQUAL TO 1
+                       MOVE 'A' TO WSRunPart
+                   ELSE
+                       MOVE 'B' TO WSRunPart
+                   END-IF
+                   DISPLAY "--- DAY " FUNCTION TRIM(WSRunDayDisplay)
+                       " PART " WSRunPart " ---"
+                   MOVE SPACES TO WSResult
+                   ACCEPT WSTimeStart FROM TIME
+                   CALL WSProgramName USING WSRunPart WSResult
+                   ACCEPT WSTimeEnd FROM TIME
+                   PERFORM CheckRunCallReturnCode
+                   PERFORM ComputeElapsedTime
+                   MOVE WSRunDay TO WSLogDay
+                   MOVE WSRunPart TO WSLogPart
+                   PERFORM LogResult
+                   ADD 1 TO WSRunPartIdx
+               END-PERFORM
+               ADD 1 TO WSRunDay
+           END-PERFORM
+           IF WSRunFailures > 0
+               MOVE WSRunFailures TO WSRunFailuresDisplay
+               DISPLAY "=== END OF RUN: " FUNCTION TRIM(WSRunFailuresDisplay, LEADING)
+                   " FAILURE(S) ==="
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "=== END OF RUN ==="
+           END-IF.
+
+      *> Master control run: runs day 1 through the last implemented day,
+      *> part A then part B, stopping and reporting clearly as soon as a
+      *> day/part fails to report a result, instead of running the whole
+      *> year regardless like RunAll does.
+       RunYear.
+           DISPLAY "=== RUNNING YEAR IN ORDER ==="
+           SET NoYearStop TO TRUE
+           MOVE 1 TO WSRunDay
+           PERFORM UNTIL WSRunDay > 3 OR YearStopped
+               PERFORM SelectProgramName
+               MOVE WSRunDay TO WSRunDayDisplay
+               MOVE 1 TO WSRunPartIdx
+               PERFORM UNTIL WSRunPartIdx > 2 OR YearStopped
+                   IF WSRunPartIdx EQUAL TO 1
+                       MOVE 'A' TO WSRunPart
+                   ELSE
+                       MOVE 'B' TO WSRunPart
+                   END-IF
+                   DISPLAY "--- DAY " FUNCTION TRIM(WSRunDayDisplay)
+                       " PART " WSRunPart " ---"
+                   MOVE SPACES TO WSResult
+                   ACCEPT WSTimeStart FROM TIME
+                   CALL WSProgramName USING WSRunPart WSResult
+                   ACCEPT WSTimeEnd FROM TIME
+                   MOVE RETURN-CODE TO WSCallReturnCode
+                   PERFORM ComputeElapsedTime
+                   IF WSResult EQUAL TO SPACES OR WSCallReturnCode NOT EQUAL TO 0
+                       IF WSResult EQUAL TO SPACES
+                           DISPLAY "DAY " FUNCTION TRIM(WSRunDayDisplay)
+                               " PART " WSRunPart " FAILED TO REPORT A RESULT. STOPPING RUN."
+                       ELSE
+                           DISPLAY "DAY " FUNCTION TRIM(WSRunDayDisplay)
+                               " PART " WSRunPart " REPORTED FAILURE CODE "
+                               WSCallReturnCode ". STOPPING RUN."
+                       END-IF
+                       IF WSCallReturnCode NOT EQUAL TO 0
+                           MOVE WSCallReturnCode TO RETURN-CODE
+                       ELSE
+                           MOVE 1 TO RETURN-CODE
+                       END-IF
+                       SET YearStopped TO TRUE
+                   ELSE
+                       MOVE WSRunDay TO WSLogDay
+                       MOVE WSRunPart TO WSLogPart
+                       PERFORM LogResult
+                       ADD 1 TO WSRunPartIdx
+                   END-IF
+               END-PERFORM
+               IF NOT YearStopped
+                   ADD 1 TO WSRunDay
+               END-IF
+           END-PERFORM
+           IF YearStopped
+               DISPLAY "=== YEAR RUN ABORTED ==="
+           ELSE
+               DISPLAY "=== YEAR RUN COMPLETE ==="
+           END-IF.
+
+      *> Reads back the RETURN-CODE the just-CALLed day/part set before
+      *> anything else has a chance to overwrite the special register,
+      *> and, if it reported failure, warns and propagates the same code
+      *> as this program's own exit status. Used by the single-day/part
+      *> dispatch above, where WSDay/WSPart already name the call.
+       CheckCallReturnCode.
+           MOVE RETURN-CODE TO WSCallReturnCode
+           IF WSCallReturnCode NOT EQUAL TO 0
+               MOVE WSDay TO WSDayDisplay
+               DISPLAY "DAY " FUNCTION TRIM(WSDayDisplay, LEADING) " PART "
+                   FUNCTION TRIM(WSPart, LEADING) " REPORTED FAILURE CODE "
+                   WSCallReturnCode
+               MOVE WSCallReturnCode TO RETURN-CODE
+           END-IF.
+
+      *> Same check as CheckCallReturnCode, for RunAll's WSRunDay/WSRunPart
+      *> loop instead of the single-day dispatch's WSDay/WSPart. RunAll
+      *> keeps going after a failed day/part, so this only tallies the
+      *> failure into WSRunFailures for RunAll to report at the end.
+       CheckRunCallReturnCode.
+           MOVE RETURN-CODE TO WSCallReturnCode
+           IF WSCallReturnCode NOT EQUAL TO 0
+               DISPLAY "DAY " FUNCTION TRIM(WSRunDayDisplay) " PART "
+                   WSRunPart " REPORTED FAILURE CODE " WSCallReturnCode
+               ADD 1 TO WSRunFailures
+           END-IF.
+
+      *> Converts the WSTimeStart/WSTimeEnd timestamps captured around a
+      *> CALL into elapsed centiseconds and displays it alongside the
+      *> result line, so two versions of a day/part can be timed against
+      *> each other without an external stopwatch.
+       ComputeElapsedTime.
+           COMPUTE WSElapsedCs =
+               (WSEndHH * 360000) + (WSEndMM * 6000) + (WSEndSS * 100) + WSEndCC
+               - (WSStartHH * 360000) - (WSStartMM * 6000) - (WSStartSS * 100) - WSStartCC
+           IF WSElapsedCs < 0
+               ADD 8640000 TO WSElapsedCs
+           END-IF
+           MOVE WSElapsedCs TO WSElapsedDisplay
+           DISPLAY "ELAPSED: " FUNCTION TRIM(WSElapsedDisplay, LEADING)
+               " CENTISECONDS".
+
+       SelectProgramName.
+           EVALUATE WSRunDay
+               WHEN 1 MOVE "DAYONE" TO WSProgramName
+               WHEN 2 MOVE "DAYTWO" TO WSProgramName
+               WHEN 3 MOVE "DAYTHREE" TO WSProgramName
+               WHEN OTHER MOVE SPACES TO WSProgramName
+           END-EVALUATE.
+
+      *> Casual-exploration fallback for when MAINCOB is started with no
+      *> command-line arguments at all: lists every day registered for
+      *> 2025 in WS-DayRegistryTable, prompts for a day and part, confirms,
+      *> then falls through into the same WSDay/WSPart dispatch Main
+      *> already uses for a flag-driven run.
+       RunInteractiveMenu.
+           DISPLAY "=== AOC 2025 INTERACTIVE MENU ==="
+           MOVE 1 TO WSMenuEntryIdx
+           PERFORM UNTIL WSMenuEntryIdx > 8
+               IF WS-DayRegistryYear(WSMenuEntryIdx) EQUAL TO 2025
+                   MOVE WS-DayRegistryDay(WSMenuEntryIdx) TO WSMenuDayDisplay
+                   DISPLAY "  DAY " FUNCTION TRIM(WSMenuDayDisplay) ": "
+                       FUNCTION TRIM(WS-DayRegistryProgramId(WSMenuEntryIdx))
+                       " (PARTS " FUNCTION TRIM(WS-DayRegistryParts(WSMenuEntryIdx))
+                       ")"
+               END-IF
+               ADD 1 TO WSMenuEntryIdx
+           END-PERFORM
+           DISPLAY "  0: RUN ALL DAYS/PARTS"
+           DISPLAY "  99: RUN THE YEAR IN ORDER"
+
+           DISPLAY "ENTER DAY NUMBER: "
+           ACCEPT WSMenuInput
+           MOVE WSMenuInput(1:2) TO WSDay
+
+           IF WSDay NOT EQUAL TO 0 AND WSDay NOT EQUAL TO 99
+               DISPLAY "ENTER PART (A OR B): "
+               ACCEPT WSMenuInput
+               MOVE WSMenuInput(1:1) TO WSPart
+           END-IF
+
+           MOVE WSDay TO WSMenuDayDisplay
+           DISPLAY "RUN DAY " FUNCTION TRIM(WSMenuDayDisplay)
+               " PART " WSPart "? (Y/N): "
+           ACCEPT WSMenuConfirm
+           IF WSMenuConfirm NOT EQUAL TO 'Y' AND WSMenuConfirm NOT EQUAL TO 'y'
+               DISPLAY "CANCELLED."
+               STOP RUN
+           END-IF.
+
+       *> Reads --day N --part X style command-line flags into WSDay/WSPart.
+       *> A space-separated positional pair ("1 A") is accepted as well:
+       *> whichever argument looks like a bare letter is taken as the part.
+       *> WSDay = 00 runs every day/part (RunAll); WSDay = 99 runs the year
+       *> in order, stopping at the first failure (RunYear).
+       ParseCommandLine.
+           MOVE 0 TO WSDay
+           MOVE SPACE TO WSPart
+           MOVE 'N' TO WSCheckMode
+           SET NoInteractiveMode TO TRUE
+           ACCEPT WSArgCount FROM ARGUMENT-NUMBER
+           IF WSArgCount EQUAL TO 0
+               SET InteractiveMode TO TRUE
+           END-IF
+           MOVE 1 TO WSArgIdx
+           PERFORM UNTIL WSArgIdx > WSArgCount
+               DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+               ACCEPT WSArgValue FROM ARGUMENT-VALUE
+               EVALUATE WSArgValue
+                   WHEN "--day"
+                       ADD 1 TO WSArgIdx
+                       DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+                       ACCEPT WSArgValue FROM ARGUMENT-VALUE
+                       MOVE WSArgValue(1:2) TO WSDay
+                   WHEN "--part"
+                       ADD 1 TO WSArgIdx
+                       DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+                       ACCEPT WSArgValue FROM ARGUMENT-VALUE
+                       MOVE WSArgValue(1:1) TO WSPart
+                   WHEN "--check"
+                       SET CheckMode TO TRUE
+                   WHEN OTHER
+                       IF WSArgValue(1:1) IS ALPHABETIC
+                           MOVE WSArgValue(1:1) TO WSPart
+                       ELSE
+                           MOVE WSArgValue(1:2) TO WSDay
+                       END-IF
+               END-EVALUATE
+               ADD 1 TO WSArgIdx
+           END-PERFORM.
