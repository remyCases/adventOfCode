@@ -11,9 +11,15 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DataFile ASSIGN TO "2025/data/input_day_one"
+           SELECT DataFile ASSIGN TO WSDataFileName
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
+           SELECT CheckpointFile ASSIGN TO "2025/data/checkpoint_day_one"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WSCheckpointStatus.
+           SELECT CsvFile ASSIGN TO "results/results.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,39 +29,219 @@
            02 FOrientation PIC X(1).
            02 FLength PIC 9(8).
 
+       FD CheckpointFile.
+       01 FCheckpointRecord PIC X(80).
+
+       FD CsvFile.
+       01 CsvRecord PIC X(200).
+
        WORKING-STORAGE SECTION.
 
+       *> Data file path, overridable at runtime via the AOC2025DAY1INPUT
+       *> environment variable so a sample input can be swapped in without
+       *> overwriting the real puzzle input on disk.
+       01 WSDataFileName PIC X(60) VALUE "2025/data/input_day_one".
+
        01 WSOrientation PIC X(1).
        01 WSLength PIC 9(8).
        01 WSIncr PIC 9(8).
        01 WSCycles PIC 9(8).
        01 WSEOF PIC A(1).
 
+       01 WSDialStart PIC 9(8) VALUE 50.
        01 WSDial PIC 9(8) VALUE 50.
        01 WSPrevDial PIC 9(8).
        01 WSDialAtZero PIC 9(8) VALUE 0.
-       01 WSDialAtZeroDisplay PIC Z(7)9.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSDialAtZeroDisplay.
+       *> How many times the dial has returned to WSDialStart, tracked
+       *> alongside WSDialAtZero for reconciling dial resets separately
+       *> from zero-crossings.
+       01 WSDialAtStart PIC 9(8) VALUE 0.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSDialAtStartDisplay.
+
+       *> Combined mode (LPart 3) tracks part 2's dial alongside part 1's
+       *> instead of sharing WSDial/WSDialAtZero/WSDialAtStart, since the
+       *> two parts walk the dial with different rules per instruction.
+       01 WSDial2 PIC 9(8) VALUE 50.
+       01 WSPrevDial2 PIC 9(8).
+       01 WSDialAtZero2 PIC 9(8) VALUE 0.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSDialAtZero2Display.
+       01 WSDialAtStart2 PIC 9(8) VALUE 0.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSDialAtStart2Display.
+
        01 WSDialMax PIC 9(8) VALUE 100.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSDialDisplay.
+       01 WSTraceSeq PIC 9(8) VALUE 0.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSTraceSeqDisplay.
+
+       *> Checkpoint/restart: after every input record the dial state and
+       *> record count so far are saved, so a rerun of the same part can
+       *> pick up where a previous, interrupted run left off instead of
+       *> replaying the whole file.
+       01 WSCheckpointStatus PIC XX.
+       01 WSProcessedCount PIC 9(8) VALUE 0.
+       01 WSSkipCount PIC 9(8) VALUE 0.
+       01 WSCheckpointLine PIC X(80).
+       01 WSCheckpointFields.
+           05 WSCkPart PIC 9.
+           05 WSCkDial PIC 9(8).
+           05 WSCkDialAtZero PIC 9(8).
+           05 WSCkCount PIC 9(8).
+           05 WSCkDialAtStart PIC 9(8).
+
+       *> CSV export row (day,part,input file,result,timestamp) appended
+       *> to the shared spreadsheet-ready results log.
+       01 WSCsvDate PIC X(8).
+       01 WSCsvTime PIC X(8).
+       01 WSCsvLine PIC X(200).
+       *> Part number written to the CSV row: distinct from LPart so
+       *> combined mode (LPart 3) can export one row per part instead of
+       *> only the last-written LResult.
+       01 WSCsvPart PIC 9.
 
        LINKAGE SECTION.
        01 LPart PIC 9 VALUE 1.
+       01 LResult PIC X(80).
 
 
-       PROCEDURE DIVISION USING LPart.
+       PROCEDURE DIVISION USING LPart LResult.
        Main.
+           COPY "validatePart.cpy" REPLACING PART-FIELD BY LPart
+               RESULT-FIELD BY LResult.
+
+           *> 0 = success, 1 = bad input, overwritten below only on failure.
+           MOVE 0 TO RETURN-CODE
+
+           ACCEPT WSDataFileName FROM ENVIRONMENT "AOC2025DAY1INPUT"
+               ON EXCEPTION
+                   MOVE "2025/data/input_day_one" TO WSDataFileName
+           END-ACCEPT
+
+           PERFORM LoadCheckpoint
+
            OPEN INPUT DataFile.
+               PERFORM SkipProcessedRecords
                PERFORM UNTIL WSEOF='Y'
                    READ DataFile INTO FDirection
                        AT END MOVE 'Y' TO WSEOF
-                       NOT AT END PERFORM ParseData
+                       NOT AT END
+                           PERFORM ParseData
+                           ADD 1 TO WSProcessedCount
+                           PERFORM SaveCheckpoint
+                           PERFORM DisplayDialTrace
                    END-READ
                END-PERFORM
            CLOSE DataFile
 
-           MOVE WSDialAtZero TO WSDialAtZeroDisplay
-           DISPLAY "DIAL AT ZERO: " FUNCTION TRIM(WSDialAtZeroDisplay)
+           IF LPart EQUAL TO 1 OR LPart EQUAL TO 3
+               MOVE WSDialAtZero TO WSDialAtZeroDisplay
+               MOVE WSDialAtStart TO WSDialAtStartDisplay
+               STRING "DIAL AT ZERO: " FUNCTION TRIM(WSDialAtZeroDisplay)
+                   ", DIAL AT START: " FUNCTION TRIM(WSDialAtStartDisplay)
+                   DELIMITED BY SIZE INTO LResult
+               DISPLAY "[2025-01-1] " FUNCTION TRIM(LResult)
+               MOVE 1 TO WSCsvPart
+               PERFORM ExportCsvRow
+           END-IF
+
+           IF LPart EQUAL TO 2
+               MOVE WSDialAtZero TO WSDialAtZeroDisplay
+               MOVE WSDialAtStart TO WSDialAtStartDisplay
+               STRING "DIAL AT ZERO: " FUNCTION TRIM(WSDialAtZeroDisplay)
+                   ", DIAL AT START: " FUNCTION TRIM(WSDialAtStartDisplay)
+                   DELIMITED BY SIZE INTO LResult
+               DISPLAY "[2025-01-2] " FUNCTION TRIM(LResult)
+               MOVE 2 TO WSCsvPart
+               PERFORM ExportCsvRow
+           END-IF
+
+           IF LPart EQUAL TO 3
+               MOVE WSDialAtZero2 TO WSDialAtZero2Display
+               MOVE WSDialAtStart2 TO WSDialAtStart2Display
+               STRING "DIAL AT ZERO: " FUNCTION TRIM(WSDialAtZero2Display)
+                   ", DIAL AT START: " FUNCTION TRIM(WSDialAtStart2Display)
+                   DELIMITED BY SIZE INTO LResult
+               DISPLAY "[2025-01-2] " FUNCTION TRIM(LResult)
+               MOVE 2 TO WSCsvPart
+               PERFORM ExportCsvRow
+           END-IF
+
            EXIT PROGRAM.
 
+       *> Appends one CSV row - day, part, input file, result, timestamp -
+       *> to the shared results log so a year's runs can be loaded into a
+       *> spreadsheet instead of scraped from console scrollback. Combined
+       *> mode (LPart 3) calls this once per part via WSCsvPart, so both
+       *> results reach the audit trail instead of just the last one
+       *> written.
+       ExportCsvRow.
+           ACCEPT WSCsvDate FROM DATE YYYYMMDD
+           ACCEPT WSCsvTime FROM TIME
+           STRING "1" "," WSCsvPart "," "2025/data/input_day_one" ","
+               FUNCTION TRIM(LResult) "," WSCsvDate WSCsvTime
+               DELIMITED BY SIZE INTO WSCsvLine
+           OPEN EXTEND CsvFile
+           WRITE CsvRecord FROM WSCsvLine
+           CLOSE CsvFile.
+
+       *> Reads a prior checkpoint, if one exists for this same part, and
+       *> restores the dial state and how many records were already
+       *> processed. A checkpoint left over from the other part is ignored,
+       *> since the two parts track the dial differently.
+       LoadCheckpoint.
+           MOVE 0 TO WSProcessedCount
+           OPEN INPUT CheckpointFile
+           IF WSCheckpointStatus EQUAL TO "00"
+               READ CheckpointFile INTO WSCheckpointLine
+               IF WSCheckpointStatus EQUAL TO "00"
+                   MOVE WSCheckpointLine TO WSCheckpointFields
+                   IF WSCkPart EQUAL TO LPart
+                       MOVE WSCkDial TO WSDial
+                       MOVE WSCkDialAtZero TO WSDialAtZero
+                       MOVE WSCkDialAtStart TO WSDialAtStart
+                       MOVE WSCkCount TO WSProcessedCount
+                       DISPLAY "RESUMING FROM CHECKPOINT: "
+                           FUNCTION TRIM(WSCkCount) " RECORDS ALREADY PROCESSED"
+                   END-IF
+               END-IF
+               CLOSE CheckpointFile
+           END-IF.
+
+       *> Re-reads (without processing) the records a previous run already
+       *> accounted for, so the dial only ever sees each record once.
+       SkipProcessedRecords.
+           MOVE 0 TO WSSkipCount
+           PERFORM UNTIL WSSkipCount >= WSProcessedCount OR WSEOF EQUAL TO 'Y'
+               READ DataFile INTO FDirection
+                   AT END MOVE 'Y' TO WSEOF
+               END-READ
+               ADD 1 TO WSSkipCount
+           END-PERFORM.
+
+       *> Overwrites the checkpoint file with the current dial state after
+       *> every record, so an interruption loses at most the record in
+       *> flight.
+       SaveCheckpoint.
+           MOVE LPart TO WSCkPart
+           MOVE WSDial TO WSCkDial
+           MOVE WSDialAtZero TO WSCkDialAtZero
+           MOVE WSProcessedCount TO WSCkCount
+           MOVE WSDialAtStart TO WSCkDialAtStart
+           MOVE WSCheckpointFields TO WSCheckpointLine
+           OPEN OUTPUT CheckpointFile
+           WRITE FCheckpointRecord FROM WSCheckpointLine
+           CLOSE CheckpointFile.
+
+       *> One line per instruction showing the dial position it left
+       *> behind, so the full path the dial took can be replayed.
+       DisplayDialTrace.
+           ADD 1 TO WSTraceSeq
+           MOVE WSTraceSeq TO WSTraceSeqDisplay
+           MOVE WSDial TO WSDialDisplay
+           DISPLAY "STEP " FUNCTION TRIM(WSTraceSeqDisplay) ": "
+               WSOrientation FUNCTION TRIM(FLength) " -> DIAL AT "
+               FUNCTION TRIM(WSDialDisplay).
+
        ParseData.
            MOVE FOrientation TO WSOrientation
            COMPUTE WSLength = FUNCTION NUMVAL(FLength)
@@ -70,6 +256,13 @@
                PERFORM ComputePassingZero
            END-IF.
 
+           *> Combined mode replays both parts' rules off this same
+           *> instruction, part 2 into its own shadow dial state.
+           IF LPart EQUAL TO 3 THEN
+               PERFORM ComputeAtZero
+               PERFORM ComputePassingZero2
+           END-IF.
+
         ComputeAtZero.
            IF WSIncr EQUAL TO 0
                NEXT SENTENCE
@@ -84,16 +277,22 @@
                    COMPUTE WSDial = FUNCTION MOD(WSDial, WSDialMax)
                WHEN OTHER
                    DISPLAY "Error parsing " FDirection
+                   MOVE 1 TO RETURN-CODE
                    CLOSE DataFile
-                   EXIT PROGRAM 
+                   EXIT PROGRAM
            END-EVALUATE
 
            IF WSDial EQUAL TO 0
                COMPUTE WSDialAtZero = WSDialAtZero + 1
+           END-IF
+
+           IF WSDial EQUAL TO WSDialStart
+               COMPUTE WSDialAtStart = WSDialAtStart + 1
            END-IF.
-           
+
        ComputePassingZero.
            COMPUTE WSDialAtZero = WSDialAtZero + WSCycles
+           COMPUTE WSDialAtStart = WSDialAtStart + WSCycles
 
            IF WSIncr EQUAL TO 0
                NEXT SENTENCE
@@ -101,10 +300,15 @@
 
            EVALUATE WSOrientation
                WHEN 'R'
+                   MOVE WSDial TO WSPrevDial
                    COMPUTE WSDial = WSDial + WSIncr
                    IF WSDial GREATER THAN OR EQUAL TO WSDialMax
                        COMPUTE WSDialAtZero = WSDialAtZero + 1
                    END-IF
+                   IF (WSPrevDial < WSDialStart AND WSDial >= WSDialStart)
+                   OR WSDial >= WSDialStart + WSDialMax
+                       COMPUTE WSDialAtStart = WSDialAtStart + 1
+                   END-IF
                    COMPUTE WSDial = FUNCTION MOD(WSDial, WSDialMax)
                WHEN 'L'
                    MOVE WSDial TO WSPrevDial
@@ -112,9 +316,55 @@
                    IF WSDial <= WSDialMax AND WSPrevDial NOT EQUAL TO 0
                        COMPUTE WSDialAtZero = WSDialAtZero + 1
                    END-IF
+                   IF (WSPrevDial > WSDialStart AND WSDial <= WSDialStart + WSDialMax)
+                   OR WSDial <= WSDialStart
+                       COMPUTE WSDialAtStart = WSDialAtStart + 1
+                   END-IF
                    COMPUTE WSDial = FUNCTION MOD(WSDial, WSDialMax)
                WHEN OTHER
                    DISPLAY "Error parsing " FDirection
+                   MOVE 1 TO RETURN-CODE
+                   CLOSE DataFile
+                   EXIT PROGRAM
+           END-EVALUATE.
+
+       *> Combined-mode twin of ComputePassingZero, tracking WSDial2 so
+       *> part 2's count is not disturbed by part 1's own dial walk over
+       *> the same instruction.
+       ComputePassingZero2.
+           COMPUTE WSDialAtZero2 = WSDialAtZero2 + WSCycles
+           COMPUTE WSDialAtStart2 = WSDialAtStart2 + WSCycles
+
+           IF WSIncr EQUAL TO 0
+               NEXT SENTENCE
+           END-IF
+
+           EVALUATE WSOrientation
+               WHEN 'R'
+                   MOVE WSDial2 TO WSPrevDial2
+                   COMPUTE WSDial2 = WSDial2 + WSIncr
+                   IF WSDial2 GREATER THAN OR EQUAL TO WSDialMax
+                       COMPUTE WSDialAtZero2 = WSDialAtZero2 + 1
+                   END-IF
+                   IF (WSPrevDial2 < WSDialStart AND WSDial2 >= WSDialStart)
+                   OR WSDial2 >= WSDialStart + WSDialMax
+                       COMPUTE WSDialAtStart2 = WSDialAtStart2 + 1
+                   END-IF
+                   COMPUTE WSDial2 = FUNCTION MOD(WSDial2, WSDialMax)
+               WHEN 'L'
+                   MOVE WSDial2 TO WSPrevDial2
+                   COMPUTE WSDial2 = WSDial2 + WSDialMax - WSIncr
+                   IF WSDial2 <= WSDialMax AND WSPrevDial2 NOT EQUAL TO 0
+                       COMPUTE WSDialAtZero2 = WSDialAtZero2 + 1
+                   END-IF
+                   IF (WSPrevDial2 > WSDialStart AND WSDial2 <= WSDialStart + WSDialMax)
+                   OR WSDial2 <= WSDialStart
+                       COMPUTE WSDialAtStart2 = WSDialAtStart2 + 1
+                   END-IF
+                   COMPUTE WSDial2 = FUNCTION MOD(WSDial2, WSDialMax)
+               WHEN OTHER
+                   DISPLAY "Error parsing " FDirection
+                   MOVE 1 TO RETURN-CODE
                    CLOSE DataFile
-                   EXIT PROGRAM 
+                   EXIT PROGRAM
            END-EVALUATE.
