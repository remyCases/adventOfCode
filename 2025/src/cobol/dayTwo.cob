@@ -11,16 +11,67 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DataFile ASSIGN TO "2025/data/input_day_two"
+           SELECT DataFile ASSIGN TO WSDataFileName
                ORGANIZATION IS RECORD BINARY SEQUENTIAL
                FILE STATUS IS WSFileStatus.
+           SELECT CsvFile ASSIGN TO "results/results.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           *> Indexed variant of the range list, keyed by the sequence
+           *> number each range gets as the sequential file is scanned, so
+           *> one specific range can be re-read by key without a full
+           *> re-scan of DataFile.
+           SELECT IndexedRangeFile ASSIGN TO WSIndexedFileName
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IR-RangeSeq
+               FILE STATUS IS WSFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
        FD DataFile.
        01 FData PIC X(1).
 
+       FD CsvFile.
+       01 CsvRecord PIC X(200).
+
+       FD IndexedRangeFile.
+       01 IR-Record.
+           05 IR-RangeSeq PIC 9(6).
+           05 IR-RangeText PIC X(50).
+
        WORKING-STORAGE SECTION.
+       *> Data file path, overridable at runtime via the AOC2025DAY2INPUT
+       *> environment variable so a sample input can be swapped in without
+       *> overwriting the real puzzle input on disk.
+       01 WSDataFileName PIC X(60) VALUE "2025/data/input_day_two".
+
+       *> Indexed-file path, overridable via AOC2025DAY2INDEXEDFILE; every
+       *> full scan rebuilds it, so it always reflects the DataFile it was
+       *> last built from.
+       01 WSIndexedFileName PIC X(60)
+           VALUE "2025/data/input_day_two_indexed".
+       01 WSRangeSeq PIC 9(6) VALUE 0.
+
+       *> When AOC2025DAY2QUERYSEQ is set, Main skips the full sequential
+       *> scan entirely and re-validates just the one range record at that
+       *> key, read straight out of IndexedRangeFile.
+       01 WSQuerySeqEnv PIC X(6).
+       01 WSQuerySeq PIC 9(6).
+       01 WSQueryMode PIC A VALUE 'N'.
+           88 QueryMode VALUE 'Y'.
+           88 NoQueryMode VALUE 'N'.
+
+       *> Codepage re-encoding, for a DataFile produced on a different
+       *> codepage host than this runtime assumes. AOC2025DAY2CODEPAGE
+       *> selects the direction: A2E converts each byte read from ASCII
+       *> to EBCDIC before it goes into WSCurrentData, E2A converts the
+       *> other way, anything else (including unset) leaves bytes as-is.
+       COPY "codepageTables.cpy".
+       01 WSCodepageMode PIC X(3) VALUE "OFF".
+           88 CodepageAsciiToEbcdic VALUE "A2E".
+           88 CodepageEbcdicToAscii VALUE "E2A".
+           88 CodepageOff VALUE "OFF".
+
        *> text parsing
        01 WSEOF PIC A(1).
        01 WSFileStatus PIC 99.
@@ -36,14 +87,74 @@
        01 WSEndZeros PIC 9(3).
        01 WSRangeEnd PIC 9(18).
        01 WSEndDiv PIC 9(18).
+       *> range validation: a range record fails validation if it doesn't
+       *> split cleanly into two numeric fields around a single dash, or
+       *> if the start is greater than the end.
+       01 WSStartText PIC X(18).
+       01 WSEndText PIC X(18).
+       01 WSNumValCheck PIC S9(4).
+       01 WSDelim1 PIC X(1).
+       01 WSRangeValid PIC A VALUE 'Y'.
+           88 RangeValid VALUE 'Y'.
+           88 RangeInvalid VALUE 'N'.
+       01 WSMalformedCount PIC 9(6) VALUE 0.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSMalformedCountDisplay.
+
+       *> duplicate-range detection: every distinct range text is only
+       *> processed once, no matter how many times it appears in DataFile.
+       01 WSSeenRanges.
+           05 WSSeenRangeCount PIC 9(5) COMP VALUE 0.
+           05 WSSeenRangeVal PIC X(50) OCCURS 10000 TIMES.
+       01 WSDuplicateFound PIC A VALUE 'N'.
+           88 RangeDuplicate VALUE 'Y'.
+           88 RangeNotDuplicate VALUE 'N'.
+       01 WSDuplicateCount PIC 9(6) VALUE 0.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSDuplicateCountDisplay.
+       01 WSSeenIdx PIC 9(5) COMP.
+
        *> variables for the invalid ids
        01 WSFoundIds.
            05 WSFoundCount PIC 9(5) COMP VALUE 0.
-           05 WSFoundVals PIC 9(18) OCCURS 1000 TIMES.
+           05 WSFoundVals PIC 9(18) OCCURS 10000 TIMES.
+       *> source range each WSFoundVals entry was flagged from, kept in
+       *> lockstep with WSFoundVals so the detail dump can show, for
+       *> every distinct invalid id, which input range produced it.
+       01 WSFoundSources.
+           05 WSFoundSourceRange PIC X(50) OCCURS 10000 TIMES.
+       01 WSReportIdx PIC 9(5) COMP.
        01 WSFound  PIC 9 COMP VALUE 0.
+       01 WSFoundOverflow PIC A VALUE 'N'.
+           88 FoundTableFull VALUE 'Y'.
+           88 FoundTableOpen VALUE 'N'.
+       01 WSOverflowCount PIC 9(8) VALUE 0.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSOverflowCountDisplay.
        01 WSInvalidId PIC 9(18).
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSInvalidIdDisplay.
        01 WSInvalidIds PIC 9(18).
-       01 WSInvalidIdsDisplay PIC Z(17)9.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSInvalidIdsDisplay.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSDivisorDisplay.
+
+       *> Combined mode (LPart 3) needs part 2's own found-id table kept
+       *> apart from part 1's WSFoundIds above, since FindRepeatedTwiceIds
+       *> and FindRepeatedIds flag different id sets off the same range
+       *> and would otherwise cross-contaminate each other's duplicate
+       *> checks and totals.
+       01 WSFoundIds2.
+           05 WSFoundCount2 PIC 9(5) COMP VALUE 0.
+           05 WSFoundVals2 PIC 9(18) OCCURS 10000 TIMES.
+       01 WSFoundSources2.
+           05 WSFoundSourceRange2 PIC X(50) OCCURS 10000 TIMES.
+       01 WSFound2 PIC 9 COMP VALUE 0.
+       01 WSFoundOverflow2 PIC A VALUE 'N'.
+           88 FoundTableFull2 VALUE 'Y'.
+           88 FoundTableOpen2 VALUE 'N'.
+       01 WSOverflowCount2 PIC 9(8) VALUE 0.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSOverflowCount2Display.
+       01 WSInvalidId2 PIC 9(18).
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSInvalidId2Display.
+       01 WSInvalidIds2 PIC 9(18).
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSInvalidIds2Display.
+       01 WSReportIdx2 PIC 9(5) COMP.
        *> variables for the divisors
        01 WSDivisorStr PIC X(18).
        01 WSDivisor PIC 9(18).
@@ -54,19 +165,155 @@
        01 I PIC 9(5) COMP VALUE 0.
        01 J PIC 9(5) COMP VALUE 0.
 
+       *> FILE STATUS message lookup
+       01 WSFileStatusChar PIC XX.
+       01 WSFileStatusDesc PIC X(40) VALUE "UNKNOWN FILE STATUS".
+       COPY "fileStatusMessage.cpy".
+
+       *> CSV export row (day,part,input file,result,timestamp) appended
+       *> to the shared spreadsheet-ready results log.
+       01 WSCsvDate PIC X(8).
+       01 WSCsvTime PIC X(8).
+       01 WSCsvLine PIC X(200).
+      *> Part number written to the CSV row: distinct from LPart so
+      *> combined mode (LPart 3) can export one row per part instead of
+      *> only the last-written LResult.
+       01 WSCsvPart PIC 9.
+
        LINKAGE SECTION.
        01 LPart PIC 9 VALUE 1.
+       01 LResult PIC X(80).
 
-       PROCEDURE DIVISION USING LPart.
+       PROCEDURE DIVISION USING LPart LResult.
        Main.
+           COPY "validatePart.cpy" REPLACING PART-FIELD BY LPart
+               RESULT-FIELD BY LResult.
+
+           *> 0 = success, 1 = bad input, 2 = allocation/resource failure,
+           *> 3 = validation failure, overwritten below only on failure.
+           MOVE 0 TO RETURN-CODE
+
            MOVE 0 TO WSInvalidIds
+           MOVE 0 TO WSInvalidIds2
+           SET NoQueryMode TO TRUE
+
+           ACCEPT WSDataFileName FROM ENVIRONMENT "AOC2025DAY2INPUT"
+               ON EXCEPTION
+                   MOVE "2025/data/input_day_two" TO WSDataFileName
+           END-ACCEPT
+
+           ACCEPT WSIndexedFileName FROM ENVIRONMENT "AOC2025DAY2INDEXEDFILE"
+               ON EXCEPTION
+                   MOVE "2025/data/input_day_two_indexed" TO WSIndexedFileName
+           END-ACCEPT
+
+           ACCEPT WSCodepageMode FROM ENVIRONMENT "AOC2025DAY2CODEPAGE"
+               ON EXCEPTION
+                   MOVE "OFF" TO WSCodepageMode
+           END-ACCEPT
+
+           ACCEPT WSQuerySeqEnv FROM ENVIRONMENT "AOC2025DAY2QUERYSEQ"
+               ON EXCEPTION
+                   MOVE SPACES TO WSQuerySeqEnv
+           END-ACCEPT
+           IF WSQuerySeqEnv NOT EQUAL TO SPACES
+               SET QueryMode TO TRUE
+               COMPUTE WSQuerySeq = FUNCTION NUMVAL(WSQuerySeqEnv)
+           END-IF
+
+           IF QueryMode
+               PERFORM QueryIndexedRange
+           ELSE
+               PERFORM ScanDataFile
+           END-IF
+
+           IF FoundTableFull
+               MOVE WSOverflowCount TO WSOverflowCountDisplay
+               DISPLAY "WARNING: FOUND-ID TABLE FULL, "
+                   FUNCTION TRIM(WSOverflowCountDisplay)
+                   " ADDITIONAL ID(S) NOT TRACKED"
+               MOVE 3 TO RETURN-CODE
+           END-IF
+
+           IF LPart EQUAL TO 3 AND FoundTableFull2
+               MOVE WSOverflowCount2 TO WSOverflowCount2Display
+               DISPLAY "WARNING: FOUND-ID TABLE FULL, "
+                   FUNCTION TRIM(WSOverflowCount2Display)
+                   " ADDITIONAL ID(S) NOT TRACKED"
+               MOVE 3 TO RETURN-CODE
+           END-IF
+
+           IF WSMalformedCount NOT EQUAL TO 0
+               MOVE WSMalformedCount TO WSMalformedCountDisplay
+               DISPLAY "WARNING: " FUNCTION TRIM(WSMalformedCountDisplay)
+                   " MALFORMED RANGE(S) SKIPPED"
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+           IF WSDuplicateCount NOT EQUAL TO 0
+               MOVE WSDuplicateCount TO WSDuplicateCountDisplay
+               DISPLAY "WARNING: " FUNCTION TRIM(WSDuplicateCountDisplay)
+                   " DUPLICATE RANGE(S) SKIPPED"
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+           PERFORM ReportInvalidIds
+           IF LPart EQUAL TO 3
+               PERFORM ReportInvalidIds2
+           END-IF
+
+           IF LPart EQUAL TO 1 OR LPart EQUAL TO 3
+               MOVE WSInvalidIds TO WSInvalidIdsDisplay
+               STRING "INVALID IDS: " FUNCTION TRIM(WSInvalidIdsDisplay)
+                   DELIMITED BY SIZE INTO LResult
+               DISPLAY "[2025-02-1] " FUNCTION TRIM(LResult)
+               MOVE 1 TO WSCsvPart
+               PERFORM ExportCsvRow
+           END-IF
+
+           IF LPart EQUAL TO 2
+               MOVE WSInvalidIds TO WSInvalidIdsDisplay
+               STRING "INVALID IDS: " FUNCTION TRIM(WSInvalidIdsDisplay)
+                   DELIMITED BY SIZE INTO LResult
+               DISPLAY "[2025-02-2] " FUNCTION TRIM(LResult)
+               MOVE 2 TO WSCsvPart
+               PERFORM ExportCsvRow
+           END-IF
+
+           IF LPart EQUAL TO 3
+               MOVE WSInvalidIds2 TO WSInvalidIds2Display
+               STRING "INVALID IDS: " FUNCTION TRIM(WSInvalidIds2Display)
+                   DELIMITED BY SIZE INTO LResult
+               DISPLAY "[2025-02-2] " FUNCTION TRIM(LResult)
+               MOVE 2 TO WSCsvPart
+               PERFORM ExportCsvRow
+           END-IF
+           EXIT PROGRAM.
 
+      *> Full sequential scan of DataFile, exactly as before, except each
+      *> parsed range is also written to IndexedRangeFile keyed by its
+      *> sequence number, so a later run can re-check just one range
+      *> without paying for this scan again.
+       ScanDataFile.
+           MOVE 0 TO WSRangeSeq
            OPEN INPUT DataFile.
                IF WSFileStatus NOT EQUAL TO 0
-                   DISPLAY "Error " WSFileStatus ". Exiting program."
+                   PERFORM LookupFileStatusMessage
+                   DISPLAY "Error " WSFileStatus ": "
+                       FUNCTION TRIM(WSFileStatusDesc) ". Exiting program."
+                   MOVE 1 TO RETURN-CODE
                    NEXT SENTENCE
                END-IF
 
+               OPEN OUTPUT IndexedRangeFile
+               IF WSFileStatus NOT EQUAL TO 0
+                   PERFORM LookupFileStatusMessage
+                   DISPLAY "Error " WSFileStatus ": unable to rebuild "
+                       FUNCTION TRIM(WSIndexedFileName) ". "
+                       FUNCTION TRIM(WSFileStatusDesc)
+                   MOVE 2 TO RETURN-CODE
+               END-IF
+
                PERFORM UNTIL WSEOF='Y'
                    READ DataFile INTO FData
                        AT END
@@ -75,59 +322,209 @@
                                PERFORM ParseData
                            END-IF
                        NOT AT END
+                           PERFORM ConvertCodepage
                            IF FData EQUAL TO ','
                                PERFORM ParseData
                                MOVE SPACES TO WSCurrentData
                                MOVE 1 TO WSFieldIndex
                            ELSE
-                               MOVE FData TO 
+                               MOVE FData TO
                                WSCurrentData(WSFieldIndex:1)
                                ADD 1 TO WSFieldIndex
                            END-IF
                    END-READ
                 END-PERFORM.
            CLOSE DataFile
+           CLOSE IndexedRangeFile.
 
-           MOVE WSInvalidIds TO WSInvalidIdsDisplay
-           DISPLAY "INVALID IDS: " FUNCTION TRIM(WSInvalidIdsDisplay)
-           EXIT PROGRAM.
+      *> Re-encodes the byte just read according to WSCodepageMode,
+      *> before it is tested for a comma or folded into WSCurrentData.
+      *> Left alone (CodepageOff) unless AOC2025DAY2CODEPAGE names a
+      *> direction, since the input is ordinarily already in the
+      *> codepage this runtime expects.
+       ConvertCodepage.
+           IF CodepageAsciiToEbcdic
+               INSPECT FData CONVERTING WSAsciiTable TO WSEbcdicTable
+           END-IF
+           IF CodepageEbcdicToAscii
+               INSPECT FData CONVERTING WSEbcdicTable TO WSAsciiTable
+           END-IF.
+
+      *> Re-validates a single range record, read straight out of
+      *> IndexedRangeFile by key, instead of rescanning DataFile from the
+      *> front. Requires a prior full scan to have built the index.
+       QueryIndexedRange.
+           OPEN INPUT IndexedRangeFile
+           IF WSFileStatus NOT EQUAL TO 0
+               PERFORM LookupFileStatusMessage
+               DISPLAY "Error " WSFileStatus ": unable to open "
+                   FUNCTION TRIM(WSIndexedFileName) ". "
+                   FUNCTION TRIM(WSFileStatusDesc)
+                   ". Run a full scan first to build the index."
+               MOVE 1 TO RETURN-CODE
+               NEXT SENTENCE
+           END-IF
+
+           MOVE WSQuerySeq TO IR-RangeSeq
+           READ IndexedRangeFile
+               INVALID KEY
+                   DISPLAY "NO RANGE RECORD FOUND FOR SEQUENCE "
+                       FUNCTION TRIM(WSQuerySeqEnv)
+               NOT INVALID KEY
+                   MOVE IR-RangeText TO WSCurrentData
+                   PERFORM ParseData
+           END-READ
+           CLOSE IndexedRangeFile.
+
+       *> Appends one CSV row - day, part, input file, result, timestamp -
+       *> to the shared results log so a year's runs can be loaded into a
+       *> spreadsheet instead of scraped from console scrollback. Combined
+       *> mode (LPart 3) calls this once per part via WSCsvPart, so both
+       *> results reach the audit trail instead of just the last one
+       *> written.
+       ExportCsvRow.
+           ACCEPT WSCsvDate FROM DATE YYYYMMDD
+           ACCEPT WSCsvTime FROM TIME
+           STRING "2" "," WSCsvPart "," "2025/data/input_day_two" ","
+               FUNCTION TRIM(LResult) "," WSCsvDate WSCsvTime
+               DELIMITED BY SIZE INTO WSCsvLine
+           OPEN EXTEND CsvFile
+           WRITE CsvRecord FROM WSCsvLine
+           CLOSE CsvFile.
 
        ParseData.
-           UNSTRING WSCurrentData DELIMITED BY '-'
-           INTO  WSStart
-                 WSEnd
-           MOVE 0 TO WSStartZeros
-           MOVE 0 TO WSEndZeros
+           IF NoQueryMode
+               ADD 1 TO WSRangeSeq
+               MOVE WSRangeSeq TO IR-RangeSeq
+               MOVE WSCurrentData TO IR-RangeText
+               WRITE IR-Record
+                   INVALID KEY
+                       DISPLAY "ERROR WRITING INDEX RECORD "
+                           FUNCTION TRIM(WSRangeSeq)
+               END-WRITE
+           END-IF
+
+           PERFORM ValidateRange
+           PERFORM CheckDuplicateRange
 
-           INSPECT WSStart TALLYING WSStartZeros FOR LEADING '0'
-           INSPECT WSEnd TALLYING WSEndZeros FOR LEADING '0'
+           IF RangeInvalid
+               ADD 1 TO WSMalformedCount
+               DISPLAY "SKIPPING MALFORMED RANGE: "
+                   FUNCTION TRIM(WSCurrentData)
+           ELSE
+               IF RangeDuplicate
+                   ADD 1 TO WSDuplicateCount
+                   DISPLAY "SKIPPING DUPLICATE RANGE: "
+                       FUNCTION TRIM(WSCurrentData)
+               ELSE
+                   MOVE 0 TO WSStartZeros
+                   MOVE 0 TO WSEndZeros
 
-           PERFORM UNTIL WSStartZeros EQUAL TO WSEndZeros
-               MOVE 0 TO WSRangeEnd
-               MOVE 1 TO WSRangeEnd(WSStartZeros:)
-               SUBTRACT 1 FROM WSRangeEnd
+                   INSPECT WSStart TALLYING WSStartZeros FOR LEADING '0'
+                   INSPECT WSEnd TALLYING WSEndZeros FOR LEADING '0'
 
-               IF LPart EQUAL TO 1 THEN
-                   PERFORM FindRepeatedTwiceIds
-               END-IF
+                   PERFORM UNTIL WSStartZeros EQUAL TO WSEndZeros
+                       MOVE 0 TO WSRangeEnd
+                       MOVE 1 TO WSRangeEnd(WSStartZeros:)
+                       SUBTRACT 1 FROM WSRangeEnd
+
+                       IF LPart EQUAL TO 1 THEN
+                           PERFORM FindRepeatedTwiceIds
+                       END-IF
+
+                       IF LPart EQUAL TO 2 THEN
+                           PERFORM FindRepeatedIds
+                       END-IF
+
+                       IF LPart EQUAL TO 3 THEN
+                           PERFORM FindRepeatedTwiceIds
+                           PERFORM FindRepeatedIds2
+                       END-IF
+
+                       MOVE 0 TO WSStart
+                       MOVE 1 TO WSStart(WSStartZeros:)
+                       SUBTRACT 1 FROM WSStartZeros
+                   END-PERFORM
+
+                   MOVE WSEnd TO WSRangeEnd
+
+                   IF LPart EQUAL TO 1 THEN
+                       PERFORM FindRepeatedTwiceIds
+                   END-IF
+
+                   IF LPart EQUAL TO 2 THEN
+                       PERFORM FindRepeatedIds
+                   END-IF
 
-               IF LPart EQUAL TO 2 THEN
-                   PERFORM FindRepeatedIds
+                   IF LPart EQUAL TO 3 THEN
+                       PERFORM FindRepeatedTwiceIds
+                       PERFORM FindRepeatedIds2
+                   END-IF
                END-IF
+           END-IF.
 
-               MOVE 0 TO WSStart
-               MOVE 1 TO WSStart(WSStartZeros:)
-               SUBTRACT 1 FROM WSStartZeros
-           END-PERFORM
+      *> Splits WSCurrentData into WSStart/WSEnd around a single dash and
+      *> rejects it if the dash is missing, either side isn't numeric, or
+      *> the start is greater than the end.
+       ValidateRange.
+           SET RangeValid TO TRUE
+           MOVE SPACES TO WSDelim1
+           MOVE SPACES TO WSStartText
+           MOVE SPACES TO WSEndText
+           MOVE 0 TO WSStart
+           MOVE 0 TO WSEnd
+           UNSTRING WSCurrentData DELIMITED BY '-'
+               INTO WSStartText DELIMITER IN WSDelim1
+                    WSEndText
+           IF WSDelim1 NOT EQUAL TO '-'
+               SET RangeInvalid TO TRUE
+           END-IF
 
-           MOVE WSEnd TO WSRangeEnd
+           *> UNSTRING into a numeric PIC 9 field silently coerces
+           *> non-numeric text to zero instead of leaving it detectably
+           *> invalid, so the fields are staged as text above and checked
+           *> with TEST-NUMVAL, which correctly flags "abc" and empty
+           *> content as invalid without misjudging space-padded numerals.
+           IF RangeValid
+               COMPUTE WSNumValCheck = FUNCTION TEST-NUMVAL(WSStartText)
+               IF WSNumValCheck NOT EQUAL TO 0
+                   SET RangeInvalid TO TRUE
+               END-IF
+           END-IF
+           IF RangeValid
+               COMPUTE WSNumValCheck = FUNCTION TEST-NUMVAL(WSEndText)
+               IF WSNumValCheck NOT EQUAL TO 0
+                   SET RangeInvalid TO TRUE
+               END-IF
+           END-IF
 
-           IF LPart EQUAL TO 1 THEN
-               PERFORM FindRepeatedTwiceIds
+           IF RangeValid
+               COMPUTE WSStart = FUNCTION NUMVAL(WSStartText)
+               COMPUTE WSEnd = FUNCTION NUMVAL(WSEndText)
+               IF WSStart > WSEnd
+                   SET RangeInvalid TO TRUE
+               END-IF
            END-IF.
 
-           IF LPart EQUAL TO 2 THEN
-               PERFORM FindRepeatedIds
+      *> A range is a duplicate if its exact raw text already appeared
+      *> earlier in this same run; tracked separately from WSFoundVals,
+      *> which tracks flagged IDs rather than input ranges.
+       CheckDuplicateRange.
+           SET RangeNotDuplicate TO TRUE
+           IF RangeValid
+               MOVE 1 TO WSSeenIdx
+               PERFORM UNTIL WSSeenIdx > WSSeenRangeCount
+               OR RangeDuplicate
+                   IF WSSeenRangeVal(WSSeenIdx) EQUALS TO WSCurrentData
+                       SET RangeDuplicate TO TRUE
+                   END-IF
+                   ADD 1 TO WSSeenIdx
+               END-PERFORM
+
+               IF RangeNotDuplicate AND WSSeenRangeCount < 10000
+                   ADD 1 TO WSSeenRangeCount
+                   MOVE WSCurrentData TO WSSeenRangeVal(WSSeenRangeCount)
+               END-IF
            END-IF.
 
        FindRepeatedTwiceIds.
@@ -198,6 +595,63 @@
                ADD 1 TO I
            END-PERFORM.
 
+      *> Combined-mode twin of FindRepeatedIds, flagging into WSFoundIds2
+      *> instead of WSFoundIds so part 2's ids stay separate from part
+      *> 1's in a combined run.
+       FindRepeatedIds2.
+           MOVE 2 TO WSDiv
+           COMPUTE WSStartSize = 18 - WSStartZeros
+           PERFORM UNTIL WSDiv GREATER THAN WSStartSize
+               PERFORM FindRepeatedIdWithRepetition2
+               ADD 1 TO WSDiv
+           END-PERFORM.
+
+       FindRepeatedIdWithRepetition2.
+           COMPUTE Tmp = FUNCTION MOD(WSStartSize, WSDiv)
+           IF Tmp NOT EQUAL TO 0
+               NEXT SENTENCE
+           END-IF
+
+           MOVE WSDiv TO I
+           MOVE ZEROES TO WSDivisorStr
+           PERFORM UNTIL I EQUALS TO 0
+               COMPUTE Tmp = 18 - WSStartSize / WSDiv * (I - 1)
+               MOVE 1 TO WSDivisorStr(Tmp:1)
+               SUBTRACT 1 FROM I
+           END-PERFORM
+           MOVE WSDivisorStr TO WSDivisor
+
+           COMPUTE Tmp = FUNCTION MOD(WSStart, WSDivisor)
+           IF Tmp EQUAL TO 0
+               COMPUTE WSStartDiv = WSStart / WSDivisor
+           ELSE
+               COMPUTE WSStartDiv = WSStart / WSDivisor + 1
+           END-IF
+           COMPUTE WSEndDiv = WSRangeEnd / WSDivisor
+
+           MOVE WSStartDiv TO I
+           PERFORM UNTIL I GREATER THAN WSEndDiv
+               COMPUTE WSInvalidId2 = I * WSDivisor
+               PERFORM AddUniqueId2
+               ADD 1 TO I
+           END-PERFORM.
+
+       *> Translates WSFileStatus into a short description, using the
+       *> data-driven lookup table pulled in above, defaulting to
+       *> "UNKNOWN FILE STATUS" for a code not in the table.
+       LookupFileStatusMessage.
+           MOVE WSFileStatus TO WSFileStatusChar
+           MOVE "UNKNOWN FILE STATUS" TO WSFileStatusDesc
+           MOVE 1 TO J
+           PERFORM UNTIL J GREATER THAN 20
+               IF WSFileStatusCode(J) EQUALS TO WSFileStatusChar
+                   MOVE WSFileStatusMsg(J) TO WSFileStatusDesc
+                   MOVE 21 TO J
+               ELSE
+                   ADD 1 TO J
+               END-IF
+           END-PERFORM.
+
        AddUniqueId.
            MOVE 0 TO WSFound
            MOVE 1 TO J
@@ -212,7 +666,73 @@
            END-PERFORM
 
            IF WSFound EQUALS TO 0
-               ADD 1 TO WSFoundCount
-               ADD WSInvalidId TO WSInvalidIds
-               MOVE WSInvalidId TO WSFoundVals(WSFoundCount)
+               IF WSFoundCount >= 10000
+                   SET FoundTableFull TO TRUE
+                   ADD 1 TO WSOverflowCount
+               ELSE
+                   ADD 1 TO WSFoundCount
+                   ADD WSInvalidId TO WSInvalidIds
+                   MOVE WSInvalidId TO WSFoundVals(WSFoundCount)
+                   MOVE WSCurrentData TO WSFoundSourceRange(WSFoundCount)
+                   MOVE WSInvalidId TO WSInvalidIdDisplay
+                   MOVE WSDivisor TO WSDivisorDisplay
+                   DISPLAY "ID " FUNCTION TRIM(WSInvalidIdDisplay)
+                       " FLAGGED BY DIVISOR PATTERN " FUNCTION TRIM(WSDivisorDisplay)
+               END-IF
            END-IF.
+
+      *> Combined-mode twin of AddUniqueId, deduplicating into WSFoundIds2
+      *> instead of WSFoundIds.
+       AddUniqueId2.
+           MOVE 0 TO WSFound2
+           MOVE 1 TO J
+
+           PERFORM UNTIL J GREATER THAN WSFoundCount2
+           OR WSFound2 EQUALS TO 1
+               MOVE WSFoundVals2(J) TO Tmp
+               IF Tmp EQUALS TO WSInvalidId2
+                   MOVE 1 TO WSFound2
+               END-IF
+               ADD 1 TO J
+           END-PERFORM
+
+           IF WSFound2 EQUALS TO 0
+               IF WSFoundCount2 >= 10000
+                   SET FoundTableFull2 TO TRUE
+                   ADD 1 TO WSOverflowCount2
+               ELSE
+                   ADD 1 TO WSFoundCount2
+                   ADD WSInvalidId2 TO WSInvalidIds2
+                   MOVE WSInvalidId2 TO WSFoundVals2(WSFoundCount2)
+                   MOVE WSCurrentData TO WSFoundSourceRange2(WSFoundCount2)
+                   MOVE WSInvalidId2 TO WSInvalidId2Display
+                   MOVE WSDivisor TO WSDivisorDisplay
+                   DISPLAY "ID " FUNCTION TRIM(WSInvalidId2Display)
+                       " FLAGGED BY DIVISOR PATTERN " FUNCTION TRIM(WSDivisorDisplay)
+               END-IF
+           END-IF.
+
+      *> Detail dump of every distinct flagged id, alongside the source
+      *> range it was found in, for reconciling WSInvalidIds against a
+      *> hand-check instead of only seeing the running total.
+       ReportInvalidIds.
+           DISPLAY "--- DISTINCT INVALID IDS ---"
+           MOVE 1 TO WSReportIdx
+           PERFORM UNTIL WSReportIdx > WSFoundCount
+               MOVE WSFoundVals(WSReportIdx) TO WSInvalidIdDisplay
+               DISPLAY "ID " FUNCTION TRIM(WSInvalidIdDisplay)
+                   " FROM RANGE " FUNCTION TRIM(WSFoundSourceRange(WSReportIdx))
+               ADD 1 TO WSReportIdx
+           END-PERFORM.
+
+      *> Combined-mode twin of ReportInvalidIds, dumping part 2's shadow
+      *> table.
+       ReportInvalidIds2.
+           DISPLAY "--- DISTINCT INVALID IDS (PART 2) ---"
+           MOVE 1 TO WSReportIdx2
+           PERFORM UNTIL WSReportIdx2 > WSFoundCount2
+               MOVE WSFoundVals2(WSReportIdx2) TO WSInvalidId2Display
+               DISPLAY "ID " FUNCTION TRIM(WSInvalidId2Display)
+                   " FROM RANGE " FUNCTION TRIM(WSFoundSourceRange2(WSReportIdx2))
+               ADD 1 TO WSReportIdx2
+           END-PERFORM.
