@@ -0,0 +1,83 @@
+       >>SOURCE FORMAT FREE
+*> Copyright (C) 2023 Rémy Cases
+*> See LICENSE file for extended copyright information.
+*> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LEGACYDAYONE1.
+AUTHOR. RémyCases
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT DataFile ASSIGN TO WSDataFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD DataFile.
+01 CaloriesContained PIC 9(8).
+
+WORKING-STORAGE SECTION.
+*> This is the original pre-LINKAGE, single-pass DAYONE draft, kept
+*> runnable (rather than deleted) so it can be CALLed by BUILDDIFF
+*> alongside the current DAYONE to prove the LINKAGE SECTION and
+*> part-switching refactor didn't change the part 1 answer. The path
+*> below was hardcoded to a file that no longer exists in this layout;
+*> it now points at the same default puzzle input DAYONE itself reads,
+*> with the same environment-override escape hatch.
+01 WSDataFileName PIC X(60) VALUE "2022/data/input_day_one".
+01 WSCaloriesContained PIC 9(8).
+01 WSCaloriesSum PIC 9(8).
+01 WSCaloriesMax PIC 9(8).
+01 WSEOF PIC A(1).
+
+LINKAGE SECTION.
+*> LPart is accepted for CALL-signature compatibility with BUILDDIFF's
+*> generic --old/--new dynamic CALL, but this legacy draft only ever
+*> computed the part 1 (single highest elf) answer, so it is not
+*> consulted.
+01 LPart PIC 9 VALUE 1.
+01 LResult PIC X(80).
+
+PROCEDURE DIVISION USING LPart LResult.
+Main.
+       ACCEPT WSDataFileName FROM ENVIRONMENT "AOC2022DAY1INPUT"
+           ON EXCEPTION
+               MOVE "2022/data/input_day_one" TO WSDataFileName
+       END-ACCEPT
+
+       OPEN INPUT DataFile.
+              PERFORM UNTIL WSEOF='Y'
+                  READ DataFile INTO WSCaloriesContained
+                      AT END MOVE 'Y' TO WSEOF
+                      NOT AT END PERFORM BranchingCompute
+                  END-READ
+              END-PERFORM
+       CLOSE DataFile
+
+       STRING "MAX CALORIES: " WSCaloriesMax
+           DELIMITED BY SIZE INTO LResult
+       DISPLAY "[2022-01-LEGACY1] " FUNCTION TRIM(LResult)
+       EXIT PROGRAM.
+
+BranchingCompute.
+       *> Empty Line is the separator between chunk of data
+       *> An empty line is here read as ZERO
+       IF WSCaloriesContained NOT EQUAL TO ZERO
+           PERFORM ComputeSum
+       END-IF
+
+       IF WSCaloriesContained EQUAL TO ZERO
+           MOVE ZERO TO WSCaloriesSum
+       END-IF
+       PERFORM ComputeMax.
+
+ComputeSum.
+       COMPUTE WSCaloriesSum = WSCaloriesSum + WSCaloriesContained.
+
+ComputeMax.
+       IF WSCaloriesSum > WSCaloriesMax
+           MOVE WSCaloriesSum TO WSCaloriesMax
+       END-IF.
