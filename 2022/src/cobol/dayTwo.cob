@@ -10,9 +10,12 @@ AUTHOR. RémyCases
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-       SELECT DataFile ASSIGN TO "2022/data/input_day_two" 
-           ORGANIZATION IS LINE SEQUENTIAL 
-           ACCESS IS SEQUENTIAL.
+       SELECT DataFile ASSIGN TO WSDataFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WSFileStatus.
+       SELECT CsvFile ASSIGN TO "results/results.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
@@ -21,32 +24,84 @@ FD DataFile.
        02 FOpponentStrat PIC A.
        02 FSpace PIC A.
        02 FSelfStrat PIC A.
+FD CsvFile.
+01 CsvRecord PIC X(200).
     
 WORKING-STORAGE SECTION.
-01 WSPointFromResult.
-       02 WSPoint OCCURS 9 TIMES INDEXED BY I PIC 9.
+*> Data file path, overridable at runtime via the AOC2022DAY2INPUT
+*> environment variable so a sample input can be swapped in without
+*> overwriting the real puzzle input on disk.
+01 WSDataFileName PIC X(60) VALUE "2022/data/input_day_two".
+
+COPY "dayTwoScore.cpy".
 01 WSOpponentStrat PIC A VALUE 'A'.
 01 WSSelfStrat PIC A VALUE 'X'.
 01 WSOpponentIndex PIC 9 VALUE 1.
 01 WSSelfIndex PIC 9 VALUE 1.
 01 WSIndex PIC 9 VALUE 1.
 01 WSEOF PIC A.
+*> Both parts' running scores are kept side by side, computed off the
+*> same read of DataFile, so LPart 3 (combined mode) can report both
+*> without a second CALL and file scan.
+01 WSScorePart1 PIC 9(8) VALUE ZEROS.
+01 WSScorePart2 PIC 9(8) VALUE ZEROS.
 01 WSScore PIC 9(8) VALUE ZEROS.
-01 WSScoreDisplay PIC Z(8).
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSScoreDisplay.
+
+*> A strategy line is only scored once both letters are recognised;
+*> anything else is reported and skipped rather than crashing the run.
+01 WSOpponentValid PIC A VALUE 'Y'.
+       88 OpponentValid VALUE 'Y'.
+       88 OpponentInvalid VALUE 'N'.
+01 WSSelfValid PIC A VALUE 'Y'.
+       88 SelfValid VALUE 'Y'.
+       88 SelfInvalid VALUE 'N'.
+01 WSInvalidLines PIC 9(8) VALUE ZEROS.
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSInvalidLinesDisplay.
+
+*> FILE STATUS message lookup
+01 WSFileStatus PIC 99.
+01 WSFileStatusChar PIC XX.
+01 WSFileStatusDesc PIC X(40) VALUE "UNKNOWN FILE STATUS".
+01 WSFileStatusIdx PIC 99.
+COPY "fileStatusMessage.cpy".
+
+*> CSV export row (day,part,input file,result,timestamp) appended to
+*> the shared spreadsheet-ready results log.
+01 WSCsvDate PIC X(8).
+01 WSCsvTime PIC X(8).
+01 WSCsvLine PIC X(200).
+*> Part number written to the CSV row: distinct from LPart so combined
+*> mode (LPart 3) can export one row per part instead of only the
+*> last-written LResult.
+01 WSCsvPart PIC 9.
 
 LINKAGE SECTION.
 01 LPart PIC 9 VALUE 1.
+01 LResult PIC X(80).
 
-PROCEDURE DIVISION USING LPart.
+PROCEDURE DIVISION USING LPart LResult.
 Main.
-       IF LPart EQUAL TO 1 THEN
-           MOVE 360036603 TO WSPointFromResult
-       END-IF
-       IF LPart EQUAL TO 2 THEN
-           MOVE 312123231 TO WSPointFromResult
-       END-IF
+       COPY "validatePart.cpy" REPLACING PART-FIELD BY LPart
+           RESULT-FIELD BY LResult.
+
+       *> 0 = success, 1 = bad input, overwritten below only on failure.
+       MOVE 0 TO RETURN-CODE
+
+       ACCEPT WSDataFileName FROM ENVIRONMENT "AOC2022DAY2INPUT"
+           ON EXCEPTION
+               MOVE "2022/data/input_day_two" TO WSDataFileName
+       END-ACCEPT
 
        OPEN INPUT DataFile.
+              IF WSFileStatus NOT EQUAL TO 0
+                  PERFORM LookupFileStatusMessage
+                  DISPLAY "Error " WSFileStatus ": "
+                      FUNCTION TRIM(WSFileStatusDesc) ". Exiting program."
+                  MOVE 1 TO RETURN-CODE
+                  GOBACK
+              END-IF
+
               PERFORM UNTIL WSEOF='Y'
                   READ DataFile INTO FStrat
                       AT END MOVE 'Y' TO WSEOF
@@ -55,14 +110,55 @@ Main.
               END-PERFORM
        CLOSE DataFile
 
-       MOVE WSScore TO WSScoreDisplay
-       DISPLAY "SCORE: " FUNCTION TRIM(WSScoreDisplay, LEADING)
+       IF LPart EQUAL TO 1 OR LPart EQUAL TO 3
+           MOVE WSScorePart1 TO WSScore
+           MOVE WSScore TO WSScoreDisplay
+           STRING "SCORE: " FUNCTION TRIM(WSScoreDisplay, LEADING)
+               DELIMITED BY SIZE INTO LResult
+           DISPLAY "[2022-02-1] " FUNCTION TRIM(LResult)
+           MOVE 1 TO WSCsvPart
+           PERFORM ExportCsvRow
+       END-IF
+
+       IF LPart EQUAL TO 2 OR LPart EQUAL TO 3
+           MOVE WSScorePart2 TO WSScore
+           MOVE WSScore TO WSScoreDisplay
+           STRING "SCORE: " FUNCTION TRIM(WSScoreDisplay, LEADING)
+               DELIMITED BY SIZE INTO LResult
+           DISPLAY "[2022-02-2] " FUNCTION TRIM(LResult)
+           MOVE 2 TO WSCsvPart
+           PERFORM ExportCsvRow
+       END-IF
+
+       IF WSInvalidLines > ZERO
+           MOVE WSInvalidLines TO WSInvalidLinesDisplay
+           DISPLAY "SKIPPED " FUNCTION TRIM(WSInvalidLinesDisplay, LEADING)
+               " MALFORMED STRATEGY LINE(S)"
+           MOVE 1 TO RETURN-CODE
+       END-IF
 EXIT PROGRAM.
 
+*> Appends one CSV row - day, part, input file, result, timestamp - to
+*> the shared results log so a year's runs can be loaded into a
+*> spreadsheet instead of scraped from console scrollback. Combined
+*> mode (LPart 3) calls this once per part via WSCsvPart, so both
+*> results reach the audit trail instead of just the last one written.
+ExportCsvRow.
+       ACCEPT WSCsvDate FROM DATE YYYYMMDD
+       ACCEPT WSCsvTime FROM TIME
+       STRING "2" "," WSCsvPart "," "2022/data/input_day_two" ","
+           FUNCTION TRIM(LResult) "," WSCsvDate WSCsvTime
+           DELIMITED BY SIZE INTO WSCsvLine
+       OPEN EXTEND CsvFile
+       WRITE CsvRecord FROM WSCsvLine
+       CLOSE CsvFile.
+
 BranchingCompute.
        MOVE FOpponentStrat TO WSOpponentStrat
        MOVE FSelfStrat TO WSSelfStrat
-       
+       SET SelfValid TO TRUE
+       SET OpponentValid TO TRUE
+
        if WSSelfStrat EQUAL TO 'X'
            MOVE 1 TO WSSelfIndex
        END-IF
@@ -75,6 +171,11 @@ BranchingCompute.
            MOVE 3 TO WSSelfIndex
        END-IF
 
+       IF WSSelfStrat NOT EQUAL TO 'X' AND NOT EQUAL TO 'Y'
+           AND NOT EQUAL TO 'Z'
+           SET SelfInvalid TO TRUE
+       END-IF
+
        if WSOpponentStrat EQUAL TO 'A'
            MOVE 1 TO WSOpponentIndex
        END-IF
@@ -86,13 +187,41 @@ BranchingCompute.
        if WSOpponentStrat EQUAL TO 'C'
            MOVE 3 TO WSOpponentIndex
        END-IF
-       
-       COMPUTE WSIndex = WSSelfIndex + 3 * (WSOpponentIndex - 1)
 
-       IF LPart EQUAL TO 1 THEN
-           COMPUTE WSScore = WSScore + WSSelfIndex + WSPoint(WSIndex)
+       IF WSOpponentStrat NOT EQUAL TO 'A' AND NOT EQUAL TO 'B'
+           AND NOT EQUAL TO 'C'
+           SET OpponentInvalid TO TRUE
        END-IF
 
-       IF LPart EQUAL TO 2 THEN
-           COMPUTE WSScore = WSScore + 3 * (WSSelfIndex - 1) + WSPoint(WSIndex)
+       IF SelfInvalid OR OpponentInvalid
+           ADD 1 TO WSInvalidLines
+           DISPLAY "IGNORING MALFORMED STRATEGY LINE: " FSTRAT
+       ELSE
+           COMPUTE WSIndex = WSSelfIndex + 3 * (WSOpponentIndex - 1)
+
+           IF LPart EQUAL TO 1 OR LPart EQUAL TO 3
+               COMPUTE WSScorePart1 = WSScorePart1 + WSSelfIndex +
+                   WSScoreTablePart1Digit(WSIndex)
+           END-IF
+
+           IF LPart EQUAL TO 2 OR LPart EQUAL TO 3
+               COMPUTE WSScorePart2 = WSScorePart2 +
+                   3 * (WSSelfIndex - 1) + WSScoreTablePart2Digit(WSIndex)
+           END-IF
        END-IF.
+
+*> Translates WSFileStatus into a short description, using the
+*> data-driven lookup table pulled in above, defaulting to
+*> "UNKNOWN FILE STATUS" for a code not in the table.
+LookupFileStatusMessage.
+       MOVE WSFileStatus TO WSFileStatusChar
+       MOVE "UNKNOWN FILE STATUS" TO WSFileStatusDesc
+       MOVE 1 TO WSFileStatusIdx
+       PERFORM UNTIL WSFileStatusIdx > 20
+           IF WS-FileStatusCode(WSFileStatusIdx) EQUALS TO WSFileStatusChar
+               MOVE WS-FileStatusMsg(WSFileStatusIdx) TO WSFileStatusDesc
+               MOVE 21 TO WSFileStatusIdx
+           ELSE
+               ADD 1 TO WSFileStatusIdx
+           END-IF
+       END-PERFORM.
