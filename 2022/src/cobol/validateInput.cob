@@ -0,0 +1,435 @@
+       >>SOURCE FORMAT FREE
+*> Copyright (C) 2025 Rémy Cases
+*> See LICENSE file for extended copyright information.
+*> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VALIDATEINPUT.
+AUTHOR. RémyCases
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT DataFileOne ASSIGN TO "2022/data/input_day_one"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WSFileStatus.
+       SELECT DataFileTwo ASSIGN TO "2022/data/input_day_two"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WSFileStatus.
+       SELECT DataFileThree ASSIGN TO "2022/data/input_day_three"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WSFileStatus.
+       SELECT DataFileFour ASSIGN TO "2022/data/input_day_four"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WSFileStatus.
+       SELECT DataFileFive ASSIGN TO "2022/data/input_day_five"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WSFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD DataFileOne.
+01 FOneLine PIC X(9).
+FD DataFileTwo.
+01 FTwoStrat.
+       02 FTwoOpponentStrat PIC A.
+       02 FTwoSpace PIC A.
+       02 FTwoSelfStrat PIC A.
+FD DataFileThree.
+01 FThreeData PIC X(50) VALUE ZEROES.
+FD DataFileFour.
+01 FFourData PIC X(50) VALUE ZEROES.
+FD DataFileFive.
+01 FFiveData PIC X(50) VALUE ZEROES.
+
+WORKING-STORAGE SECTION.
+*> --END-- is DAYONE's trailer literal marking a new elf's inventory;
+*> a valid data line is either that literal or a plain numeric calorie
+*> count.
+01 WSTrailerLiteral PIC X(9) VALUE "--END--".
+
+01 WSEOF PIC A VALUE 'N'.
+01 WSLineNumber PIC 9(8) VALUE ZEROES.
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSLineNumberDisplay.
+01 WSInvalidLines PIC 9(8) VALUE ZEROES.
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSInvalidLinesDisplay.
+01 WSTotalInvalid PIC 9(8) VALUE ZEROES.
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSTotalInvalidDisplay.
+
+01 WSLineValid PIC A VALUE 'Y'.
+       88 LineValid VALUE 'Y'.
+       88 LineInvalid VALUE 'N'.
+
+*> DAYTWO's own strategy characters, reused verbatim as the validity
+*> ranges (A-C for the opponent, X-Z for the player).
+01 WSOpponentStrat PIC A.
+01 WSSelfStrat PIC A.
+
+*> DAYTHREE's line-length/alphabetic checks: a rucksack line must
+*> split evenly into two compartments of the same size, and every
+*> character must be a letter.
+01 WSDataLen PIC 9(4) VALUE ZEROES.
+01 WSCharIdx PIC 9(4) VALUE ZEROES.
+01 WSCharCheck PIC X.
+
+*> DAYFOUR's comma/dash-delimited "start-end,start-end,..." shape:
+*> every comma-separated segment must itself contain exactly one dash
+*> splitting it into two numeric halves.
+01 WSCommaCount PIC 9(2) VALUE ZEROES.
+01 WSSegmentCount PIC 9(2) VALUE ZEROES.
+01 WSSegmentIdx PIC 9(2) VALUE ZEROES.
+01 WSSegment PIC X(20).
+01 WSSegmentPointer PIC 9(3).
+01 WSHalfFirst PIC X(20).
+01 WSHalfSecond PIC X(20).
+01 WSDashCount PIC 9(2) VALUE ZEROES.
+
+*> DAYFIVE's crate-diagram header block ends at the first blank line;
+*> every non-blank line after that must be a "move N from X to Y"
+*> instruction.
+01 WSFiveInHeader PIC A VALUE 'Y'.
+       88 FiveInHeader VALUE 'Y'.
+       88 FiveInMoves VALUE 'N'.
+01 WSFiveUpper PIC X(50).
+01 WSFivePointer PIC 9(3).
+01 WSFiveWord PIC X(10).
+
+*> FILE STATUS message lookup
+01 WSFileStatus PIC 99.
+01 WSFileStatusChar PIC XX.
+01 WSFileStatusDesc PIC X(40) VALUE "UNKNOWN FILE STATUS".
+01 WSFileStatusIdx PIC 99.
+COPY "fileStatusMessage.cpy".
+
+PROCEDURE DIVISION.
+Main.
+       MOVE ZEROES TO WSTotalInvalid
+       PERFORM ValidateDayOne
+       PERFORM ValidateDayTwo
+       PERFORM ValidateDayThree
+       PERFORM ValidateDayFour
+       PERFORM ValidateDayFive
+
+       MOVE WSTotalInvalid TO WSTotalInvalidDisplay
+       DISPLAY "=== " FUNCTION TRIM(WSTotalInvalidDisplay, LEADING)
+           " TOTAL MALFORMED LINE(S) ACROSS ALL 2022 INPUT FILES ==="
+
+       IF WSTotalInvalid GREATER THAN ZERO
+           MOVE 1 TO RETURN-CODE
+       END-IF
+       STOP RUN.
+
+*> A DAYONE line is valid if it is either the trailer literal or a
+*> plain numeric calorie count, exactly what BranchingCompute expects.
+ValidateDayOne.
+       DISPLAY "--- VALIDATING INPUT_DAY_ONE ---"
+       MOVE ZEROES TO WSLineNumber
+       MOVE ZEROES TO WSInvalidLines
+       MOVE 'N' TO WSEOF
+
+       OPEN INPUT DataFileOne.
+              IF WSFileStatus NOT EQUAL TO 0
+                  PERFORM LookupFileStatusMessage
+                  DISPLAY "Error " WSFileStatus ": "
+                      FUNCTION TRIM(WSFileStatusDesc) ". Exiting program."
+                  NEXT SENTENCE
+              END-IF
+
+              PERFORM UNTIL WSEOF = 'Y'
+                  READ DataFileOne INTO FOneLine
+                      AT END MOVE 'Y' TO WSEOF
+                      NOT AT END PERFORM CheckDayOneLine
+                  END-READ
+              END-PERFORM
+       CLOSE DataFileOne
+
+       PERFORM ReportInvalidLines.
+
+CheckDayOneLine.
+       ADD 1 TO WSLineNumber
+       SET LineValid TO TRUE
+       IF FOneLine NOT EQUAL TO WSTrailerLiteral
+           IF FUNCTION TRIM(FOneLine) NOT NUMERIC
+               SET LineInvalid TO TRUE
+           END-IF
+       END-IF
+       IF LineInvalid
+           PERFORM DisplayBadLine
+       END-IF.
+
+*> A DAYTWO line is valid only when it is the fixed "A X" three-column
+*> shape with the opponent letter in A-C and the player letter in X-Z,
+*> the same ranges BranchingCompute already checks.
+ValidateDayTwo.
+       DISPLAY "--- VALIDATING INPUT_DAY_TWO ---"
+       MOVE ZEROES TO WSLineNumber
+       MOVE ZEROES TO WSInvalidLines
+       MOVE 'N' TO WSEOF
+
+       OPEN INPUT DataFileTwo.
+              IF WSFileStatus NOT EQUAL TO 0
+                  PERFORM LookupFileStatusMessage
+                  DISPLAY "Error " WSFileStatus ": "
+                      FUNCTION TRIM(WSFileStatusDesc) ". Exiting program."
+                  NEXT SENTENCE
+              END-IF
+
+              PERFORM UNTIL WSEOF = 'Y'
+                  READ DataFileTwo INTO FTwoStrat
+                      AT END MOVE 'Y' TO WSEOF
+                      NOT AT END PERFORM CheckDayTwoLine
+                  END-READ
+              END-PERFORM
+       CLOSE DataFileTwo
+
+       PERFORM ReportInvalidLines.
+
+CheckDayTwoLine.
+       ADD 1 TO WSLineNumber
+       SET LineValid TO TRUE
+       MOVE FTwoOpponentStrat TO WSOpponentStrat
+       MOVE FTwoSelfStrat TO WSSelfStrat
+
+       IF FTwoSpace NOT EQUAL TO SPACE
+           SET LineInvalid TO TRUE
+       END-IF
+
+       IF WSOpponentStrat NOT EQUAL TO 'A' AND NOT EQUAL TO 'B'
+           AND NOT EQUAL TO 'C'
+           SET LineInvalid TO TRUE
+       END-IF
+
+       IF WSSelfStrat NOT EQUAL TO 'X' AND NOT EQUAL TO 'Y'
+           AND NOT EQUAL TO 'Z'
+           SET LineInvalid TO TRUE
+       END-IF
+
+       IF LineInvalid
+           PERFORM DisplayBadLine
+       END-IF.
+
+*> A DAYTHREE line must split evenly into two equal-sized compartments
+*> of letters only, the shape ComputeMax/priority lookup assumes.
+ValidateDayThree.
+       DISPLAY "--- VALIDATING INPUT_DAY_THREE ---"
+       MOVE ZEROES TO WSLineNumber
+       MOVE ZEROES TO WSInvalidLines
+       MOVE 'N' TO WSEOF
+
+       OPEN INPUT DataFileThree.
+              IF WSFileStatus NOT EQUAL TO 0
+                  PERFORM LookupFileStatusMessage
+                  DISPLAY "Error " WSFileStatus ": "
+                      FUNCTION TRIM(WSFileStatusDesc) ". Exiting program."
+                  NEXT SENTENCE
+              END-IF
+
+              PERFORM UNTIL WSEOF = 'Y'
+                  READ DataFileThree INTO FThreeData
+                      AT END MOVE 'Y' TO WSEOF
+                      NOT AT END PERFORM CheckDayThreeLine
+                  END-READ
+              END-PERFORM
+       CLOSE DataFileThree
+
+       PERFORM ReportInvalidLines.
+
+CheckDayThreeLine.
+       ADD 1 TO WSLineNumber
+       SET LineValid TO TRUE
+       MOVE ZEROES TO WSDataLen
+       INSPECT FThreeData TALLYING WSDataLen FOR CHARACTERS BEFORE ' '
+
+       IF WSDataLen EQUAL TO ZERO
+           SET LineInvalid TO TRUE
+       ELSE
+           IF FUNCTION MOD(WSDataLen, 2) NOT EQUAL TO 0
+               SET LineInvalid TO TRUE
+           END-IF
+           MOVE 1 TO WSCharIdx
+           PERFORM UNTIL WSCharIdx > WSDataLen
+               MOVE FThreeData(WSCharIdx:1) TO WSCharCheck
+               IF WSCharCheck NOT ALPHABETIC
+                   SET LineInvalid TO TRUE
+               END-IF
+               ADD 1 TO WSCharIdx
+           END-PERFORM
+       END-IF
+
+       IF LineInvalid
+           PERFORM DisplayBadLine
+       END-IF.
+
+*> A DAYFOUR line is a comma-delimited list of "start-end" pairs; each
+*> segment must contain exactly one dash splitting two numeric halves,
+*> the shape ParseNextSegment assumes for every pair it unstrings.
+ValidateDayFour.
+       DISPLAY "--- VALIDATING INPUT_DAY_FOUR ---"
+       MOVE ZEROES TO WSLineNumber
+       MOVE ZEROES TO WSInvalidLines
+       MOVE 'N' TO WSEOF
+
+       OPEN INPUT DataFileFour.
+              IF WSFileStatus NOT EQUAL TO 0
+                  PERFORM LookupFileStatusMessage
+                  DISPLAY "Error " WSFileStatus ": "
+                      FUNCTION TRIM(WSFileStatusDesc) ". Exiting program."
+                  NEXT SENTENCE
+              END-IF
+
+              PERFORM UNTIL WSEOF = 'Y'
+                  READ DataFileFour INTO FFourData
+                      AT END MOVE 'Y' TO WSEOF
+                      NOT AT END PERFORM CheckDayFourLine
+                  END-READ
+              END-PERFORM
+       CLOSE DataFileFour
+
+       PERFORM ReportInvalidLines.
+
+CheckDayFourLine.
+       ADD 1 TO WSLineNumber
+       SET LineValid TO TRUE
+
+       MOVE ZEROES TO WSCommaCount
+       INSPECT FUNCTION TRIM(FFourData) TALLYING WSCommaCount FOR ALL ','
+       COMPUTE WSSegmentCount = WSCommaCount + 1
+
+       IF WSSegmentCount > 10
+           SET LineInvalid TO TRUE
+       ELSE
+           MOVE 1 TO WSSegmentPointer
+           MOVE 1 TO WSSegmentIdx
+           PERFORM UNTIL WSSegmentIdx > WSSegmentCount
+               UNSTRING FFourData DELIMITED BY ','
+                   INTO WSSegment
+                   WITH POINTER WSSegmentPointer
+               PERFORM CheckDayFourSegment
+               ADD 1 TO WSSegmentIdx
+           END-PERFORM
+       END-IF
+
+       IF LineInvalid
+           PERFORM DisplayBadLine
+       END-IF.
+
+CheckDayFourSegment.
+       MOVE ZEROES TO WSDashCount
+       INSPECT FUNCTION TRIM(WSSegment) TALLYING WSDashCount FOR ALL '-'
+       IF WSDashCount NOT EQUAL TO 1
+           SET LineInvalid TO TRUE
+       ELSE
+           UNSTRING WSSegment DELIMITED BY '-'
+               INTO WSHalfFirst WSHalfSecond
+           IF FUNCTION TRIM(WSHalfFirst) NOT NUMERIC
+               SET LineInvalid TO TRUE
+           END-IF
+           IF FUNCTION TRIM(WSHalfSecond) NOT NUMERIC
+               SET LineInvalid TO TRUE
+           END-IF
+       END-IF.
+
+*> DAYFIVE mixes a crate-diagram header with move instructions; only
+*> the move lines (after the header's blank separator) are checked
+*> here, each expected to read "move N from X to Y".
+ValidateDayFive.
+       DISPLAY "--- VALIDATING INPUT_DAY_FIVE ---"
+       MOVE ZEROES TO WSLineNumber
+       MOVE ZEROES TO WSInvalidLines
+       MOVE 'N' TO WSEOF
+       SET FiveInHeader TO TRUE
+
+       OPEN INPUT DataFileFive.
+              IF WSFileStatus NOT EQUAL TO 0
+                  PERFORM LookupFileStatusMessage
+                  DISPLAY "Error " WSFileStatus ": "
+                      FUNCTION TRIM(WSFileStatusDesc) ". Exiting program."
+                  NEXT SENTENCE
+              END-IF
+
+              PERFORM UNTIL WSEOF = 'Y'
+                  READ DataFileFive INTO FFiveData
+                      AT END MOVE 'Y' TO WSEOF
+                      NOT AT END PERFORM CheckDayFiveLine
+                  END-READ
+              END-PERFORM
+       CLOSE DataFileFive
+
+       PERFORM ReportInvalidLines.
+
+CheckDayFiveLine.
+       ADD 1 TO WSLineNumber
+
+       IF FiveInHeader
+           IF FUNCTION TRIM(FFiveData) EQUAL TO SPACES
+               SET FiveInMoves TO TRUE
+           END-IF
+       ELSE
+           IF FUNCTION TRIM(FFiveData) NOT EQUAL TO SPACES
+               SET LineValid TO TRUE
+               MOVE FUNCTION UPPER-CASE(FFiveData) TO WSFiveUpper
+               MOVE 1 TO WSFivePointer
+               UNSTRING WSFiveUpper DELIMITED BY ' '
+                   INTO WSFiveWord
+                   WITH POINTER WSFivePointer
+               IF WSFiveWord NOT EQUAL TO "MOVE"
+                   SET LineInvalid TO TRUE
+               END-IF
+
+               MOVE ZEROES TO WSDashCount
+               INSPECT WSFiveUpper TALLYING WSDashCount FOR ALL " FROM "
+               IF WSDashCount NOT EQUAL TO 1
+                   SET LineInvalid TO TRUE
+               END-IF
+
+               MOVE ZEROES TO WSDashCount
+               INSPECT WSFiveUpper TALLYING WSDashCount FOR ALL " TO "
+               IF WSDashCount NOT EQUAL TO 1
+                   SET LineInvalid TO TRUE
+               END-IF
+
+               IF LineInvalid
+                   PERFORM DisplayBadLine
+               END-IF
+           END-IF
+       END-IF.
+
+*> Displays and counts one malformed line, keyed on its line number
+*> in the file, the way DAYTWO's own BranchingCompute already flags a
+*> bad strategy line.
+DisplayBadLine.
+       ADD 1 TO WSInvalidLines
+       ADD 1 TO WSTotalInvalid
+       MOVE WSLineNumber TO WSLineNumberDisplay
+       DISPLAY "LINE " FUNCTION TRIM(WSLineNumberDisplay, LEADING)
+           ": MALFORMED RECORD".
+
+ReportInvalidLines.
+       IF WSInvalidLines > ZERO
+           MOVE WSInvalidLines TO WSInvalidLinesDisplay
+           DISPLAY FUNCTION TRIM(WSInvalidLinesDisplay, LEADING)
+               " MALFORMED LINE(S) FOUND"
+       ELSE
+           DISPLAY "OK"
+       END-IF.
+
+*> Translates WSFileStatus into a short description, using the
+*> data-driven lookup table pulled in above, defaulting to
+*> "UNKNOWN FILE STATUS" for a code not in the table.
+LookupFileStatusMessage.
+       MOVE WSFileStatus TO WSFileStatusChar
+       MOVE "UNKNOWN FILE STATUS" TO WSFileStatusDesc
+       MOVE 1 TO WSFileStatusIdx
+       PERFORM UNTIL WSFileStatusIdx > 20
+           IF WS-FileStatusCode(WSFileStatusIdx) EQUALS TO WSFileStatusChar
+               MOVE WS-FileStatusMsg(WSFileStatusIdx) TO WSFileStatusDesc
+               MOVE 21 TO WSFileStatusIdx
+           ELSE
+               ADD 1 TO WSFileStatusIdx
+           END-IF
+       END-PERFORM.
