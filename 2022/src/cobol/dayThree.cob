@@ -10,16 +10,50 @@ AUTHOR. RémyCases
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-       SELECT DataFile ASSIGN TO "2022/data/input_day_three" 
-           ORGANIZATION IS LINE SEQUENTIAL 
-           ACCESS IS SEQUENTIAL.
+       SELECT DataFile ASSIGN TO WS-DataFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FileStatus.
+       SELECT BatchControlFile ASSIGN TO WS-BatchControlFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-BatchFileStatus.
+       SELECT CsvFile ASSIGN TO "results/results.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD DataFile.
 01 F-Data PIC X(50) VALUE ZEROES.
-    
+FD BatchControlFile.
+01 F-BatchLine PIC X(60).
+FD CsvFile.
+01 CsvRecord PIC X(200).
+
 WORKING-STORAGE SECTION.
+*> Data file path, overridable at runtime via the AOC2022DAY3INPUT
+*> environment variable so a sample input can be swapped in without
+*> overwriting the real puzzle input on disk.
+01 WS-DataFileName PIC X(60) VALUE "2022/data/input_day_three".
+
+*> Multi-file batch mode: when a batch control file listing several
+*> rucksack-list files is present, Main iterates over it instead of
+*> opening the single DataFile, accumulating a grand total but also
+*> displaying a subtotal per source file.
+01 WS-BatchControlFileName PIC X(60)
+       VALUE "2022/data/input_day_three_batch".
+01 WS-BatchFileStatus PIC 99.
+01 WS-BatchMode PIC A VALUE 'N'.
+       88 BatchMode VALUE 'Y'.
+       88 NoBatchMode VALUE 'N'.
+01 WS-BatchLine PIC X(60).
+01 WS-BatchEOF PIC A VALUE 'N'.
+01 WS-BatchFileSeq PIC 9(4) VALUE ZEROES.
+01 WS-BatchFileSeqDisplay PIC Z(3)9.
+01 WS-PriorityBeforeFile PIC 9(8).
+01 WS-BatchSubtotal PIC 9(8).
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WS-BatchSubtotalDisplay.
+
 01 WS-EOF PIC A.
 01 WS-Data.
        05 WS-CharData OCCURS 50 TIMES INDEXED BY I PIC 9.
@@ -31,31 +65,251 @@ WORKING-STORAGE SECTION.
 01 WS-CNT PIC 9(4) VALUE ZEROES.
 01 WS-LineCnt PIC 9 VALUE ZEROES.
 01 WS-Priority PIC 9(8) VALUE ZEROS.
-01 WS-PriorityDisplay PIC Z(9).
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WS-PriorityDisplay.
+01 WS-RucksackSeq PIC 9(4) VALUE ZEROES.
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WS-RucksackSeqDisplay.
+01 WS-CharIndDisplay PIC Z(2)9.
 01 WS-Appearance.
        05 WS-CharAppearance OCCURS 52 TIMES INDEXED BY I PIC 9.
 01 WS-IntersectAppearance.
        05 WS-CharIntersectAppearance OCCURS 52 TIMES INDEXED BY I PIC 9.
+COPY "dayThreePriority.cpy".
+
+*> Combined-mode (L-Part 3) shadow state: the part 2 group-of-three
+*> intersection needs its own appearance table, operation flag, cursor,
+*> and running total so it can be computed alongside part 1 off the
+*> same read, without disturbing part 1's scan or its rucksack audit
+*> trail/log (which combined mode still only tracks for part 1).
+01 WS-Len2 PIC 9(4) VALUE ZEROES.
+01 WS-CNT2 PIC 9(4) VALUE ZEROES.
+01 WS-Operation2 PIC 9 VALUE ZEROES.
+01 WS-Appearance2.
+       05 WS-CharAppearance2 OCCURS 52 TIMES INDEXED BY I PIC 9.
+01 WS-IntersectAppearance2.
+       05 WS-CharIntersectAppearance2 OCCURS 52 TIMES INDEXED BY I PIC 9.
+01 WS-Priority2 PIC 9(8) VALUE ZEROS.
+
+*> Retained, whole-file occurrence log: for every priority value seen
+*> across every rucksack (part 1) or group (part 2), which rucksack
+*> sequence numbers carried it. Unlike WS-CharAppearance/
+*> WS-CharIntersectAppearance, which are scratch space cleared every
+*> group, this table survives ProcessSingleFile/ProcessBatchFiles end
+*> to end so ReportPriorityLookup can answer "which rucksacks had
+*> priority N" after the fact.
+01 WS-PriorityLog.
+       05 WS-PriorityEntry OCCURS 52 TIMES INDEXED BY WS-PLIdx.
+           10 WS-PriorityOccurCount PIC 9(4) VALUE ZEROES.
+           10 WS-PriorityRucksacks OCCURS 500 TIMES PIC 9(4).
+01 WS-PLReportIdx PIC 9(4).
+
+*> When AOC2022DAY3QUERYPRIORITY is set, Main runs ReportPriorityLookup
+*> after the normal scoring pass to list every rucksack that carried
+*> that priority value, instead of only the running PRIORITIES total.
+01 WS-QueryPriorityEnv PIC X(3).
+01 WS-QueryPriority PIC 9(3).
+01 WS-QueryMode PIC A VALUE 'N'.
+       88 QueryPriorityMode VALUE 'Y'.
+       88 NoQueryPriorityMode VALUE 'N'.
+
+*> FILE STATUS message lookup
+01 WS-FileStatus PIC 99.
+01 WS-FileStatusChar PIC XX.
+01 WS-FileStatusDesc PIC X(40) VALUE "UNKNOWN FILE STATUS".
+01 WS-FileStatusIdx PIC 99.
+COPY "fileStatusMessage.cpy".
+
+*> CSV export row (day,part,input file,result,timestamp) appended to
+*> the shared spreadsheet-ready results log.
+01 WS-CsvDate PIC X(8).
+01 WS-CsvTime PIC X(8).
+01 WS-CsvLine PIC X(200).
+*> Part number written to the CSV row: distinct from L-Part so combined
+*> mode (L-Part 3) can export one row per part instead of only the
+*> last-written L-Result.
+01 WS-CsvPart PIC 9.
 
 LINKAGE SECTION.
 01 L-Part PIC 9 VALUE 1.
+01 L-Result PIC X(80).
 
-PROCEDURE DIVISION USING L-Part.
+PROCEDURE DIVISION USING L-Part L-Result.
 Main.
+       COPY "validatePart.cpy" REPLACING PART-FIELD BY L-Part
+           RESULT-FIELD BY L-Result.
+
+       *> 0 = success, 1 = bad input, overwritten below only on failure.
+       MOVE 0 TO RETURN-CODE
+
+       MOVE ZEROES TO WS-LineCnt
+       ACCEPT WS-DataFileName FROM ENVIRONMENT "AOC2022DAY3INPUT"
+           ON EXCEPTION
+               MOVE "2022/data/input_day_three" TO WS-DataFileName
+       END-ACCEPT
+       ACCEPT WS-BatchControlFileName FROM ENVIRONMENT "AOC2022DAY3BATCH"
+           ON EXCEPTION
+               MOVE "2022/data/input_day_three_batch" TO
+                   WS-BatchControlFileName
+       END-ACCEPT
+
+       SET NoQueryPriorityMode TO TRUE
+       ACCEPT WS-QueryPriorityEnv FROM ENVIRONMENT "AOC2022DAY3QUERYPRIORITY"
+           ON EXCEPTION
+               MOVE SPACES TO WS-QueryPriorityEnv
+       END-ACCEPT
+       IF WS-QueryPriorityEnv NOT EQUAL TO SPACES
+           SET QueryPriorityMode TO TRUE
+           COMPUTE WS-QueryPriority = FUNCTION NUMVAL(WS-QueryPriorityEnv)
+       END-IF
+
+       OPEN INPUT BatchControlFile.
+       IF WS-BatchFileStatus EQUAL TO 0
+           SET BatchMode TO TRUE
+           PERFORM ProcessBatchFiles
+           CLOSE BatchControlFile
+       ELSE
+           SET NoBatchMode TO TRUE
+           PERFORM ProcessSingleFile
+       END-IF
+
+       IF L-Part EQUAL TO 1 OR L-Part EQUAL TO 3
+           MOVE WS-Priority TO WS-PriorityDisplay
+           STRING "PRIORITIES: " FUNCTION TRIM(WS-PriorityDisplay, LEADING)
+               DELIMITED BY SIZE INTO L-Result
+           DISPLAY "[2022-03-1] " FUNCTION TRIM(L-Result)
+           MOVE 1 TO WS-CsvPart
+           PERFORM ExportCsvRow
+       END-IF
+
+       IF L-Part EQUAL TO 2
+           MOVE WS-Priority TO WS-PriorityDisplay
+           STRING "PRIORITIES: " FUNCTION TRIM(WS-PriorityDisplay, LEADING)
+               DELIMITED BY SIZE INTO L-Result
+           DISPLAY "[2022-03-2] " FUNCTION TRIM(L-Result)
+           MOVE 2 TO WS-CsvPart
+           PERFORM ExportCsvRow
+       END-IF
+
+       IF L-Part EQUAL TO 3
+           MOVE WS-Priority2 TO WS-PriorityDisplay
+           STRING "PRIORITIES: " FUNCTION TRIM(WS-PriorityDisplay, LEADING)
+               DELIMITED BY SIZE INTO L-Result
+           DISPLAY "[2022-03-2] " FUNCTION TRIM(L-Result)
+           MOVE 2 TO WS-CsvPart
+           PERFORM ExportCsvRow
+       END-IF
+
+       IF QueryPriorityMode
+           PERFORM ReportPriorityLookup
+       END-IF
+EXIT PROGRAM.
+
+*> Reverse lookup, spanning every rucksack/group processed above: lists
+*> which rucksack sequence numbers carried WS-QueryPriority, using the
+*> retained WS-PriorityLog table rather than re-deriving it by hand.
+ReportPriorityLookup.
+       IF WS-QueryPriority < 1 OR WS-QueryPriority > 52
+           DISPLAY "PRIORITY " FUNCTION TRIM(WS-QueryPriorityEnv)
+               " IS OUT OF RANGE. VALID RANGE IS 1-52."
+           MOVE 1 TO RETURN-CODE
+           NEXT SENTENCE
+       END-IF
+
+       IF WS-PriorityOccurCount(WS-QueryPriority) EQUAL TO ZEROES
+           DISPLAY "NO RUCKSACKS FOUND FOR PRIORITY "
+               FUNCTION TRIM(WS-QueryPriorityEnv)
+       ELSE
+           DISPLAY "RUCKSACKS CONTAINING PRIORITY "
+               FUNCTION TRIM(WS-QueryPriorityEnv) ":"
+           MOVE 1 TO WS-PLReportIdx
+           PERFORM UNTIL WS-PLReportIdx > WS-PriorityOccurCount(WS-QueryPriority)
+               MOVE WS-PriorityRucksacks(WS-QueryPriority, WS-PLReportIdx)
+                   TO WS-RucksackSeqDisplay
+               DISPLAY "  RUCKSACK " FUNCTION TRIM(WS-RucksackSeqDisplay)
+               ADD 1 TO WS-PLReportIdx
+           END-PERFORM
+       END-IF.
+
+*> Appends one CSV row - day, part, input file, result, timestamp - to
+*> the shared results log so a year's runs can be loaded into a
+*> spreadsheet instead of scraped from console scrollback. Combined
+*> mode (L-Part 3) calls this once per part via WS-CsvPart, so both
+*> results reach the audit trail instead of just the last one written.
+ExportCsvRow.
+       ACCEPT WS-CsvDate FROM DATE YYYYMMDD
+       ACCEPT WS-CsvTime FROM TIME
+       STRING "3" "," WS-CsvPart "," "2022/data/input_day_three" ","
+           FUNCTION TRIM(L-Result) "," WS-CsvDate WS-CsvTime
+           DELIMITED BY SIZE INTO WS-CsvLine
+       OPEN EXTEND CsvFile
+       WRITE CsvRecord FROM WS-CsvLine
+       CLOSE CsvFile.
+
+*> Single-file mode: unchanged from before the batch control file
+*> existed, opening WS-DataFileName as the one rucksack-list to score.
+ProcessSingleFile.
+       OPEN INPUT DataFile.
+           IF WS-FileStatus NOT EQUAL TO 0
+               PERFORM LookupFileStatusMessage
+               DISPLAY "Error " WS-FileStatus ": "
+                   FUNCTION TRIM(WS-FileStatusDesc) ". Exiting program."
+               MOVE 1 TO RETURN-CODE
+               NEXT SENTENCE
+           END-IF
+
+           PERFORM UNTIL WS-EOF='Y'
+               READ DataFile INTO F-Data
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM BranchingCompute
+               END-READ
+           END-PERFORM
+       CLOSE DataFile.
+
+*> Reads the batch control file one rucksack-list path per line,
+*> processing each in turn; blank lines are skipped.
+ProcessBatchFiles.
+       PERFORM UNTIL WS-BatchEOF EQUAL TO 'Y'
+           READ BatchControlFile INTO WS-BatchLine
+               AT END MOVE 'Y' TO WS-BatchEOF
+               NOT AT END
+                   IF FUNCTION TRIM(WS-BatchLine) NOT EQUAL SPACES
+                       PERFORM ProcessOneBatchFile
+                   END-IF
+           END-READ
+       END-PERFORM.
+
+*> Processes one file named on the batch control file, folding its
+*> total into the running grand total while also reporting its own
+*> subtotal, since each source file's contribution matters on its own.
+ProcessOneBatchFile.
+       ADD 1 TO WS-BatchFileSeq
        MOVE ZEROES TO WS-LineCnt
+       MOVE 'N' TO WS-EOF
+       MOVE WS-Priority TO WS-PriorityBeforeFile
+       MOVE FUNCTION TRIM(WS-BatchLine) TO WS-DataFileName
+
        OPEN INPUT DataFile.
+           IF WS-FileStatus NOT EQUAL TO 0
+               PERFORM LookupFileStatusMessage
+               DISPLAY "Error " WS-FileStatus ": "
+                   FUNCTION TRIM(WS-FileStatusDesc) ". Exiting program."
+               MOVE 1 TO RETURN-CODE
+               NEXT SENTENCE
+           END-IF
+
            PERFORM UNTIL WS-EOF='Y'
                READ DataFile INTO F-Data
                    AT END MOVE 'Y' TO WS-EOF
                    NOT AT END PERFORM BranchingCompute
                END-READ
-                   
            END-PERFORM
        CLOSE DataFile
 
-       MOVE WS-Priority TO WS-PriorityDisplay
-       DISPLAY "PRIORITIES: " FUNCTION TRIM(WS-PriorityDisplay, LEADING)
-EXIT PROGRAM.
+       COMPUTE WS-BatchSubtotal = WS-Priority - WS-PriorityBeforeFile
+       MOVE WS-BatchFileSeq TO WS-BatchFileSeqDisplay
+       MOVE WS-BatchSubtotal TO WS-BatchSubtotalDisplay
+       DISPLAY "BATCH FILE " FUNCTION TRIM(WS-BatchFileSeqDisplay) ": "
+           FUNCTION TRIM(WS-DataFileName) " SUBTOTAL "
+           FUNCTION TRIM(WS-BatchSubtotalDisplay).
 
 BranchingCompute.
        COMPUTE WS-LineCnt = WS-LineCnt + 1
@@ -69,11 +323,11 @@ BranchingCompute.
        
        MOVE ZEROES TO WS-CNT
 
-       IF L-Part EQUALS TO 1
+       IF L-Part EQUALS TO 1 OR L-Part EQUALS TO 3
            MOVE ZEROES TO WS-Operation
            MOVE ZEROES TO WS-Appearance
            COMPUTE WS-Len = WS-DataLen / 2
-           
+
            PERFORM ComputeAppearance
            PERFORM ComputePriority
        END-IF
@@ -94,20 +348,69 @@ BranchingCompute.
                PERFORM ComputePriority
                MOVE ZEROES TO WS-Appearance
            END-IF
+       END-IF
+
+      *> Combined mode additionally runs the part 2 group-of-three
+      *> intersection here, off this same line read, using its own
+      *> cursor (WS-CNT2) so it doesn't disturb the part 1 scan above.
+       IF L-Part EQUALS TO 3
+           MOVE ZEROES TO WS-CNT2
+           MOVE WS-DataLen TO WS-Len2
+           IF WS-LineCnt EQUALS TO 1
+               MOVE ZEROES TO WS-Operation2
+               PERFORM ComputeAppearance2
+           END-IF
+
+           IF WS-LineCnt EQUALS TO 2
+               MOVE 1 TO WS-Operation2
+               PERFORM ComputeAppearance2
+           END-IF
+
+           IF WS-LineCnt EQUALS TO 0
+               PERFORM ComputePriority2
+               MOVE ZEROES TO WS-Appearance2
+           END-IF
        END-IF.
 
+*> Part 2 group-of-three intersection scan, mirroring ComputeAppearance
+*> but against the combined-mode shadow state so it can run alongside
+*> part 1 in the same BranchingCompute call.
+ComputeAppearance2.
+       PERFORM UNTIL WS-CNT2 EQUAL TO WS-Len2
+           COMPUTE WS-CNT2 = WS-CNT2 + 1
+           COMPUTE WS-CharOrd = FUNCTION ORD(WS-CharData(WS-CNT2))
+           MOVE WS-ItemPriority(WS-CharOrd) TO WS-CharInd
+
+           IF WS-CharAppearance2(WS-CharInd) EQUALS TO WS-Operation2
+               COMPUTE WS-CharIntersectAppearance2(WS-CharInd) = 1
+           END-IF
+
+       END-PERFORM
+
+       MOVE WS-IntersectAppearance2 TO WS-Appearance2
+       MOVE ZEROES TO WS-IntersectAppearance2.
+
+*> Mirrors ComputePriority for the combined-mode shadow state. The
+*> rucksack audit trail and priority-lookup log stay tied to part 1
+*> only, so this just folds the shared item's priority into
+*> WS-Priority2 without touching WS-PriorityLog/WS-RucksackSeq.
+ComputePriority2.
+       PERFORM UNTIL WS-CNT2 EQUAL TO WS-DataLen
+           COMPUTE WS-CNT2 = WS-CNT2 + 1
+           COMPUTE WS-CharOrd = FUNCTION ORD(WS-CharData(WS-CNT2))
+           MOVE WS-ItemPriority(WS-CharOrd) TO WS-CharInd
+
+           IF WS-CharAppearance2(WS-CharInd) EQUALS TO 1
+                   COMPUTE WS-CharAppearance2(WS-CharInd) = 0
+                   COMPUTE WS-Priority2 = WS-Priority2 + WS-CharInd
+           END-IF
+       END-PERFORM .
+
 ComputeAppearance.
        PERFORM UNTIL WS-CNT EQUAL TO WS-Len
            COMPUTE WS-CNT = WS-CNT + 1
            COMPUTE WS-CharOrd = FUNCTION ORD(WS-CharData(WS-CNT))
-           *> lower cases stored from 1 to 26
-           IF WS-CharOrd > 97
-               COMPUTE WS-CharInd = WS-CharOrd - 97
-           END-IF
-           *> upper cases stored from 27 to 52
-           IF WS-CharOrd < 97
-               COMPUTE WS-CharInd = WS-CharOrd - 39
-           END-IF
+           MOVE WS-ItemPriority(WS-CharOrd) TO WS-CharInd
 
            IF WS-CharAppearance(WS-CharInd) EQUALS TO WS-Operation
                COMPUTE WS-CharIntersectAppearance(WS-CharInd) = 1
@@ -119,20 +422,50 @@ ComputeAppearance.
        MOVE ZEROES TO WS-IntersectAppearance.
 
 ComputePriority.
+       ADD 1 TO WS-RucksackSeq
        PERFORM UNTIL WS-CNT EQUAL TO WS-DataLen
            COMPUTE WS-CNT = WS-CNT + 1
            COMPUTE WS-CharOrd = FUNCTION ORD(WS-CharData(WS-CNT))
-           *> lower cases stored from 1 to 26
-           IF WS-CharOrd > 97
-               COMPUTE WS-CharInd = WS-CharOrd - 97
-           END-IF
-           *> upper cases stored from 27 to 52
-           IF WS-CharOrd < 97
-               COMPUTE WS-CharInd = WS-CharOrd - 39
-           END-IF
+           MOVE WS-ItemPriority(WS-CharOrd) TO WS-CharInd
 
-           IF WS-CharAppearance(WS-CharInd) EQUALS TO 1 
+           IF WS-CharAppearance(WS-CharInd) EQUALS TO 1
                    COMPUTE WS-CharAppearance(WS-CharInd) = 0
                    COMPUTE WS-Priority = WS-Priority + WS-CharInd
+                   PERFORM DisplayRucksackAudit
+                   PERFORM RecordPriorityOccurrence
            END-IF
        END-PERFORM .
+
+*> Logs the rucksack sequence number under its shared-item priority
+*> value in WS-PriorityLog, capped at the table's 500-per-priority
+*> capacity so a pathological input cannot overrun it.
+RecordPriorityOccurrence.
+       IF WS-PriorityOccurCount(WS-CharInd) < 500
+           ADD 1 TO WS-PriorityOccurCount(WS-CharInd)
+           MOVE WS-RucksackSeq TO
+               WS-PriorityRucksacks(WS-CharInd, WS-PriorityOccurCount(WS-CharInd))
+       END-IF.
+
+*> Audit line for every rucksack (part 1) or group of three (part 2)
+*> processed, showing which shared item priority was carried forward.
+DisplayRucksackAudit.
+       MOVE WS-RucksackSeq TO WS-RucksackSeqDisplay
+       MOVE WS-CharInd TO WS-CharIndDisplay
+       DISPLAY "RUCKSACK " FUNCTION TRIM(WS-RucksackSeqDisplay)
+           ": SHARED ITEM PRIORITY " FUNCTION TRIM(WS-CharIndDisplay).
+
+*> Translates WS-FileStatus into a short description, using the
+*> data-driven lookup table pulled in above, defaulting to
+*> "UNKNOWN FILE STATUS" for a code not in the table.
+LookupFileStatusMessage.
+       MOVE WS-FileStatus TO WS-FileStatusChar
+       MOVE "UNKNOWN FILE STATUS" TO WS-FileStatusDesc
+       MOVE 1 TO WS-FileStatusIdx
+       PERFORM UNTIL WS-FileStatusIdx > 20
+           IF WS-FileStatusCode(WS-FileStatusIdx) EQUALS TO WS-FileStatusChar
+               MOVE WS-FileStatusMsg(WS-FileStatusIdx) TO WS-FileStatusDesc
+               MOVE 21 TO WS-FileStatusIdx
+           ELSE
+               ADD 1 TO WS-FileStatusIdx
+           END-IF
+       END-PERFORM.
