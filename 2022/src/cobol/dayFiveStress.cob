@@ -0,0 +1,279 @@
+       >>SOURCE FORMAT FREE
+*> Copyright (C) 2023 Rémy Cases
+*> See LICENSE file for extended copyright information.
+*> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAYFIVESTRESS.
+AUTHOR. RémyCases
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT STRESSFILE ASSIGN TO WS-STRESSFILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD STRESSFILE.
+01 STRESS-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+*> Generated stress-input path, overridable via AOC2022DAY5STRESSFILE
+*> so a run never has to touch the real puzzle input on disk.
+01 WS-STRESSFILENAME PIC X(60) VALUE "2022/data/input_day_five_stress".
+01 WS-FileStatus PIC 99.
+
+*> How large a crate diagram and how many moves to generate, both
+*> overridable via environment variables. DAYFIVE's own header parser
+*> caps a diagram at 9 stacks and 7 crate rows (HEADER-RAW-LINE OCCURS
+*> 8 TIMES, the eighth line being the stack-number row), so those two
+*> ceilings are honored here rather than reproduced as separate limits.
+01 WS-STACKS PIC 9 VALUE 9.
+01 WS-CRATESPERSTACK PIC 9(4) VALUE 7.
+01 WS-MOVECOUNT PIC 9(8) VALUE 1000.
+01 WS-ENVVALUE PIC X(18).
+
+*> Crate-diagram generation
+01 WS-ROW PIC 9(4).
+01 WS-COL PIC 9(2).
+01 WS-CRATELETTER PIC X.
+01 WS-STACKNUMLINE PIC X(80).
+01 WS-COLPOS PIC 9(3).
+01 WS-COLDIGIT PIC 9.
+
+*> Move-list generation: a single crate is relayed one stack forward
+*> at a time, so no stack is ever asked to give up a crate it doesn't
+*> have, no matter how many moves are generated.
+01 WS-MOVESEQ PIC 9(8).
+01 WS-MOVESRC PIC 9.
+01 WS-MOVEDES PIC 9.
+01 WS-MOVELINE PIC X(80).
+01 WS-MOVESRCDISPLAY PIC 9.
+01 WS-MOVEDESDISPLAY PIC 9.
+
+*> Peak ALLOCATE count: DAYFIVE allocates once for its anchor table
+*> and once per initial crate character during setup, and never again
+*> during move processing (moves only relink existing nodes), so the
+*> peak is fixed by the generated diagram's size alone.
+01 WS-PEAKALLOCATE PIC 9(8).
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WS-PEAKALLOCATEDISPLAY.
+
+*> Timing the CALL to DAYFIVE, the same way MAINCOB times every day.
+01 WS-TIMESTART PIC 9(8).
+01 WS-TIMESTARTX REDEFINES WS-TIMESTART.
+       05 WS-STARTHH PIC 99.
+       05 WS-STARTMM PIC 99.
+       05 WS-STARTSS PIC 99.
+       05 WS-STARTCC PIC 99.
+01 WS-TIMEEND PIC 9(8).
+01 WS-TIMEENDX REDEFINES WS-TIMEEND.
+       05 WS-ENDHH PIC 99.
+       05 WS-ENDMM PIC 99.
+       05 WS-ENDSS PIC 99.
+       05 WS-ENDCC PIC 99.
+01 WS-ELAPSEDCS PIC S9(9).
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WS-ELAPSEDDISPLAY.
+
+*> Redirecting DAYFIVE's own AOC2022DAY5INPUT environment variable at
+*> the generated stress file for the duration of the CALL, and putting
+*> it back afterwards so a run never leaves the caller's environment
+*> changed. setenv() is not exposed as a COBOL verb in this dialect,
+*> so it is reached the same way any other C library routine would be
+*> from COBOL: a CALL by name with the arguments it expects, each
+*> field explicitly null-terminated since setenv() reads a plain C
+*> string rather than a space-padded COBOL one.
+01 WS-ENVNAME PIC X(19) VALUE "AOC2022DAY5INPUT".
+01 WS-ENVVALUEC PIC X(61).
+01 WS-ENVSAVEDC PIC X(61).
+01 WS-SETENVRC PIC 9(8) COMP.
+
+*> DAYFIVE's own parameters and result line.
+01 L-OPTION.
+       05 L-PART PIC 9 VALUE 1.
+       05 L-NLINKED PIC 9.
+       05 L-INPUT PIC X(80).
+01 L-RESULT PIC X(80).
+
+PROCEDURE DIVISION.
+Main.
+       ACCEPT WS-STRESSFILENAME FROM ENVIRONMENT "AOC2022DAY5STRESSFILE"
+           ON EXCEPTION
+               MOVE "2022/data/input_day_five_stress" TO WS-STRESSFILENAME
+       END-ACCEPT
+
+       ACCEPT WS-ENVVALUE FROM ENVIRONMENT "AOC2022DAY5STRESSCRATES"
+           ON EXCEPTION
+               MOVE SPACES TO WS-ENVVALUE
+       END-ACCEPT
+       IF WS-ENVVALUE NOT EQUAL TO SPACES
+           COMPUTE WS-CRATESPERSTACK = FUNCTION NUMVAL(WS-ENVVALUE)
+       END-IF
+       IF WS-CRATESPERSTACK > 7
+           DISPLAY "REQUESTED " FUNCTION TRIM(WS-CRATESPERSTACK)
+               " CRATES PER STACK EXCEEDS DAYFIVE'S OWN HEADER LIMIT"
+               ": TRUNCATING TO 7"
+           MOVE 7 TO WS-CRATESPERSTACK
+       END-IF
+       IF WS-CRATESPERSTACK = 0
+           MOVE 1 TO WS-CRATESPERSTACK
+       END-IF
+
+       ACCEPT WS-ENVVALUE FROM ENVIRONMENT "AOC2022DAY5STRESSMOVES"
+           ON EXCEPTION
+               MOVE SPACES TO WS-ENVVALUE
+       END-ACCEPT
+       IF WS-ENVVALUE NOT EQUAL TO SPACES
+           COMPUTE WS-MOVECOUNT = FUNCTION NUMVAL(WS-ENVVALUE)
+       END-IF
+
+       PERFORM GenerateStressFile
+
+       COMPUTE WS-PEAKALLOCATE = 1 + (WS-STACKS * WS-CRATESPERSTACK)
+       MOVE WS-PEAKALLOCATE TO WS-PEAKALLOCATEDISPLAY
+       DISPLAY "GENERATED " FUNCTION TRIM(WS-STACKS) " STACKS OF "
+           FUNCTION TRIM(WS-CRATESPERSTACK) " CRATES AND "
+           FUNCTION TRIM(WS-MOVECOUNT) " MOVES"
+       DISPLAY "PROJECTED PEAK ALLOCATE COUNT: "
+           FUNCTION TRIM(WS-PEAKALLOCATEDISPLAY)
+       DISPLAY "NOTE: MOVE COUNT DOES NOT AFFECT PEAK ALLOCATE COUNT, "
+           "SINCE DAYFIVE'S MOVE PROCESSING ONLY RELINKS EXISTING NODES"
+
+       PERFORM RedirectDayFiveInput
+
+       MOVE 1 TO L-PART
+       ACCEPT WS-TIMESTART FROM TIME
+       CALL 'DAYFIVE' USING L-OPTION L-RESULT
+       ACCEPT WS-TIMEEND FROM TIME
+       PERFORM ComputeElapsedTime
+       DISPLAY "PART 1 RESULT: " FUNCTION TRIM(L-RESULT)
+
+       MOVE 2 TO L-PART
+       ACCEPT WS-TIMESTART FROM TIME
+       CALL 'DAYFIVE' USING L-OPTION L-RESULT
+       ACCEPT WS-TIMEEND FROM TIME
+       PERFORM ComputeElapsedTime
+       DISPLAY "PART 2 RESULT: " FUNCTION TRIM(L-RESULT)
+
+       PERFORM RestoreDayFiveInput
+       STOP RUN.
+
+*> Elapsed time for one CALL, the same centisecond arithmetic MAINCOB
+*> already uses to time every day.
+ComputeElapsedTime.
+       COMPUTE WS-ELAPSEDCS =
+           (WS-ENDHH * 360000) + (WS-ENDMM * 6000) + (WS-ENDSS * 100) + WS-ENDCC
+           - (WS-STARTHH * 360000) - (WS-STARTMM * 6000) - (WS-STARTSS * 100)
+           - WS-STARTCC
+       IF WS-ELAPSEDCS < 0
+           ADD 8640000 TO WS-ELAPSEDCS
+       END-IF
+       MOVE WS-ELAPSEDCS TO WS-ELAPSEDDISPLAY
+       DISPLAY "ELAPSED: " FUNCTION TRIM(WS-ELAPSEDDISPLAY, LEADING)
+           " CENTISECONDS".
+
+*> Points DAYFIVE's own AOC2022DAY5INPUT environment variable at the
+*> generated stress file, saving off whatever value it had (or spaces,
+*> if unset) so it can be put back afterwards.
+RedirectDayFiveInput.
+       MOVE LOW-VALUES TO WS-ENVSAVEDC
+       ACCEPT WS-ENVSAVEDC FROM ENVIRONMENT "AOC2022DAY5INPUT"
+           ON EXCEPTION
+               MOVE SPACES TO WS-ENVSAVEDC
+       END-ACCEPT
+
+       MOVE LOW-VALUES TO WS-ENVVALUEC
+       MOVE FUNCTION TRIM(WS-STRESSFILENAME) TO WS-ENVVALUEC
+       PERFORM NullTerminateEnvValue
+       PERFORM CallSetEnv.
+
+*> Restores the caller's own AOC2022DAY5INPUT, if any, so this harness
+*> never leaves the environment changed after it exits.
+RestoreDayFiveInput.
+       MOVE LOW-VALUES TO WS-ENVVALUEC
+       MOVE FUNCTION TRIM(WS-ENVSAVEDC) TO WS-ENVVALUEC
+       PERFORM NullTerminateEnvValue
+       PERFORM CallSetEnv.
+
+*> setenv() reads a null-terminated C string, not a space-padded COBOL
+*> field, so the byte right after the trimmed value must be forced to
+*> LOW-VALUES (binary zero) before the CALL.
+NullTerminateEnvValue.
+       MOVE 1 TO WS-COLPOS
+       COMPUTE WS-COLPOS = FUNCTION LENGTH(FUNCTION TRIM(WS-ENVVALUEC)) + 1
+       MOVE LOW-VALUES TO WS-ENVVALUEC(WS-COLPOS:1).
+
+CallSetEnv.
+       CALL "setenv" USING BY REFERENCE WS-ENVNAME BY REFERENCE WS-ENVVALUEC
+           BY VALUE 1 RETURNING WS-SETENVRC
+       END-CALL.
+
+*> Writes a synthetic crate diagram (WS-STACKS stacks, WS-CRATESPERSTACK
+*> rows of crates) followed by the blank separator and WS-MOVECOUNT move
+*> lines, all to STRESSFILE, matching the exact layout DAYFIVE's own
+*> ParseStackHeader expects.
+GenerateStressFile.
+       OPEN OUTPUT STRESSFILE
+       MOVE 1 TO WS-ROW
+       PERFORM WriteCrateRow UNTIL WS-ROW > WS-CRATESPERSTACK
+       PERFORM BuildStackNumberLine
+       WRITE STRESS-LINE FROM WS-STACKNUMLINE
+       MOVE SPACES TO STRESS-LINE
+       WRITE STRESS-LINE
+
+       MOVE 1 TO WS-MOVESEQ
+       PERFORM WriteMoveLine UNTIL WS-MOVESEQ > WS-MOVECOUNT
+       CLOSE STRESSFILE.
+
+*> One crate row: every stack gets the same "[X]" cell so the diagram
+*> parses cleanly, with no attempt to model a real puzzle's letters.
+WriteCrateRow.
+       MOVE SPACES TO STRESS-LINE
+       MOVE 1 TO WS-COL
+       PERFORM UNTIL WS-COL > WS-STACKS
+           COMPUTE WS-COLPOS = 1 + 4 * (WS-COL - 1)
+           MOVE "X" TO WS-CRATELETTER
+           STRING "[" WS-CRATELETTER "]" DELIMITED BY SIZE
+               INTO STRESS-LINE
+               WITH POINTER WS-COLPOS
+           ADD 1 TO WS-COL
+       END-PERFORM
+       WRITE STRESS-LINE
+       ADD 1 TO WS-ROW.
+
+*> The stack-number row (" 1   2   3 ..."), the line ParseStackHeader
+*> uses to figure out how many stacks the diagram declares. A couple
+*> of trailing filler digits are appended after the last stack number:
+*> ParseStackHeader derives the stack count from the trimmed line
+*> length divided by 4, which rounds down a plain single-leading-space,
+*> single-digit row one stack short of the fixed 9 this harness always
+*> generates, so the filler nudges the trimmed length back into the
+*> range that resolves to 9.
+BuildStackNumberLine.
+       MOVE SPACES TO WS-STACKNUMLINE
+       MOVE 1 TO WS-COL
+       PERFORM UNTIL WS-COL > WS-STACKS
+           COMPUTE WS-COLPOS = 2 + 4 * (WS-COL - 1)
+           MOVE WS-COL TO WS-COLDIGIT
+           MOVE WS-COLDIGIT TO WS-STACKNUMLINE(WS-COLPOS:1)
+           ADD 1 TO WS-COL
+       END-PERFORM
+       COMPUTE WS-COLPOS = 3 + 4 * (WS-STACKS - 1)
+       MOVE "99" TO WS-STACKNUMLINE(WS-COLPOS:2).
+
+*> Relays a single crate one stack forward each move ("move 1 from S
+*> to S+1", wrapping back to stack 1 after WS-STACKS), so every move
+*> is guaranteed valid no matter how many are generated: each stack
+*> gives up exactly as many crates as it receives over a full cycle.
+WriteMoveLine.
+       COMPUTE WS-MOVESRC = FUNCTION MOD(WS-MOVESEQ - 1, WS-STACKS) + 1
+       COMPUTE WS-MOVEDES = FUNCTION MOD(WS-MOVESEQ, WS-STACKS) + 1
+       MOVE WS-MOVESRC TO WS-MOVESRCDISPLAY
+       MOVE WS-MOVEDES TO WS-MOVEDESDISPLAY
+       MOVE SPACES TO WS-MOVELINE
+       STRING "move 1 from " WS-MOVESRCDISPLAY " to " WS-MOVEDESDISPLAY
+           DELIMITED BY SIZE INTO WS-MOVELINE
+       WRITE STRESS-LINE FROM WS-MOVELINE
+       ADD 1 TO WS-MOVESEQ.
