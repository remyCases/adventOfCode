@@ -10,78 +10,331 @@ AUTHOR. RémyCases
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-       SELECT DataFile ASSIGN TO "2022/data/input_day_four" 
-           ORGANIZATION IS LINE SEQUENTIAL 
-           ACCESS IS SEQUENTIAL.
+       SELECT DataFile ASSIGN TO WS-DataFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FileStatus.
+       SELECT CsvFile ASSIGN TO "results/results.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT PartialFile ASSIGN TO WS-PartialFileName
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD DataFile.
 01 F-Data PIC X(50) VALUE ZEROES.
-    
+FD CsvFile.
+01 CsvRecord PIC X(200).
+FD PartialFile.
+01 PartialRecord PIC X(80).
+
 WORKING-STORAGE SECTION.
+*> Data file path, overridable at runtime via the AOC2022DAY4INPUT
+*> environment variable so a sample input can be swapped in without
+*> overwriting the real puzzle input on disk.
+01 WS-DataFileName PIC X(60) VALUE "2022/data/input_day_four".
+
 01 WS-EOF PIC A.
 01 WS-Data PIC X(50).
 01 WS-Overlap PIC 9(8).
-01 WS-OverlapDisplay PIC Z(8).
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WS-OverlapDisplay.
 01 WS-IncrementOverlap PIC 9(8).
-01 WS-FirstStartRange PIC 9(3).
-01 WS-FirstEndRange PIC 9(3).
-01 WS-SecondStartRange PIC 9(3).
-01 WS-SecondEndRange PIC 9(3).
-                    
+*> CheckAllPairs already flags both ContainOverlapFound and
+*> AnyOverlapFound on every line regardless of L-Part, so both totals
+*> are kept side by side and combined mode (L-Part 3) just reports
+*> both off the one read instead of the caller CALLing twice.
+01 WS-Overlap1 PIC 9(8).
+01 WS-Overlap2 PIC 9(8).
+
+*> Split-file processing: when L-StartLine/L-EndLine are supplied,
+*> only records in that inclusive range are scored, so a large
+*> assignment list can be divided across several concurrent runs.
+*> Left at their full-file defaults when the caller omits both.
+01 WS-LineNumber PIC 9(8) VALUE ZEROES.
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WS-LineNumberDisplay.
+01 WS-StartLine PIC 9(8) VALUE 1.
+01 WS-EndLine PIC 9(8) VALUE 99999999.
+01 WS-SplitRun PIC A VALUE 'N'.
+       88 SplitRun VALUE 'Y'.
+       88 NoSplitRun VALUE 'N'.
+
+*> Partial-run output, appended to by every split run so MERGE4DAY can
+*> later sum WS-Overlap back across all of them.
+01 WS-PartialFileName PIC X(60)
+       VALUE "2022/data/partial_day_four".
+01 WS-PartialLine PIC X(80).
+
+*> Ranges parsed from the current line; generalised to any number of
+*> comma-separated "start-end" assignments, not just a fixed pair.
+01 WS-CommaCount PIC 9(2) VALUE ZEROES.
+01 WS-RangeCount PIC 9(2) VALUE ZEROES.
+01 WS-RangeIdx PIC 9(2) VALUE ZEROES.
+01 WS-RangeTable.
+       05 WS-Range OCCURS 10 TIMES.
+           10 WS-RangeStart PIC 9(3).
+           10 WS-RangeEnd PIC 9(3).
+01 WS-Segment PIC X(20).
+01 WS-SegmentPointer PIC 9(3).
+
+*> Pairwise comparison of every two ranges on the line.
+01 WS-PairI PIC 9(2).
+01 WS-PairJ PIC 9(2).
+01 WS-ContainOverlap PIC A VALUE 'N'.
+       88 ContainOverlapFound VALUE 'Y'.
+       88 NoContainOverlap VALUE 'N'.
+01 WS-AnyOverlap PIC A VALUE 'N'.
+       88 AnyOverlapFound VALUE 'Y'.
+       88 NoAnyOverlap VALUE 'N'.
+01 WS-OverlapSeq PIC 9(8) VALUE ZEROES.
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WS-OverlapSeqDisplay.
+
+*> FILE STATUS message lookup
+01 WS-FileStatus PIC 99.
+01 WS-FileStatusChar PIC XX.
+01 WS-FileStatusDesc PIC X(40) VALUE "UNKNOWN FILE STATUS".
+01 WS-FileStatusIdx PIC 99.
+COPY "fileStatusMessage.cpy".
+
+*> CSV export row (day,part,input file,result,timestamp) appended to
+*> the shared spreadsheet-ready results log.
+01 WS-CsvDate PIC X(8).
+01 WS-CsvTime PIC X(8).
+01 WS-CsvLine PIC X(200).
+*> Part number written to the CSV row: distinct from L-Part so combined
+*> mode (L-Part 3) can export one row per part instead of only the
+*> last-written L-Result.
+01 WS-CsvPart PIC 9.
+
 LINKAGE SECTION.
 01 L-Part PIC 9 VALUE 1.
+01 L-Result PIC X(80).
+*> Inclusive record-number window for split-file processing; both are
+*> omittable so existing callers that only pass L-Part/L-Result keep
+*> getting the original whole-file behavior.
+01 L-StartLine PIC 9(8).
+01 L-EndLine PIC 9(8).
 
-PROCEDURE DIVISION USING L-Part.
+PROCEDURE DIVISION USING L-Part L-Result OPTIONAL L-StartLine
+       OPTIONAL L-EndLine.
 Main.
+       COPY "validatePart.cpy" REPLACING PART-FIELD BY L-Part
+           RESULT-FIELD BY L-Result.
+
+       *> 0 = success, 1 = bad input, overwritten below only on failure.
+       MOVE 0 TO RETURN-CODE
+
+       ACCEPT WS-DataFileName FROM ENVIRONMENT "AOC2022DAY4INPUT"
+           ON EXCEPTION
+               MOVE "2022/data/input_day_four" TO WS-DataFileName
+       END-ACCEPT
+
+       ACCEPT WS-PartialFileName FROM ENVIRONMENT "AOC2022DAY4PARTIALFILE"
+           ON EXCEPTION
+               MOVE "2022/data/partial_day_four" TO WS-PartialFileName
+       END-ACCEPT
+
+       SET NoSplitRun TO TRUE
+       IF L-StartLine NOT OMITTED AND L-EndLine NOT OMITTED
+           MOVE L-StartLine TO WS-StartLine
+           MOVE L-EndLine TO WS-EndLine
+           SET SplitRun TO TRUE
+       END-IF
+
        OPEN INPUT DataFile.
+           IF WS-FileStatus NOT EQUAL TO 0
+               PERFORM LookupFileStatusMessage
+               DISPLAY "Error " WS-FileStatus ": "
+                   FUNCTION TRIM(WS-FileStatusDesc) ". Exiting program."
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
            PERFORM UNTIL WS-EOF='Y'
                READ DataFile INTO F-Data
                    AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM BranchingCompute
+                   NOT AT END
+                       ADD 1 TO WS-LineNumber
+                       IF WS-LineNumber >= WS-StartLine
+                       AND WS-LineNumber <= WS-EndLine
+                           PERFORM BranchingCompute
+                       END-IF
                END-READ
-                   
+
            END-PERFORM
        CLOSE DataFile
 
-       MOVE WS-Overlap TO WS-OverlapDisplay
-       DISPLAY "OVERLAP COUNT: " FUNCTION TRIM(WS-OverlapDisplay, LEADING)
+       IF SplitRun
+           PERFORM WritePartialResult
+       END-IF
+
+       IF L-Part EQUAL TO 1 OR L-Part EQUAL TO 3
+           MOVE WS-Overlap1 TO WS-OverlapDisplay
+           STRING "OVERLAP COUNT: " FUNCTION TRIM(WS-OverlapDisplay, LEADING)
+               DELIMITED BY SIZE INTO L-Result
+           DISPLAY "[2022-04-1] " FUNCTION TRIM(L-Result)
+           MOVE 1 TO WS-CsvPart
+           PERFORM ExportCsvRow
+       END-IF
+
+       IF L-Part EQUAL TO 2 OR L-Part EQUAL TO 3
+           MOVE WS-Overlap2 TO WS-OverlapDisplay
+           STRING "OVERLAP COUNT: " FUNCTION TRIM(WS-OverlapDisplay, LEADING)
+               DELIMITED BY SIZE INTO L-Result
+           DISPLAY "[2022-04-2] " FUNCTION TRIM(L-Result)
+           MOVE 2 TO WS-CsvPart
+           PERFORM ExportCsvRow
+       END-IF
 EXIT PROGRAM.
 
+*> Appends one CSV row - day, part, input file, result, timestamp - to
+*> the shared results log so a year's runs can be loaded into a
+*> spreadsheet instead of scraped from console scrollback. Combined
+*> mode (L-Part 3) calls this once per part via WS-CsvPart, so both
+*> results reach the audit trail instead of just the last one written.
+ExportCsvRow.
+       ACCEPT WS-CsvDate FROM DATE YYYYMMDD
+       ACCEPT WS-CsvTime FROM TIME
+       STRING "4" "," WS-CsvPart "," "2022/data/input_day_four" ","
+           FUNCTION TRIM(L-Result) "," WS-CsvDate WS-CsvTime
+           DELIMITED BY SIZE INTO WS-CsvLine
+       OPEN EXTEND CsvFile
+       WRITE CsvRecord FROM WS-CsvLine
+       CLOSE CsvFile.
+
+*> Appends one record - start line, end line, overlap count for that
+*> slice - to the shared partial-results file, so MERGE4DAY can sum
+*> WS-Overlap back across every concurrent split run afterward.
+WritePartialResult.
+       IF L-Part EQUAL TO 2
+           MOVE WS-Overlap2 TO WS-Overlap
+       ELSE
+           MOVE WS-Overlap1 TO WS-Overlap
+       END-IF
+       STRING L-Part "," WS-StartLine "," WS-EndLine ","
+           WS-Overlap DELIMITED BY SIZE INTO WS-PartialLine
+       OPEN EXTEND PartialFile
+       WRITE PartialRecord FROM WS-PartialLine
+       CLOSE PartialFile.
+
 BranchingCompute.
        MOVE F-Data TO WS-Data
-       UNSTRING WS-Data DELIMITED BY '-' OR ','
-       INTO    WS-FirstStartRange
-               WS-FirstEndRange
-               WS-SecondStartRange
-               WS-SecondEndRange
-       
-       IF L-Part EQUALS TO 1
-           MOVE ZEROES TO WS-IncrementOverlap
-           *> case A B B A
-           IF WS-FirstStartRange <= WS-SecondStartRange AND WS-SecondEndRange <= WS-FirstEndRange
-               MOVE 1 TO WS-IncrementOverlap
-           END-IF
+       PERFORM ParseRanges
+       PERFORM CheckAllPairs
 
-           *> case B A A B
-           IF WS-SecondStartRange <= WS-FirstStartRange AND WS-FirstEndRange <= WS-SecondEndRange
-               MOVE 1 TO WS-IncrementOverlap
-           END-IF
+       IF ContainOverlapFound
+           ADD 1 TO WS-Overlap1
        END-IF
 
-       IF L-Part EQUALS TO 2
+       IF AnyOverlapFound
+           ADD 1 TO WS-Overlap2
+       END-IF
+
+       MOVE ZEROES TO WS-IncrementOverlap
+
+       IF (L-Part EQUALS TO 1 OR L-Part EQUALS TO 3) AND ContainOverlapFound
            MOVE 1 TO WS-IncrementOverlap
-           *> case A A B B
-           IF WS-FirstEndRange < WS-SecondStartRange
-               MOVE ZEROES TO WS-IncrementOverlap
-           END-IF
+       END-IF
 
-           *> case B B A A
-           IF WS-SecondEndRange < WS-FirstStartRange
-               MOVE ZEROES TO WS-IncrementOverlap
-           END-IF
+       IF (L-Part EQUALS TO 2 OR L-Part EQUALS TO 3) AND AnyOverlapFound
+           MOVE 1 TO WS-IncrementOverlap
+       END-IF
+
+       IF WS-IncrementOverlap EQUALS TO 1
+           PERFORM DisplayOverlappingPair
+       END-IF.
+
+*> Splits WS-Data into its comma-separated "start-end" assignments;
+*> the number of ranges on a line is no longer assumed to be two.
+*> WS-RangeTable holds at most 10 ranges; a line with more
+*> comma-separated segments than that is reported and truncated to the
+*> table's capacity, rather than indexing past its OCCURS bound.
+ParseRanges.
+       MOVE ZEROES TO WS-RangeIdx
+       MOVE ZEROES TO WS-CommaCount
+       INSPECT FUNCTION TRIM(WS-Data) TALLYING WS-CommaCount FOR ALL ','
+       COMPUTE WS-RangeCount = WS-CommaCount + 1
+       IF WS-RangeCount > 10
+           DISPLAY "RANGE COUNT " WS-RangeCount
+               " EXCEEDS TABLE LIMIT: TRUNCATING TO 10"
+           MOVE 10 TO WS-RangeCount
        END-IF
-       
-       
-       COMPUTE WS-Overlap = WS-Overlap + WS-IncrementOverlap.
+       MOVE 1 TO WS-SegmentPointer
+       PERFORM ParseNextSegment WS-RangeCount TIMES.
+
+ParseNextSegment.
+       ADD 1 TO WS-RangeIdx
+       MOVE SPACES TO WS-Segment
+       UNSTRING WS-Data DELIMITED BY ','
+           INTO WS-Segment
+           WITH POINTER WS-SegmentPointer
+       UNSTRING WS-Segment DELIMITED BY '-'
+           INTO WS-RangeStart(WS-RangeIdx) WS-RangeEnd(WS-RangeIdx).
+
+*> Compares every pair of ranges parsed from the line: does one fully
+*> contain another, and do any two overlap at all.
+CheckAllPairs.
+       SET NoContainOverlap TO TRUE
+       SET NoAnyOverlap TO TRUE
+       MOVE 1 TO WS-PairI
+       PERFORM UNTIL WS-PairI > WS-RangeCount
+           COMPUTE WS-PairJ = WS-PairI + 1
+           PERFORM UNTIL WS-PairJ > WS-RangeCount
+               PERFORM CheckOnePair
+               ADD 1 TO WS-PairJ
+           END-PERFORM
+           ADD 1 TO WS-PairI
+       END-PERFORM.
+
+CheckOnePair.
+       *> case A B B A (range J fully inside range I)
+       IF WS-RangeStart(WS-PairI) <= WS-RangeStart(WS-PairJ) AND
+           WS-RangeEnd(WS-PairJ) <= WS-RangeEnd(WS-PairI)
+           SET ContainOverlapFound TO TRUE
+       END-IF
+
+       *> case B A A B (range I fully inside range J)
+       IF WS-RangeStart(WS-PairJ) <= WS-RangeStart(WS-PairI) AND
+           WS-RangeEnd(WS-PairI) <= WS-RangeEnd(WS-PairJ)
+           SET ContainOverlapFound TO TRUE
+       END-IF
+
+       *> any overlap at all between the two ranges
+       IF WS-RangeStart(WS-PairI) <= WS-RangeEnd(WS-PairJ) AND
+           WS-RangeStart(WS-PairJ) <= WS-RangeEnd(WS-PairI)
+           SET AnyOverlapFound TO TRUE
+       END-IF.
+
+*> Lists every line that counted toward the overlap total, so the
+*> qualifying pairs can be reviewed instead of just the final count.
+*> Reports the actual input line number (not the sequence of overlaps
+*> found so far) and which rule matched - "contains" or "any overlap",
+*> or both under combined mode.
+DisplayOverlappingPair.
+       ADD 1 TO WS-OverlapSeq
+       MOVE WS-OverlapSeq TO WS-OverlapSeqDisplay
+       MOVE WS-LineNumber TO WS-LineNumberDisplay
+       DISPLAY "OVERLAP " FUNCTION TRIM(WS-OverlapSeqDisplay)
+           " (LINE " FUNCTION TRIM(WS-LineNumberDisplay, LEADING) "): "
+           FUNCTION TRIM(WS-Data)
+       IF ContainOverlapFound
+           DISPLAY "  RULE: CONTAINS"
+       END-IF
+       IF AnyOverlapFound
+           DISPLAY "  RULE: ANY OVERLAP"
+       END-IF.
+
+*> Translates WS-FileStatus into a short description, using the
+*> data-driven lookup table pulled in above, defaulting to
+*> "UNKNOWN FILE STATUS" for a code not in the table.
+LookupFileStatusMessage.
+       MOVE WS-FileStatus TO WS-FileStatusChar
+       MOVE "UNKNOWN FILE STATUS" TO WS-FileStatusDesc
+       MOVE 1 TO WS-FileStatusIdx
+       PERFORM UNTIL WS-FileStatusIdx > 20
+           IF WS-FileStatusCode(WS-FileStatusIdx) EQUALS TO WS-FileStatusChar
+               MOVE WS-FileStatusMsg(WS-FileStatusIdx) TO WS-FileStatusDesc
+               MOVE 21 TO WS-FileStatusIdx
+           ELSE
+               ADD 1 TO WS-FileStatusIdx
+           END-IF
+       END-PERFORM.
