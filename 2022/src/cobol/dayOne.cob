@@ -10,80 +10,254 @@ AUTHOR. RémyCases
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-       SELECT DataFile ASSIGN TO "2022/data/input_day_one" 
-           ORGANIZATION IS LINE SEQUENTIAL 
-           ACCESS IS SEQUENTIAL.
+       SELECT DataFile ASSIGN TO WSDataFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WSFileStatus.
+       SELECT CsvFile ASSIGN TO "results/results.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD DataFile.
-01 CaloriesContained PIC Z(8).
-    
+01 FLine PIC X(9).
+FD CsvFile.
+01 CsvRecord PIC X(200).
+
 WORKING-STORAGE SECTION.
+*> Data file path, overridable at runtime via the AOC2022DAY1INPUT
+*> environment variable so a sample input can be swapped in without
+*> overwriting the real puzzle input on disk.
+01 WSDataFileName PIC X(60) VALUE "2022/data/input_day_one".
+
+*> A line matching WS-TrailerLiteral marks the end of one elf's
+*> inventory; every other line is that elf's next calorie entry.
+01 WS-TrailerLiteral PIC X(9) VALUE "--END--".
 01 WSCaloriesContained PIC 9(8).
 01 WSCaloriesSum PIC 9(8).
-01 WSCaloriesMax.
-       02 WSCaloriesFirstMax PIC 9(8).
-       02 WSCaloriesSecondMax PIC 9(8).
-       02 WSCaloriesThirdMax PIC 9(8).
-01 WSCaloriesSumMax PIC Z(8).
+
+*> Line counter, kept purely so a corrupted or overflowing entry can be
+*> reported by line number instead of just by its garbled value.
+01 WSLineNumber PIC 9(6) VALUE 0.
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSLineNumberDisplay.
+
+*> Top-N ranking table, replacing the old fixed top-3 podium. Sized to
+*> the same 500-elf ceiling as WSElfTotals; the caller-supplied WSTopN
+*> (LTopN in LINKAGE) says how many of those slots are actually ranked.
+01 WSTopN PIC 9(3) VALUE 3.
+01 WSCaloriesTop.
+       02 WSCaloriesTopEntry OCCURS 500 TIMES PIC 9(8).
+01 WSTopIdx PIC 9(4).
+01 WSCaloriesSumMaxNum PIC 9(8).
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSCaloriesSumMax.
 01 WSEOF PIC A(1).
 
+*> Full per-elf ledger, kept alongside the podium tracking above so the
+*> whole distribution can be audited, not just the top three.
+01 WSElfIndex PIC 9(4) VALUE 0.
+01 WSElfTotals.
+       02 WSElfTotal OCCURS 500 TIMES PIC 9(8).
+01 WSReportIdx PIC 9(4).
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSReportIdxDisplay.
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSElfTotalDisplay.
+
+*> FILE STATUS message lookup
+01 WSFileStatus PIC 99.
+01 WSFileStatusChar PIC XX.
+01 WSFileStatusDesc PIC X(40) VALUE "UNKNOWN FILE STATUS".
+01 WSFileStatusIdx PIC 99.
+COPY "fileStatusMessage.cpy".
+
+*> CSV export row (day,part,input file,result,timestamp) appended to
+*> the shared spreadsheet-ready results log.
+01 WSCsvDate PIC X(8).
+01 WSCsvTime PIC X(8).
+01 WSCsvLine PIC X(200).
+*> Part number written to the CSV row: distinct from LPart so combined
+*> mode (LPart 3) can export one row per part instead of only the
+*> last-written LResult.
+01 WSCsvPart PIC 9.
+
 LINKAGE SECTION.
 01 LPart PIC 9 VALUE 1.
+01 LResult PIC X(80).
+*> How many top elves to rank, in place of the old hardcoded top-3.
+*> Omittable so existing callers that only pass LPart/LResult keep
+*> getting the original top-3 behavior.
+01 LTopN PIC 9(3).
 
-PROCEDURE DIVISION USING LPart.
+PROCEDURE DIVISION USING LPart LResult OPTIONAL LTopN.
 Main.
+       COPY "validatePart.cpy" REPLACING PART-FIELD BY LPart
+           RESULT-FIELD BY LResult.
+
+       *> 0 = success, 1 = bad input, overwritten below only on failure.
+       MOVE 0 TO RETURN-CODE
+
+       ACCEPT WSDataFileName FROM ENVIRONMENT "AOC2022DAY1INPUT"
+           ON EXCEPTION
+               MOVE "2022/data/input_day_one" TO WSDataFileName
+       END-ACCEPT
+
+       MOVE ZEROES TO WSCaloriesTop
+       MOVE 3 TO WSTopN
+       IF LTopN NOT OMITTED
+           IF LTopN > 0
+               MOVE LTopN TO WSTopN
+           END-IF
+       END-IF
+       IF WSTopN > 500
+           MOVE 500 TO WSTopN
+       END-IF
+
        OPEN INPUT DataFile.
+              IF WSFileStatus NOT EQUAL TO 0
+                  PERFORM LookupFileStatusMessage
+                  DISPLAY "Error " WSFileStatus ": "
+                      FUNCTION TRIM(WSFileStatusDesc) ". Exiting program."
+                  MOVE 1 TO RETURN-CODE
+                  GOBACK
+              END-IF
+
               PERFORM UNTIL WSEOF='Y'
-                  READ DataFile INTO WSCaloriesContained
+                  READ DataFile INTO FLine
                       AT END MOVE 'Y' TO WSEOF
                       NOT AT END PERFORM BranchingCompute
                   END-READ
               END-PERFORM
        CLOSE DataFile
-       
-       IF LPart EQUAL TO 1 THEN
-           COMPUTE WSCaloriesSumMax = WSCaloriesFirstMax
+
+       *> The last elf in the file has no trailing separator line, so
+       *> its running total still needs to be closed out into the ledger.
+       IF WSCaloriesSum NOT EQUAL TO ZERO
+           PERFORM RecordElf
        END-IF
 
-       IF LPart EQUAL TO 2 THEN
-           COMPUTE WSCaloriesSumMax = WSCaloriesFirstMax +
-           WSCaloriesSecondMax + WSCaloriesThirdMax
+       PERFORM ReportAllElves
+
+      *> LPart 3 is the combined mode: both parts are reported off this
+      *> same single read of DataFile instead of MAINCOB issuing one
+      *> CALL per part (each with its own OPEN/READ pass).
+       IF LPart EQUAL TO 1 OR LPart EQUAL TO 3
+           COMPUTE WSCaloriesSumMax = WSCaloriesTopEntry(1)
+           STRING "MAX CALORIES: " FUNCTION TRIM(WSCaloriesSumMax)
+               DELIMITED BY SIZE INTO LResult
+           DISPLAY "[2022-01-1] " FUNCTION TRIM(LResult)
+           MOVE 1 TO WSCsvPart
+           PERFORM ExportCsvRow
        END-IF
 
-       DISPLAY "MAX CALORIES: " FUNCTION TRIM(WSCaloriesSumMax)
+       IF LPart EQUAL TO 2 OR LPart EQUAL TO 3
+           PERFORM SumTopN
+           MOVE WSCaloriesSumMaxNum TO WSCaloriesSumMax
+           STRING "MAX CALORIES: " FUNCTION TRIM(WSCaloriesSumMax)
+               DELIMITED BY SIZE INTO LResult
+           DISPLAY "[2022-01-2] " FUNCTION TRIM(LResult)
+           MOVE 2 TO WSCsvPart
+           PERFORM ExportCsvRow
+       END-IF
 EXIT PROGRAM.
 
+*> Appends one CSV row - day, part, input file, result, timestamp - to
+*> the shared results log so a year's runs can be loaded into a
+*> spreadsheet instead of scraped from console scrollback. Combined
+*> mode (LPart 3) calls this once per part via WSCsvPart, so both
+*> results reach the audit trail instead of just the last one written.
+ExportCsvRow.
+       ACCEPT WSCsvDate FROM DATE YYYYMMDD
+       ACCEPT WSCsvTime FROM TIME
+       STRING "1" "," WSCsvPart "," "2022/data/input_day_one" ","
+           FUNCTION TRIM(LResult) "," WSCsvDate WSCsvTime
+           DELIMITED BY SIZE INTO WSCsvLine
+       OPEN EXTEND CsvFile
+       WRITE CsvRecord FROM WSCsvLine
+       CLOSE CsvFile.
+
 BranchingCompute.
-       *> Empty Line is the separator between chunk of data
-       *> An empty line is here read as ZERO
-       IF WSCaloriesContained NOT EQUAL TO ZERO
+       ADD 1 TO WSLineNumber
+       *> WS-TrailerLiteral is the explicit separator between one elf's
+       *> inventory and the next; any other line is a calorie entry.
+       IF FLine EQUAL TO WS-TrailerLiteral
+           PERFORM RecordElf
+       ELSE
+           COMPUTE WSCaloriesContained = FUNCTION NUMVAL(FLine)
+               ON SIZE ERROR
+                   MOVE WSLineNumber TO WSLineNumberDisplay
+                   DISPLAY "ERROR: UNPARSEABLE OR OVERSIZED CALORIE VALUE AT LINE "
+                       FUNCTION TRIM(WSLineNumberDisplay) ": ENTRY SKIPPED"
+                   MOVE ZERO TO WSCaloriesContained
+           END-COMPUTE
            PERFORM ComputeSum
        END-IF
-
-       IF WSCaloriesContained EQUAL TO ZERO
-           MOVE ZERO TO WSCaloriesSum
-       END-IF
        PERFORM ComputeMax.
 
 ComputeSum.
-       COMPUTE WSCaloriesSum = WSCaloriesSum + WSCaloriesContained.
+       COMPUTE WSCaloriesSum = WSCaloriesSum + WSCaloriesContained
+           ON SIZE ERROR
+               MOVE WSLineNumber TO WSLineNumberDisplay
+               DISPLAY "ERROR: CALORIE SUM OVERFLOW AT LINE "
+                   FUNCTION TRIM(WSLineNumberDisplay)
+                   ": RUNNING TOTAL WOULD EXCEED PIC 9(8), ENTRY NOT ADDED"
+       END-COMPUTE.
 
+RecordElf.
+       ADD 1 TO WSElfIndex
+       MOVE WSCaloriesSum TO WSElfTotal(WSElfIndex)
+       MOVE ZERO TO WSCaloriesSum.
+
+*> Full audit listing, one line per elf in file order: sequence number
+*> and total calories carried, ranked implicitly by that sequence.
+ReportAllElves.
+       MOVE 1 TO WSReportIdx
+       PERFORM DisplayElf UNTIL WSReportIdx > WSElfIndex.
+
+DisplayElf.
+       MOVE WSReportIdx TO WSReportIdxDisplay
+       MOVE WSElfTotal(WSReportIdx) TO WSElfTotalDisplay
+       DISPLAY "ELF " FUNCTION TRIM(WSReportIdxDisplay) ": "
+           FUNCTION TRIM(WSElfTotalDisplay)
+       ADD 1 TO WSReportIdx.
+
+*> Insertion sort of one elf's total into the top-WSTopN table: walk
+*> down from the bottom ranked slot, shifting any lower entry down one
+*> place, until the right spot for WSCaloriesSum is found or the table
+*> is exhausted; anything shifted past slot WSTopN falls off the table.
 ComputeMax.
-       IF WSCaloriesSum > WSCaloriesFirstMax
-           MOVE WSCaloriesSecondMax TO WSCaloriesThirdMax
-           MOVE WSCaloriesFirstMax TO WSCaloriesSecondMax
-           MOVE WSCaloriesSum TO WSCaloriesFirstMax
-       END-IF.
+       MOVE WSTopN TO WSTopIdx
+       PERFORM UNTIL WSTopIdx EQUAL TO 0
+       OR WSCaloriesTopEntry(WSTopIdx) >= WSCaloriesSum
+           IF WSTopIdx < WSTopN
+               MOVE WSCaloriesTopEntry(WSTopIdx)
+                   TO WSCaloriesTopEntry(WSTopIdx + 1)
+           END-IF
+           SUBTRACT 1 FROM WSTopIdx
+       END-PERFORM
 
-       IF WSCaloriesSum < WSCaloriesFirstMax AND
-       WSCaloriesSum > WSCaloriesSecondMax
-           MOVE WSCaloriesSecondMax TO WSCaloriesThirdMax
-           MOVE WSCaloriesSum TO WSCaloriesSecondMax
+       IF WSTopIdx < WSTopN
+           MOVE WSCaloriesSum TO WSCaloriesTopEntry(WSTopIdx + 1)
        END-IF.
 
-       IF WSCaloriesSum < WSCaloriesSecondMax AND
-       WSCaloriesSum > WSCaloriesThirdMax
-           MOVE WSCaloriesSum TO WSCaloriesThirdMax
-       END-IF.
+*> Grand total of the top WSTopN entries, for part 2's report.
+SumTopN.
+       MOVE ZERO TO WSCaloriesSumMaxNum
+       MOVE 1 TO WSTopIdx
+       PERFORM UNTIL WSTopIdx > WSTopN
+           ADD WSCaloriesTopEntry(WSTopIdx) TO WSCaloriesSumMaxNum
+           ADD 1 TO WSTopIdx
+       END-PERFORM.
+
+*> Translates WSFileStatus into a short description, using the
+*> data-driven lookup table pulled in above, defaulting to
+*> "UNKNOWN FILE STATUS" for a code not in the table.
+LookupFileStatusMessage.
+       MOVE WSFileStatus TO WSFileStatusChar
+       MOVE "UNKNOWN FILE STATUS" TO WSFileStatusDesc
+       MOVE 1 TO WSFileStatusIdx
+       PERFORM UNTIL WSFileStatusIdx > 20
+           IF WS-FileStatusCode(WSFileStatusIdx) EQUALS TO WSFileStatusChar
+               MOVE WS-FileStatusMsg(WSFileStatusIdx) TO WSFileStatusDesc
+               MOVE 21 TO WSFileStatusIdx
+           ELSE
+               ADD 1 TO WSFileStatusIdx
+           END-IF
+       END-PERFORM.
