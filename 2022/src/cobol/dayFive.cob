@@ -9,16 +9,26 @@ PROGRAM-ID. DAYFIVE.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-       SELECT DATAFILE ASSIGN TO "2022/data/input_day_five" 
-           ORGANIZATION IS LINE SEQUENTIAL 
-           ACCESS IS SEQUENTIAL.
+       SELECT DATAFILE ASSIGN TO WS-DATAFILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-FileStatus.
+       SELECT CSVFILE ASSIGN TO "results/results.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD DATAFILE.
 01 F-DATA PIC X(50) VALUE ZEROES.
+FD CSVFILE.
+01 CSV-RECORD PIC X(200).
 
 WORKING-STORAGE SECTION.
+*> Data file path, overridable at runtime via the AOC2022DAY5INPUT
+*> environment variable so a sample input can be swapped in without
+*> overwriting the real puzzle input on disk.
+01 WS-DATAFILENAME PIC X(60) VALUE "2022/data/input_day_five".
+
 *> Data to store in a linked list
 01 WS-DATA.
        05 WS-CHARDATA OCCURS 80 TIMES INDEXED BY I PIC X.
@@ -50,73 +60,166 @@ WORKING-STORAGE SECTION.
 01 ANCHOR-TABLE USAGE POINTER VALUE NULL.
 01 ANCHOR-TABLE-REF USAGE POINTER VALUE NULL.
 
+*> A second, independent table of the same starting stacks, built only
+*> for L-PART 3 (combined mode): part 1's single-crate moves and part
+*> 2's block moves are mutually exclusive rewrites of the same crate
+*> layout, so combined mode has to replay them against two separate
+*> copies instead of one shared table.
+01 NBYTES-ANCHOR-TABLE2 PIC S9(9) BINARY.
+01 ANCHOR-TABLE2 USAGE POINTER VALUE NULL.
+01 ANCHOR-TABLE-REF2 USAGE POINTER VALUE NULL.
+
 *> Container to store the result of the challenge
 01 WS-RESULT PIC X(50) VALUE " ".
+01 WS-RESULT2 PIC X(50) VALUE " ".
 
 *> DUMMY VARIABLE AND TEMPORARY ONES
 01 UNSTRING_DUMPSTER PIC X(50) USAGE DISPLAY.
-01 POINTER-FOR-UNSTRING PIC 9(3).         
+01 POINTER-FOR-UNSTRING PIC 9(3).
 01 TMP-CNT PIC 99 USAGE DISPLAY VALUE 0.
+01 WS-STACKDEPTH PIC 99 USAGE DISPLAY VALUE 0.
 01 EOF PIC A.
 01 INPUT-DATA PIC X USAGE DISPLAY.
 
+*> Crate-diagram header, read straight off the input file: the stack
+*> count and starting contents used to come from the caller pre-baked
+*> into L-OPTION, they are now parsed here instead.
+01 HEADER-LINE PIC X(80).
+01 HEADER-LINE-LEN PIC 9(3).
+01 HEADER-RAW.
+       05 HEADER-RAW-LINE OCCURS 8 TIMES PIC X(80).
+01 HEADER-COUNT PIC 9(2) VALUE 0.
+01 HEADER-IDX PIC 9(2).
+01 STACK-COL PIC 9(2).
+01 STACK-CHAR-POS PIC 9(3).
+01 STACK-CHAR PIC X.
+01 STACK-BUILD-LEN PIC 9(2).
+01 STACK-STRING OCCURS 9 TIMES PIC X(20).
+01 PARSED-NLINKED PIC 9.
+01 PARSED-NLINKED-RAW PIC 99.
+01 BUILT-INPUT PIC X(80).
+01 BUILT-INPUT-PTR PIC 9(3).
+
+*> Move-by-move trace, one line per "move N from X to Y" instruction.
+01 WS-MOVESEQ PIC 9(6) VALUE 0.
+COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WS-MOVESEQ-DISPLAY.
+01 WS-QUANTITY-DISPLAY PIC Z9.
+01 WS-SRC-DISPLAY PIC Z9.
+01 WS-DES-DISPLAY PIC Z9.
+
+*> A move is only replayed if both stacks it names actually exist.
+01 WS-MOVE-VALID PIC A VALUE 'Y'.
+       88 MoveValid VALUE 'Y'.
+       88 MoveInvalid VALUE 'N'.
+
+*> FILE STATUS message lookup
+01 WS-FileStatus PIC 99.
+01 WS-FileStatusChar PIC XX.
+01 WS-FileStatusDesc PIC X(40) VALUE "UNKNOWN FILE STATUS".
+01 WS-FileStatusIdx PIC 99.
+COPY "fileStatusMessage.cpy".
+
+*> CSV export row (day,part,input file,result,timestamp) appended to
+*> the shared spreadsheet-ready results log.
+01 WS-CSVDATE PIC X(8).
+01 WS-CSVTIME PIC X(8).
+01 WS-CSVLINE PIC X(200).
+*> Part number written to the CSV row: distinct from L-PART so combined
+*> mode (L-PART 3) can export one row per part instead of only the
+*> last-written L-RESULT.
+01 WS-CSVPART PIC 9.
+
 LINKAGE SECTION.
-01 NODE.
-       05 NODE-DATA PIC X USAGE DISPLAY.
-       05 NEXT-ITEM USAGE POINTER.
+COPY "linkedStackNode.cpy".
 01 L-OPTION.
        05 L-PART PIC 9 VALUE 1.
        05 L-NLINKED PIC 9.
        05 L-INPUT PIC X(80).
+01 L-RESULT PIC X(80).
 
 *> Expected value sent in L-OPTION:
 *> MOVE "13ZN MCD P" TO L-OPTION
 *> MOVE "19GTRW GCHPMSVW CLTSGM JHDMWRF PQLHSWFJ PJDNFMS ZBDFGCSJ RTB HNWLC" TO L-OPTION
-PROCEDURE DIVISION USING L-OPTION.
+PROCEDURE DIVISION USING L-OPTION L-RESULT.
 Main.
-       *> Utilities
-       MOVE LENGTH OF NODE TO NBYTES-NODE
-       MOVE 1 TO POINTER-FOR-UNSTRING
-       COMPUTE NBYTES-ANCHOR-TABLE = NBYTES-NODE * L-NLINKED
-   
-       *> Creation of all linkedstacks
-       ALLOCATE NBYTES-ANCHOR-TABLE CHARACTERS RETURNING ADDRSS
-       SET ANCHOR-TABLE TO ADDRSS
-       SET ANCHOR-TABLE-REF TO ANCHOR-TABLE
-       SET ADDRESS OF ANCHOR TO ANCHOR-TABLE
+       COPY "validatePart.cpy" REPLACING PART-FIELD BY L-PART
+           RESULT-FIELD BY L-RESULT.
 
-       PERFORM L-NLINKED TIMES
-           MOVE ZEROES TO WS-DATALEN
-           UNSTRING L-INPUT DELIMITED BY ALL ' ' INTO WS-DATA
-           WITH POINTER POINTER-FOR-UNSTRING
-           INSPECT WS-DATA TALLYING WS-DATALEN FOR CHARACTERS BEFORE ' '
+       *> 0 = success, 1 = bad input, 2 = allocation failure, overwritten
+       *> below only on failure.
+       MOVE 0 TO RETURN-CODE
 
-           SET ADDRESS OF ANCHOR TO ANCHOR-TABLE
-           PERFORM CreateLinkedStack
-           PERFORM DisplayLinkedStack
-           SET ANCHOR-TABLE UP BY NBYTES-NODE
-       END-PERFORM
-       
        *> Operations on linkedstacks
+       ACCEPT WS-DATAFILENAME FROM ENVIRONMENT "AOC2022DAY5INPUT"
+           ON EXCEPTION
+               MOVE "2022/data/input_day_five" TO WS-DATAFILENAME
+       END-ACCEPT
        OPEN INPUT DATAFILE.
+           IF WS-FileStatus NOT EQUAL TO 0
+               PERFORM LookupFileStatusMessage
+               DISPLAY "Error " WS-FileStatus ": "
+                   FUNCTION TRIM(WS-FileStatusDesc) ". Exiting program."
+               MOVE 1 TO RETURN-CODE
+               CLOSE DATAFILE
+               GOBACK
+           END-IF
+
+           PERFORM ParseStackHeader
+
+           *> Utilities
+           MOVE LENGTH OF NODE TO NBYTES-NODE
+           MOVE 1 TO POINTER-FOR-UNSTRING
+           COMPUTE NBYTES-ANCHOR-TABLE = NBYTES-NODE * L-NLINKED
+
+           *> Creation of all linkedstacks
+           ALLOCATE NBYTES-ANCHOR-TABLE CHARACTERS RETURNING ADDRSS
+           IF ADDRSS EQUALS TO NULL
+               DISPLAY "ALLOCATION FAILURE: UNABLE TO CREATE STACK TABLE"
+               MOVE 2 TO RETURN-CODE
+               CLOSE DATAFILE
+               GOBACK
+           END-IF
+           SET ANCHOR-TABLE TO ADDRSS
+           SET ANCHOR-TABLE-REF TO ANCHOR-TABLE
+           SET ADDRESS OF ANCHOR TO ANCHOR-TABLE
+
+           PERFORM L-NLINKED TIMES
+               MOVE ZEROES TO WS-DATALEN
+               UNSTRING L-INPUT DELIMITED BY ALL ' ' INTO WS-DATA
+               WITH POINTER POINTER-FOR-UNSTRING
+               INSPECT WS-DATA TALLYING WS-DATALEN FOR CHARACTERS BEFORE ' '
+
+               SET ADDRESS OF ANCHOR TO ANCHOR-TABLE
+               PERFORM CreateLinkedStack
+               PERFORM DisplayLinkedStack
+               SET ANCHOR-TABLE UP BY NBYTES-NODE
+           END-PERFORM
+
+           IF L-PART EQUALS TO 3
+               PERFORM CreateSecondLinkedStackTable
+           END-IF
+
            PERFORM UNTIL EOF='Y'
                READ DATAFILE INTO F-DATA
                    AT END MOVE 'Y' TO EOF
                    NOT AT END
                    MOVE F-DATA TO EOF
                    *> to skip header
-                   IF EOF EQUALS 'm'
-                       IF L-Part EQUALS TO 1
+                   IF EOF EQUALS TO 'm'
+                       IF L-Part EQUALS TO 1 OR L-Part EQUALS TO 3
                            PERFORM SwitchElementEachLinkedStack
                        END-IF
                        IF L-Part EQUALS TO 2
                            PERFORM SwitchElementByBlockLinkedStack
                        END-IF
+                       IF L-Part EQUALS TO 3
+                           PERFORM SwitchElementByBlockLinkedStack2
+                       END-IF
                    END-IF
                END-READ
            END-PERFORM
        CLOSE DATAFILE
-       
+
        *> Display linkedstacks after all moving operation were done
        SET ANCHOR-TABLE TO ANCHOR-TABLE-REF
        PERFORM L-NLINKED TIMES
@@ -127,7 +230,43 @@ Main.
            PERFORM DisplayLinkedStack
            SET ANCHOR-TABLE UP BY NBYTES-NODE
        END-PERFORM
-       DISPLAY "TOP CRATE: " WS-RESULT
+
+       IF L-PART EQUALS TO 3
+           SET ANCHOR-TABLE2 TO ANCHOR-TABLE-REF2
+           PERFORM L-NLINKED TIMES
+               SET ADDRESS OF ANCHOR TO ANCHOR-TABLE2
+               SET ADDRESS OF NODE TO ANCHOR
+               STRING WS-RESULT2 NODE-DATA DELIMITED BY " "
+               INTO WS-RESULT2
+               PERFORM DisplayLinkedStack
+               SET ANCHOR-TABLE2 UP BY NBYTES-NODE
+           END-PERFORM
+       END-IF
+
+       IF L-PART EQUALS TO 1
+           STRING "TOP CRATE: " WS-RESULT DELIMITED BY SIZE INTO L-RESULT
+           DISPLAY "[2022-05-1] " FUNCTION TRIM(L-RESULT)
+           MOVE 1 TO WS-CSVPART
+           PERFORM ExportCsvRow
+       END-IF
+
+       IF L-PART EQUALS TO 2
+           STRING "TOP CRATE: " WS-RESULT DELIMITED BY SIZE INTO L-RESULT
+           DISPLAY "[2022-05-2] " FUNCTION TRIM(L-RESULT)
+           MOVE 2 TO WS-CSVPART
+           PERFORM ExportCsvRow
+       END-IF
+
+       IF L-PART EQUALS TO 3
+           STRING "TOP CRATE: " WS-RESULT DELIMITED BY SIZE INTO L-RESULT
+           DISPLAY "[2022-05-1] " FUNCTION TRIM(L-RESULT)
+           MOVE 1 TO WS-CSVPART
+           PERFORM ExportCsvRow
+           STRING "TOP CRATE: " WS-RESULT2 DELIMITED BY SIZE INTO L-RESULT
+           DISPLAY "[2022-05-2] " FUNCTION TRIM(L-RESULT)
+           MOVE 2 TO WS-CSVPART
+           PERFORM ExportCsvRow
+       END-IF
 
        *> Freeing all linkedstacks
        SET ANCHOR-TABLE TO ANCHOR-TABLE-REF
@@ -137,6 +276,19 @@ Main.
            SET ANCHOR-TABLE UP BY NBYTES-NODE
        END-PERFORM
 
+       IF L-PART EQUALS TO 3
+           SET ANCHOR-TABLE2 TO ANCHOR-TABLE-REF2
+           PERFORM L-NLINKED TIMES
+               SET ADDRESS OF ANCHOR TO ANCHOR-TABLE2
+               PERFORM FreeLinkedStack
+               SET ANCHOR-TABLE2 UP BY NBYTES-NODE
+           END-PERFORM
+           SET ADDRSS TO ANCHOR-TABLE2
+           FREE ADDRSS
+           SET ADDRSS TO ANCHOR-TABLE-REF2
+           FREE ADDRSS
+       END-IF
+
        SET ADDRSS TO ANCHOR-TMP
        FREE ADDRSS
        SET ADDRSS TO ANCHOR-TABLE
@@ -145,131 +297,274 @@ Main.
        FREE ADDRSS.
        GOBACK.
        
-CreateLinkedStack.
-       MOVE ZEROES TO TMP-CNT
-       SET ANCHOR TO NULL
-       PERFORM WS-DATALEN TIMES
-           ADD 1 TO TMP-CNT
-           MOVE WS-CHARDATA(TMP-CNT) TO INPUT-DATA
-           PERFORM PushLinkedStack
-       END-PERFORM.
+*> Appends one CSV row - day, part, input file, result, timestamp - to
+*> the shared results log so a year's runs can be loaded into a
+*> spreadsheet instead of scraped from console scrollback. Combined
+*> mode (L-PART 3) calls this once per part via WS-CSVPART, so both
+*> results reach the audit trail instead of just the last one written.
+ExportCsvRow.
+       ACCEPT WS-CSVDATE FROM DATE YYYYMMDD
+       ACCEPT WS-CSVTIME FROM TIME
+       STRING "5" "," WS-CSVPART "," "2022/data/input_day_five" ","
+           FUNCTION TRIM(L-RESULT) "," WS-CSVDATE WS-CSVTIME
+           DELIMITED BY SIZE INTO WS-CSVLINE
+       OPEN EXTEND CSVFILE
+       WRITE CSV-RECORD FROM WS-CSVLINE
+       CLOSE CSVFILE.
+
+*> Reads the crate-diagram header straight off DATAFILE: the block of
+*> bracket-notation lines followed by the stack-number line and the
+*> blank separator. Derives the stack count and each stack's starting
+*> contents (bottom-to-top) and leaves them in L-NLINKED/L-INPUT for
+*> the existing crate-creation logic below, exactly as if the caller
+*> had pre-baked them the way L-OPTION used to require.
+ParseStackHeader.
+       MOVE 0 TO HEADER-COUNT
+       MOVE 1 TO HEADER-LINE-LEN
+       PERFORM ReadHeaderLine UNTIL HEADER-LINE-LEN = 0
+
+       COMPUTE PARSED-NLINKED-RAW =
+           (FUNCTION LENGTH(FUNCTION TRIM(HEADER-RAW-LINE(HEADER-COUNT))) + 1) / 4
+       IF PARSED-NLINKED-RAW > 9
+           DISPLAY "STACK COUNT " PARSED-NLINKED-RAW
+               " EXCEEDS TABLE LIMIT: TRUNCATING TO 9"
+           MOVE 9 TO PARSED-NLINKED-RAW
+       END-IF
+       MOVE PARSED-NLINKED-RAW TO PARSED-NLINKED
+
+       PERFORM BuildStackString VARYING STACK-COL FROM 1 BY 1
+           UNTIL STACK-COL > PARSED-NLINKED
+
+       MOVE SPACES TO BUILT-INPUT
+       MOVE 1 TO BUILT-INPUT-PTR
+       PERFORM JoinStackString VARYING STACK-COL FROM 1 BY 1
+           UNTIL STACK-COL > PARSED-NLINKED
+
+       MOVE PARSED-NLINKED TO L-NLINKED
+       MOVE BUILT-INPUT TO L-INPUT.
+
+*> One header line per call: a blank (all-spaces) line marks the end
+*> of the header block and is consumed without being stored.
+ReadHeaderLine.
+       READ DATAFILE INTO HEADER-LINE
+           AT END MOVE SPACES TO HEADER-LINE
+       END-READ
+       COMPUTE HEADER-LINE-LEN = FUNCTION LENGTH(FUNCTION TRIM(HEADER-LINE))
+       IF HEADER-LINE-LEN > 0
+           IF HEADER-COUNT >= 8
+               DISPLAY "HEADER BLOCK EXCEEDS " HEADER-COUNT
+                   " LINES: IGNORING FURTHER CRATE ROWS"
+           ELSE
+               ADD 1 TO HEADER-COUNT
+               MOVE HEADER-LINE TO HEADER-RAW-LINE(HEADER-COUNT)
+           END-IF
+       END-IF.
 
-DisplayLinkedStack.
-       SET ANCHOR-TMP TO ANCHOR
-       PERFORM WITH TEST BEFORE UNTIL (ANCHOR-TMP = NULL)
-           SET ADDRESS OF NODE TO ANCHOR-TMP
-           SET ANCHOR-TMP TO NEXT-ITEM
+*> Builds one stack's bottom-to-top starting contents by reading its
+*> fixed column position (2 + 4*(col-1)) up through every crate-diagram
+*> line, skipping the trailing stack-number line, from the bottom up.
+BuildStackString.
+       MOVE SPACES TO STACK-STRING(STACK-COL)
+       MOVE 0 TO STACK-BUILD-LEN
+       COMPUTE STACK-CHAR-POS = 2 + 4 * (STACK-COL - 1)
+       COMPUTE HEADER-IDX = HEADER-COUNT - 1
+       PERFORM UNTIL HEADER-IDX < 1
+           MOVE HEADER-RAW-LINE(HEADER-IDX)(STACK-CHAR-POS:1) TO STACK-CHAR
+           IF STACK-CHAR NOT EQUAL TO SPACE
+               ADD 1 TO STACK-BUILD-LEN
+               MOVE STACK-CHAR TO STACK-STRING(STACK-COL)(STACK-BUILD-LEN:1)
+           END-IF
+           SUBTRACT 1 FROM HEADER-IDX
        END-PERFORM.
 
-PopLinkedStack.
-       IF ANCHOR NOT EQUALS TO NULL
-           SET ANCHOR-TMP TO ANCHOR
-           SET ADDRESS OF NODE TO ANCHOR
-           SET ANCHOR TO NEXT-ITEM
-           SET ADDRESS OF NODE TO ANCHOR-TMP
-           SET NEXT-ITEM TO NULL
-       END-IF.
-
-PushLinkedStack.
-       ALLOCATE NBYTES-NODE CHARACTERS RETURNING ADDRSS
-       SET ADDRESS OF NODE TO ADDRSS
-       IF ANCHOR = NULL
-           SET NEXT-ITEM TO NULL
-       ELSE
-           SET NEXT-ITEM TO ANCHOR
+*> Appends STACK-STRING(STACK-COL) to BUILT-INPUT, space-separated,
+*> matching the "13ZN MCD P" format the crate-creation logic expects.
+JoinStackString.
+       IF STACK-COL NOT EQUAL TO 1
+           STRING " " DELIMITED BY SIZE INTO BUILT-INPUT
+               WITH POINTER BUILT-INPUT-PTR
        END-IF
-       SET ANCHOR TO ADDRSS
-       MOVE INPUT-DATA TO NODE-DATA.
+       STRING FUNCTION TRIM(STACK-STRING(STACK-COL)) DELIMITED BY SIZE
+           INTO BUILT-INPUT WITH POINTER BUILT-INPUT-PTR.
+
+COPY "linkedStackEngine.cpy".
+
+*> Builds the second copy of the crate stacks used only in combined
+*> mode (L-PART 3), re-reading the same L-INPUT the first table was
+*> built from so both tables start out identical.
+CreateSecondLinkedStackTable.
+       COMPUTE NBYTES-ANCHOR-TABLE2 = NBYTES-NODE * L-NLINKED
+       ALLOCATE NBYTES-ANCHOR-TABLE2 CHARACTERS RETURNING ADDRSS
+       IF ADDRSS EQUALS TO NULL
+           DISPLAY "ALLOCATION FAILURE: UNABLE TO CREATE STACK TABLE"
+           MOVE 2 TO RETURN-CODE
+           CLOSE DATAFILE
+           GOBACK
+       END-IF
+       SET ANCHOR-TABLE2 TO ADDRSS
+       SET ANCHOR-TABLE-REF2 TO ANCHOR-TABLE2
+       SET ADDRESS OF ANCHOR TO ANCHOR-TABLE2
 
-PushExistingLinkedStack.
-       IF ANCHOR-TMP NOT EQUALS TO NULL
-           SET ADDRESS OF NODE TO ANCHOR-TMP
-           IF ANCHOR = NULL
-               SET NEXT-ITEM TO NULL
-           ELSE
-               SET NEXT-ITEM TO ANCHOR
+       MOVE 1 TO POINTER-FOR-UNSTRING
+       PERFORM L-NLINKED TIMES
+           MOVE ZEROES TO WS-DATALEN
+           UNSTRING L-INPUT DELIMITED BY ALL ' ' INTO WS-DATA
+           WITH POINTER POINTER-FOR-UNSTRING
+           INSPECT WS-DATA TALLYING WS-DATALEN FOR CHARACTERS BEFORE ' '
+
+           SET ADDRESS OF ANCHOR TO ANCHOR-TABLE2
+           PERFORM CreateLinkedStack
+           PERFORM DisplayLinkedStack
+           SET ANCHOR-TABLE2 UP BY NBYTES-NODE
+       END-PERFORM.
+
+*> Trace line for every move instruction as it is replayed, so the
+*> full sequence of moves can be reviewed alongside the final stacks.
+DisplayMoveTrace.
+       ADD 1 TO WS-MOVESEQ
+       MOVE WS-MOVESEQ TO WS-MOVESEQ-DISPLAY
+       MOVE WS-QUANTITY TO WS-QUANTITY-DISPLAY
+       MOVE WS-SRC TO WS-SRC-DISPLAY
+       MOVE WS-DES TO WS-DES-DISPLAY
+       DISPLAY "MOVE " FUNCTION TRIM(WS-MOVESEQ-DISPLAY) ": "
+           FUNCTION TRIM(WS-QUANTITY-DISPLAY) " FROM "
+           FUNCTION TRIM(WS-SRC-DISPLAY) " TO "
+           FUNCTION TRIM(WS-DES-DISPLAY).
+
+*> A move only makes sense if both the source and destination stacks
+*> are among the L-NLINKED stacks actually created, the quantity is
+*> not vacuous, and the source stack actually holds at least that many
+*> elements. Anything else is reported and skipped rather than chasing
+*> a pointer past the anchor table or popping past an empty stack.
+CheckMoveValid.
+       SET MoveValid TO TRUE
+       IF WS-QUANTITY = 0 OR WS-SRC = 0 OR WS-DES = 0
+           SET MoveInvalid TO TRUE
+       END-IF
+       IF WS-SRC > L-NLINKED OR WS-DES > L-NLINKED
+           SET MoveInvalid TO TRUE
+       END-IF
+       IF MoveValid
+           PERFORM CountSourceStackDepth
+           IF WS-QUANTITY > WS-STACKDEPTH
+               SET MoveInvalid TO TRUE
            END-IF
-           SET ANCHOR TO ANCHOR-TMP
+       END-IF
+       IF MoveInvalid
+           DISPLAY "SKIPPING INVALID MOVE " FUNCTION TRIM(WS-MOVESEQ-DISPLAY)
+               ": QUANTITY/SRC/DES OUT OF RANGE"
+           MOVE 1 TO RETURN-CODE
        END-IF.
 
-CutLinkedStack.
+*> Walks the named source stack node-by-node so CheckMoveValid can
+*> reject a move whose quantity would try to pop more elements than
+*> the stack actually holds, instead of PopLinkedStack silently no-op
+*> -ing once ANCHOR runs out.
+CountSourceStackDepth.
+       MOVE ZEROES TO WS-STACKDEPTH
+       SET ANCHOR-TABLE TO ANCHOR-TABLE-REF
+       COMPUTE INCREMENT = NBYTES-NODE * (WS-SRC - 1)
+       SET ANCHOR-TABLE UP BY INCREMENT
+       SET ADDRESS OF ANCHOR TO ANCHOR-TABLE
        SET ANCHOR-TMP TO ANCHOR
-       PERFORM TMP-CNT TIMES
-           SET ADDRESS OF NODE TO ANCHOR
-           SET ANCHOR TO NEXT-ITEM
+       PERFORM WITH TEST BEFORE UNTIL (ANCHOR-TMP = NULL)
+           ADD 1 TO WS-STACKDEPTH
+           SET ADDRESS OF NODE TO ANCHOR-TMP
+           SET ANCHOR-TMP TO NEXT-ITEM
+       END-PERFORM.
 
-           IF ANCHOR EQUALS TO NULL
-               NEXT SENTENCE
-           END-IF
-       END-PERFORM
-       SET NEXT-ITEM TO NULL.
+SwitchElementEachLinkedStack.
+       UNSTRING F-DATA DELIMITED BY ' '
+       INTO
+           UNSTRING_DUMPSTER WS-QUANTITY
+           UNSTRING_DUMPSTER WS-SRC
+           UNSTRING_DUMPSTER WS-DES
+       PERFORM DisplayMoveTrace
+       PERFORM CheckMoveValid
+       IF MoveValid
+           PERFORM WS-QUANTITY TIMES
+               SET ANCHOR-TMP TO NULL
 
-GluLinkedStack.
-       SET ANCHOR-TMP2 TO ANCHOR-TMP
-       PERFORM WITH TEST BEFORE UNTIL (ANCHOR-TMP2 = NULL)
-           SET ADDRESS OF NODE TO ANCHOR-TMP2
+               SET ANCHOR-TABLE TO ANCHOR-TABLE-REF
+               COMPUTE INCREMENT = NBYTES-NODE * (WS-SRC - 1)
+               SET ANCHOR-TABLE UP BY INCREMENT
+               SET ADDRESS OF ANCHOR TO ANCHOR-TABLE
 
-           IF NEXT-ITEM EQUALS TO NULL
-               SET NEXT-ITEM TO ANCHOR
-               SET ANCHOR TO ANCHOR-TMP
-               NEXT SENTENCE
-           END-IF
+               PERFORM PopLinkedStack
 
-           SET ANCHOR-TMP2 TO NEXT-ITEM
-       END-PERFORM.
+               SET ANCHOR-TABLE TO ANCHOR-TABLE-REF
+               COMPUTE INCREMENT = NBYTES-NODE * (WS-DES - 1)
+               SET ANCHOR-TABLE UP BY INCREMENT
+               SET ADDRESS OF ANCHOR TO ANCHOR-TABLE
 
-SwitchElementEachLinkedStack.
+               PERFORM PushExistingLinkedStack
+           END-PERFORM
+       END-IF.
+
+SwitchElementByBlockLinkedStack.
        UNSTRING F-DATA DELIMITED BY ' '
-       INTO 
-           UNSTRING_DUMPSTER WS-QUANTITY 
-           UNSTRING_DUMPSTER WS-SRC 
+       INTO
+           UNSTRING_DUMPSTER WS-QUANTITY
+           UNSTRING_DUMPSTER WS-SRC
            UNSTRING_DUMPSTER WS-DES
-       PERFORM WS-QUANTITY TIMES
+       PERFORM DisplayMoveTrace
+       PERFORM CheckMoveValid
+       IF MoveValid
            SET ANCHOR-TMP TO NULL
 
            SET ANCHOR-TABLE TO ANCHOR-TABLE-REF
            COMPUTE INCREMENT = NBYTES-NODE * (WS-SRC - 1)
            SET ANCHOR-TABLE UP BY INCREMENT
            SET ADDRESS OF ANCHOR TO ANCHOR-TABLE
-       
-           PERFORM PopLinkedStack
-    
+
+           MOVE WS-QUANTITY TO TMP-CNT
+           PERFORM CutLinkedStack
+
            SET ANCHOR-TABLE TO ANCHOR-TABLE-REF
            COMPUTE INCREMENT = NBYTES-NODE * (WS-DES - 1)
            SET ANCHOR-TABLE UP BY INCREMENT
            SET ADDRESS OF ANCHOR TO ANCHOR-TABLE
-           
-           PERFORM PushExistingLinkedStack
-       END-PERFORM.
 
-SwitchElementByBlockLinkedStack.
-       UNSTRING F-DATA DELIMITED BY ' '
-       INTO
-           UNSTRING_DUMPSTER WS-QUANTITY
-           UNSTRING_DUMPSTER WS-SRC
-           UNSTRING_DUMPSTER WS-DES
+           PERFORM GluLinkedStack
+       END-IF.
 
-       SET ANCHOR-TMP TO NULL
+*> Combined-mode twin of SwitchElementByBlockLinkedStack, applying the
+*> same move to the second table instead of the first. Relies on
+*> SwitchElementEachLinkedStack having already run for this move line
+*> (L-PART 3 always runs it first) to parse F-DATA, trace the move,
+*> and set MoveValid, so this paragraph does not repeat that work.
+SwitchElementByBlockLinkedStack2.
+       IF MoveValid
+           SET ANCHOR-TMP TO NULL
 
-       SET ANCHOR-TABLE TO ANCHOR-TABLE-REF
-       COMPUTE INCREMENT = NBYTES-NODE * (WS-SRC - 1)
-       SET ANCHOR-TABLE UP BY INCREMENT
-       SET ADDRESS OF ANCHOR TO ANCHOR-TABLE
+           SET ANCHOR-TABLE2 TO ANCHOR-TABLE-REF2
+           COMPUTE INCREMENT = NBYTES-NODE * (WS-SRC - 1)
+           SET ANCHOR-TABLE2 UP BY INCREMENT
+           SET ADDRESS OF ANCHOR TO ANCHOR-TABLE2
 
-       MOVE WS-QUANTITY TO TMP-CNT
-       PERFORM CutLinkedStack
+           MOVE WS-QUANTITY TO TMP-CNT
+           PERFORM CutLinkedStack
 
-       SET ANCHOR-TABLE TO ANCHOR-TABLE-REF
-       COMPUTE INCREMENT = NBYTES-NODE * (WS-DES - 1)
-       SET ANCHOR-TABLE UP BY INCREMENT
-       SET ADDRESS OF ANCHOR TO ANCHOR-TABLE
+           SET ANCHOR-TABLE2 TO ANCHOR-TABLE-REF2
+           COMPUTE INCREMENT = NBYTES-NODE * (WS-DES - 1)
+           SET ANCHOR-TABLE2 UP BY INCREMENT
+           SET ADDRESS OF ANCHOR TO ANCHOR-TABLE2
 
-       PERFORM GluLinkedStack.
+           PERFORM GluLinkedStack
+       END-IF.
 
-FreeLinkedStack.
-       PERFORM WITH TEST BEFORE UNTIL (ANCHOR = NULL)
-           SET ADDRESS OF NODE TO ANCHOR
-           SET ADDRSS TO ANCHOR
-           SET ANCHOR TO NEXT-ITEM
-           FREE ADDRSS
+*> Translates WS-FileStatus into a short description, using the
+*> data-driven lookup table pulled in above, defaulting to
+*> "UNKNOWN FILE STATUS" for a code not in the table.
+LookupFileStatusMessage.
+       MOVE WS-FileStatus TO WS-FileStatusChar
+       MOVE "UNKNOWN FILE STATUS" TO WS-FileStatusDesc
+       MOVE 1 TO WS-FileStatusIdx
+       PERFORM UNTIL WS-FileStatusIdx > 20
+           IF WS-FileStatusCode(WS-FileStatusIdx) EQUALS TO WS-FileStatusChar
+               MOVE WS-FileStatusMsg(WS-FileStatusIdx) TO WS-FileStatusDesc
+               MOVE 21 TO WS-FileStatusIdx
+           ELSE
+               ADD 1 TO WS-FileStatusIdx
+           END-IF
        END-PERFORM.
