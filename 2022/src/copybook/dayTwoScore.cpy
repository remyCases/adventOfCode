@@ -0,0 +1,14 @@
+      *> Copyright (C) 2023 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+      *> Round-outcome scoring table for the Rock/Paper/Scissors puzzle,
+      *> keyed by (self shape index) + 3 * (opponent shape index - 1).
+      *> Each digit is the point value MOVEd into WSPointFromResult for
+      *> that combination; one table per puzzle part.
+       01 WSScoreTablePart1 PIC 9(9) VALUE 360036603.
+       01 WSScoreTablePart1Tbl REDEFINES WSScoreTablePart1.
+           02 WSScoreTablePart1Digit OCCURS 9 TIMES PIC 9.
+       01 WSScoreTablePart2 PIC 9(9) VALUE 312123231.
+       01 WSScoreTablePart2Tbl REDEFINES WSScoreTablePart2.
+           02 WSScoreTablePart2Digit OCCURS 9 TIMES PIC 9.
