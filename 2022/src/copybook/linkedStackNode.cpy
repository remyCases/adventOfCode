@@ -0,0 +1,13 @@
+      *> Copyright (C) 2023 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+      *> Shared LINKAGE record for one node of a dynamically-allocated
+      *> linked stack. It is never itself passed to the program via
+      *> USING - ADDRESS OF NODE is instead pointed at whatever memory
+      *> ALLOCATE or an anchor-table pointer names, which is how one
+      *> raw byte buffer ends up holding a whole family of independent
+      *> linked stacks. COPY this into LINKAGE SECTION.
+       01 NODE.
+           05 NODE-DATA PIC X USAGE DISPLAY.
+           05 NEXT-ITEM USAGE POINTER.
