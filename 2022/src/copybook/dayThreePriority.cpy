@@ -0,0 +1,134 @@
+      *> Copyright (C) 2023 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+      *> Item-priority lookup for the rucksack-reorganisation puzzle,
+      *> indexed directly by FUNCTION ORD of the item letter (1-123).
+      *> a-z carry priority 1-26, A-Z carry priority 27-52; every other
+      *> ordinal position carries 0 and is never looked up.
+       01 WS-PriorityTable.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 27.
+           05 FILLER PIC 99 VALUE 28.
+           05 FILLER PIC 99 VALUE 29.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 32.
+           05 FILLER PIC 99 VALUE 33.
+           05 FILLER PIC 99 VALUE 34.
+           05 FILLER PIC 99 VALUE 35.
+           05 FILLER PIC 99 VALUE 36.
+           05 FILLER PIC 99 VALUE 37.
+           05 FILLER PIC 99 VALUE 38.
+           05 FILLER PIC 99 VALUE 39.
+           05 FILLER PIC 99 VALUE 40.
+           05 FILLER PIC 99 VALUE 41.
+           05 FILLER PIC 99 VALUE 42.
+           05 FILLER PIC 99 VALUE 43.
+           05 FILLER PIC 99 VALUE 44.
+           05 FILLER PIC 99 VALUE 45.
+           05 FILLER PIC 99 VALUE 46.
+           05 FILLER PIC 99 VALUE 47.
+           05 FILLER PIC 99 VALUE 48.
+           05 FILLER PIC 99 VALUE 49.
+           05 FILLER PIC 99 VALUE 50.
+           05 FILLER PIC 99 VALUE 51.
+           05 FILLER PIC 99 VALUE 52.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 00.
+           05 FILLER PIC 99 VALUE 01.
+           05 FILLER PIC 99 VALUE 02.
+           05 FILLER PIC 99 VALUE 03.
+           05 FILLER PIC 99 VALUE 04.
+           05 FILLER PIC 99 VALUE 05.
+           05 FILLER PIC 99 VALUE 06.
+           05 FILLER PIC 99 VALUE 07.
+           05 FILLER PIC 99 VALUE 08.
+           05 FILLER PIC 99 VALUE 09.
+           05 FILLER PIC 99 VALUE 10.
+           05 FILLER PIC 99 VALUE 11.
+           05 FILLER PIC 99 VALUE 12.
+           05 FILLER PIC 99 VALUE 13.
+           05 FILLER PIC 99 VALUE 14.
+           05 FILLER PIC 99 VALUE 15.
+           05 FILLER PIC 99 VALUE 16.
+           05 FILLER PIC 99 VALUE 17.
+           05 FILLER PIC 99 VALUE 18.
+           05 FILLER PIC 99 VALUE 19.
+           05 FILLER PIC 99 VALUE 20.
+           05 FILLER PIC 99 VALUE 21.
+           05 FILLER PIC 99 VALUE 22.
+           05 FILLER PIC 99 VALUE 23.
+           05 FILLER PIC 99 VALUE 24.
+           05 FILLER PIC 99 VALUE 25.
+           05 FILLER PIC 99 VALUE 26.
+       01 WS-PriorityLookup REDEFINES WS-PriorityTable.
+           05 WS-ItemPriority OCCURS 123 TIMES PIC 99.
