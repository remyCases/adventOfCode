@@ -0,0 +1,98 @@
+      *> Copyright (C) 2023 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+      *> Shared dynamically-allocated linked-stack engine, built around
+      *> COPY "linkedStackNode.cpy" and the pointer working-storage
+      *> items every caller declares under this same naming (ANCHOR,
+      *> ANCHOR-TMP, ANCHOR-TMP2, ADDRSS, NBYTES-NODE, TMP-CNT,
+      *> INPUT-DATA). COPY this straight into PROCEDURE DIVISION where
+      *> the paragraphs belong - it supplies CreateLinkedStack,
+      *> DisplayLinkedStack, PopLinkedStack, PushLinkedStack,
+      *> PushExistingLinkedStack, CutLinkedStack, GluLinkedStack, and
+      *> FreeLinkedStack as-is, with no REPLACING needed.
+       CreateLinkedStack.
+              MOVE ZEROES TO TMP-CNT
+              SET ANCHOR TO NULL
+              PERFORM WS-DATALEN TIMES
+                  ADD 1 TO TMP-CNT
+                  MOVE WS-CHARDATA(TMP-CNT) TO INPUT-DATA
+                  PERFORM PushLinkedStack
+              END-PERFORM.
+
+       DisplayLinkedStack.
+              SET ANCHOR-TMP TO ANCHOR
+              PERFORM WITH TEST BEFORE UNTIL (ANCHOR-TMP = NULL)
+                  SET ADDRESS OF NODE TO ANCHOR-TMP
+                  SET ANCHOR-TMP TO NEXT-ITEM
+              END-PERFORM.
+
+       PopLinkedStack.
+              IF ANCHOR NOT EQUALS TO NULL
+                  SET ANCHOR-TMP TO ANCHOR
+                  SET ADDRESS OF NODE TO ANCHOR
+                  SET ANCHOR TO NEXT-ITEM
+                  SET ADDRESS OF NODE TO ANCHOR-TMP
+                  SET NEXT-ITEM TO NULL
+              END-IF.
+
+       PushLinkedStack.
+              ALLOCATE NBYTES-NODE CHARACTERS RETURNING ADDRSS
+              IF ADDRSS EQUALS TO NULL
+                  DISPLAY "ALLOCATION FAILURE: UNABLE TO CREATE STACK NODE"
+                  MOVE 2 TO RETURN-CODE
+                  GOBACK
+              END-IF
+              SET ADDRESS OF NODE TO ADDRSS
+              IF ANCHOR = NULL
+                  SET NEXT-ITEM TO NULL
+              ELSE
+                  SET NEXT-ITEM TO ANCHOR
+              END-IF
+              SET ANCHOR TO ADDRSS
+              MOVE INPUT-DATA TO NODE-DATA.
+
+       PushExistingLinkedStack.
+              IF ANCHOR-TMP NOT EQUALS TO NULL
+                  SET ADDRESS OF NODE TO ANCHOR-TMP
+                  IF ANCHOR = NULL
+                      SET NEXT-ITEM TO NULL
+                  ELSE
+                      SET NEXT-ITEM TO ANCHOR
+                  END-IF
+                  SET ANCHOR TO ANCHOR-TMP
+              END-IF.
+
+       CutLinkedStack.
+              SET ANCHOR-TMP TO ANCHOR
+              PERFORM TMP-CNT TIMES
+                  SET ADDRESS OF NODE TO ANCHOR
+                  SET ANCHOR TO NEXT-ITEM
+
+                  IF ANCHOR EQUALS TO NULL
+                      NEXT SENTENCE
+                  END-IF
+              END-PERFORM
+              SET NEXT-ITEM TO NULL.
+
+       GluLinkedStack.
+              SET ANCHOR-TMP2 TO ANCHOR-TMP
+              PERFORM WITH TEST BEFORE UNTIL (ANCHOR-TMP2 = NULL)
+                  SET ADDRESS OF NODE TO ANCHOR-TMP2
+
+                  IF NEXT-ITEM EQUALS TO NULL
+                      SET NEXT-ITEM TO ANCHOR
+                      SET ANCHOR TO ANCHOR-TMP
+                      NEXT SENTENCE
+                  END-IF
+
+                  SET ANCHOR-TMP2 TO NEXT-ITEM
+              END-PERFORM.
+
+       FreeLinkedStack.
+              PERFORM WITH TEST BEFORE UNTIL (ANCHOR = NULL)
+                  SET ADDRESS OF NODE TO ANCHOR
+                  SET ADDRSS TO ANCHOR
+                  SET ANCHOR TO NEXT-ITEM
+                  FREE ADDRSS
+              END-PERFORM.
