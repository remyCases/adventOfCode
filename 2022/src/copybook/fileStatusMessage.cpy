@@ -0,0 +1,72 @@
+      *> Copyright (C) 2022 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+      *> Lookup table mapping a two-digit FILE STATUS code to a short,
+      *> human-readable description, for programs that want to explain a
+      *> non-zero status rather than just displaying the raw digits.
+       01 WS-FileStatusTable.
+           05 FILLER.
+               10 FILLER PIC XX VALUE "00".
+               10 FILLER PIC X(40) VALUE "SUCCESSFUL COMPLETION".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "04".
+               10 FILLER PIC X(40) VALUE "RECORD LENGTH DOES NOT MATCH FD".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "05".
+               10 FILLER PIC X(40) VALUE "OPTIONAL FILE NOT PRESENT AT OPEN".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "10".
+               10 FILLER PIC X(40) VALUE "END OF FILE REACHED".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "21".
+               10 FILLER PIC X(40) VALUE "SEQUENCE ERROR ON KEYED WRITE".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "22".
+               10 FILLER PIC X(40) VALUE "DUPLICATE KEY".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "23".
+               10 FILLER PIC X(40) VALUE "RECORD NOT FOUND".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "24".
+               10 FILLER PIC X(40) VALUE "BOUNDARY VIOLATION ON WRITE".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "30".
+               10 FILLER PIC X(40) VALUE "PERMANENT I/O ERROR".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "35".
+               10 FILLER PIC X(40) VALUE "FILE NOT FOUND AT OPEN".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "37".
+               10 FILLER PIC X(40) VALUE "OPEN MODE NOT SUPPORTED BY DEVICE".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "39".
+               10 FILLER PIC X(40) VALUE "FIXED FILE ATTRIBUTES DO NOT MATCH".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "41".
+               10 FILLER PIC X(40) VALUE "FILE ALREADY OPEN".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "42".
+               10 FILLER PIC X(40) VALUE "CLOSE ATTEMPTED ON UNOPENED FILE".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "43".
+               10 FILLER PIC X(40) VALUE "NO CURRENT RECORD FOR REWRITE/DELETE".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "44".
+               10 FILLER PIC X(40) VALUE "BOUNDARY VIOLATION".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "46".
+               10 FILLER PIC X(40) VALUE "NO VALID NEXT RECORD FOR SEQUENTIAL READ".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "47".
+               10 FILLER PIC X(40) VALUE "READ ATTEMPTED ON FILE NOT OPEN FOR INPUT".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "48".
+               10 FILLER PIC X(40) VALUE "WRITE ATTEMPTED ON FILE NOT OPEN FOR OUTPUT".
+           05 FILLER.
+               10 FILLER PIC XX VALUE "49".
+               10 FILLER PIC X(40) VALUE "REWRITE/DELETE ON FILE NOT OPEN FOR I-O".
+       01 WS-FileStatusLookup REDEFINES WS-FileStatusTable.
+           05 WS-FileStatusEntry OCCURS 20 TIMES.
+               10 WS-FileStatusCode PIC XX.
+               10 WS-FileStatusMsg PIC X(40).
