@@ -0,0 +1,71 @@
+      *> Copyright (C) 2025 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+      *> Registry of every DAYxxx program implemented so far, across every
+      *> year, plus the parts each one supports ("12" for both, "1" or "2"
+      *> for a single part). REGISTRYREPORT uses this table, together with
+      *> WS-YearMaxDayTable below, to report completion status per year and
+      *> to flag any day number below a year's maximum that has no entry
+      *> here at all.
+       01 WS-DayRegistryTable.
+           05 FILLER.
+               10 FILLER PIC 9(4) VALUE 2022.
+               10 FILLER PIC 99 VALUE 01.
+               10 FILLER PIC X(12) VALUE "DAYONE".
+               10 FILLER PIC X(2) VALUE "12".
+           05 FILLER.
+               10 FILLER PIC 9(4) VALUE 2022.
+               10 FILLER PIC 99 VALUE 02.
+               10 FILLER PIC X(12) VALUE "DAYTWO".
+               10 FILLER PIC X(2) VALUE "12".
+           05 FILLER.
+               10 FILLER PIC 9(4) VALUE 2022.
+               10 FILLER PIC 99 VALUE 03.
+               10 FILLER PIC X(12) VALUE "DAYTHREE".
+               10 FILLER PIC X(2) VALUE "12".
+           05 FILLER.
+               10 FILLER PIC 9(4) VALUE 2022.
+               10 FILLER PIC 99 VALUE 04.
+               10 FILLER PIC X(12) VALUE "DAYFOUR".
+               10 FILLER PIC X(2) VALUE "12".
+           05 FILLER.
+               10 FILLER PIC 9(4) VALUE 2022.
+               10 FILLER PIC 99 VALUE 05.
+               10 FILLER PIC X(12) VALUE "DAYFIVE".
+               10 FILLER PIC X(2) VALUE "12".
+           05 FILLER.
+               10 FILLER PIC 9(4) VALUE 2025.
+               10 FILLER PIC 99 VALUE 01.
+               10 FILLER PIC X(12) VALUE "DAYONE".
+               10 FILLER PIC X(2) VALUE "12".
+           05 FILLER.
+               10 FILLER PIC 9(4) VALUE 2025.
+               10 FILLER PIC 99 VALUE 02.
+               10 FILLER PIC X(12) VALUE "DAYTWO".
+               10 FILLER PIC X(2) VALUE "12".
+           05 FILLER.
+               10 FILLER PIC 9(4) VALUE 2025.
+               10 FILLER PIC 99 VALUE 03.
+               10 FILLER PIC X(12) VALUE "DAYTHREE".
+               10 FILLER PIC X(2) VALUE "12".
+       01 WS-DayRegistryLookup REDEFINES WS-DayRegistryTable.
+           05 WS-DayRegistryEntry OCCURS 8 TIMES.
+               10 WS-DayRegistryYear PIC 9(4).
+               10 WS-DayRegistryDay PIC 99.
+               10 WS-DayRegistryProgramId PIC X(12).
+               10 WS-DayRegistryParts PIC X(2).
+
+      *> Every AoC calendar runs 25 days; this is the year table
+      *> REGISTRYREPORT walks to know how far to look for gaps.
+       01 WS-YearMaxDayTable.
+           05 FILLER.
+               10 FILLER PIC 9(4) VALUE 2022.
+               10 FILLER PIC 99 VALUE 25.
+           05 FILLER.
+               10 FILLER PIC 9(4) VALUE 2025.
+               10 FILLER PIC 99 VALUE 25.
+       01 WS-YearMaxDayLookup REDEFINES WS-YearMaxDayTable.
+           05 WS-YearMaxDayEntry OCCURS 2 TIMES.
+               10 WS-YearMaxDayYear PIC 9(4).
+               10 WS-YearMaxDay PIC 99.
