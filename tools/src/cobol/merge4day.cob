@@ -0,0 +1,103 @@
+       >>SOURCE FORMAT FREE
+      *> Copyright (C) 2025 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERGE4DAY.
+       AUTHOR. RémyCases
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PartialFile ASSIGN TO WSPartialFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PartialFile.
+       01 PartialRecord PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *> Command-line flag (--file X), parsed the same way RESULTDIFF
+      *> parses --file1/--file2.
+       01 WSPartialFileName PIC X(80) VALUE "2022/data/partial_day_four".
+       01 WSArgCount PIC 9(3) VALUE 0.
+       01 WSArgIdx PIC 9(3) VALUE 0.
+       01 WSArgValue PIC X(80).
+       01 WSFileStatus PIC 99.
+       01 WSEOF PIC A VALUE 'N'.
+
+      *> Each partial-run record is "PART,STARTLINE,ENDLINE,OVERLAP",
+      *> written by DAYFOUR's WritePartialResult.
+       01 WSLine PIC X(80).
+       01 WSPart PIC X(1).
+       01 WSStartLine PIC X(8).
+       01 WSEndLine PIC X(8).
+       01 WSOverlapText PIC X(8).
+       01 WSOverlap PIC 9(8).
+
+       01 WSMergedOverlap PIC 9(8) VALUE 0.
+       COPY "commaEditedDisplay.cpy" REPLACING FIELD-NAME BY WSMergedOverlapDisplay.
+       01 WSRunCount PIC 9(4) VALUE 0.
+       01 WSRunCountDisplay PIC Z(3)9.
+
+       PROCEDURE DIVISION.
+       Main.
+           PERFORM ParseCommandLine
+           PERFORM MergePartialResults
+           MOVE WSMergedOverlap TO WSMergedOverlapDisplay
+           MOVE WSRunCount TO WSRunCountDisplay
+           DISPLAY "=== MERGED " FUNCTION TRIM(WSRunCountDisplay, LEADING)
+               " PARTIAL RUN(S), TOTAL OVERLAP: "
+               FUNCTION TRIM(WSMergedOverlapDisplay, LEADING) " ==="
+           STOP RUN.
+
+      *> Reads --file X, overriding the default partial-results path.
+       ParseCommandLine.
+           ACCEPT WSArgCount FROM ARGUMENT-NUMBER
+           MOVE 1 TO WSArgIdx
+           PERFORM UNTIL WSArgIdx > WSArgCount
+               DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+               ACCEPT WSArgValue FROM ARGUMENT-VALUE
+               EVALUATE WSArgValue
+                   WHEN "--file"
+                       ADD 1 TO WSArgIdx
+                       DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+                       ACCEPT WSArgValue FROM ARGUMENT-VALUE
+                       MOVE WSArgValue TO WSPartialFileName
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               ADD 1 TO WSArgIdx
+           END-PERFORM.
+
+      *> Sums WS-Overlap (as WSOverlap here) across every partial run
+      *> recorded in WSPartialFileName, one record per split run of
+      *> DAYFOUR (2022).
+       MergePartialResults.
+           OPEN INPUT PartialFile.
+               IF WSFileStatus NOT EQUAL TO 0
+                   DISPLAY "Error " WSFileStatus ": unable to open "
+                       FUNCTION TRIM(WSPartialFileName) ". Exiting program."
+                   NEXT SENTENCE
+               END-IF
+
+               PERFORM UNTIL WSEOF = 'Y'
+                   READ PartialFile INTO WSLine
+                       AT END MOVE 'Y' TO WSEOF
+                       NOT AT END PERFORM AccumulateOneRun
+                   END-READ
+               END-PERFORM
+           CLOSE PartialFile.
+
+       AccumulateOneRun.
+           UNSTRING WSLine DELIMITED BY ","
+               INTO WSPart WSStartLine WSEndLine WSOverlapText
+           COMPUTE WSOverlap = FUNCTION NUMVAL(WSOverlapText)
+           ADD WSOverlap TO WSMergedOverlap
+           ADD 1 TO WSRunCount
+           DISPLAY "RUN " FUNCTION TRIM(WSRunCount) ": LINES "
+               FUNCTION TRIM(WSStartLine) "-" FUNCTION TRIM(WSEndLine)
+               ", OVERLAP " FUNCTION TRIM(WSOverlapText).
