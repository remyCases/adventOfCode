@@ -0,0 +1,70 @@
+       >>SOURCE FORMAT FREE
+      *> Copyright (C) 2025 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGISTRYREPORT.
+       AUTHOR. RémyCases
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "dayRegistry.cpy".
+
+       01 WSYearIdx PIC 9(3).
+       01 WSDayIdx PIC 99.
+       01 WSDayDisplay PIC Z9.
+       01 WSEntryIdx PIC 9(3).
+       01 WSFoundIdx PIC 9(3).
+       01 WSMissingCount PIC 9(3) VALUE 0.
+       01 WSMissingCountDisplay PIC Z(2)9.
+       01 WSImplementedCount PIC 9(3) VALUE 0.
+       01 WSImplementedCountDisplay PIC Z(2)9.
+
+       PROCEDURE DIVISION.
+       Main.
+           DISPLAY "=== AOC IMPLEMENTATION REGISTRY ==="
+           MOVE 1 TO WSYearIdx
+           PERFORM ReportYear UNTIL WSYearIdx > 2
+           MOVE WSImplementedCount TO WSImplementedCountDisplay
+           MOVE WSMissingCount TO WSMissingCountDisplay
+           DISPLAY "=== " FUNCTION TRIM(WSImplementedCountDisplay, LEADING)
+               " DAY(S) IMPLEMENTED, "
+               FUNCTION TRIM(WSMissingCountDisplay, LEADING)
+               " DAY(S) MISSING ==="
+           STOP RUN.
+
+      *> Lists every registered day for one year, in order, then flags any
+      *> day number up to that year's maximum with no registry entry.
+       ReportYear.
+           DISPLAY "--- YEAR " WS-YearMaxDayYear(WSYearIdx) " ---"
+           MOVE 1 TO WSDayIdx
+           PERFORM ReportDay UNTIL WSDayIdx > WS-YearMaxDay(WSYearIdx)
+           ADD 1 TO WSYearIdx.
+
+       ReportDay.
+           PERFORM FindRegistryEntry
+           MOVE WSDayIdx TO WSDayDisplay
+           IF WSFoundIdx EQUAL TO 0
+               ADD 1 TO WSMissingCount
+           ELSE
+               ADD 1 TO WSImplementedCount
+               DISPLAY "  DAY " FUNCTION TRIM(WSDayDisplay) ": "
+                   FUNCTION TRIM(WS-DayRegistryProgramId(WSFoundIdx))
+                   " (PARTS " FUNCTION TRIM(WS-DayRegistryParts(WSFoundIdx)) ")"
+           END-IF
+           ADD 1 TO WSDayIdx.
+
+      *> Looks up WSDayIdx of the current year in WS-DayRegistryTable;
+      *> WSFoundIdx is left at 0 when no program is registered for it.
+       FindRegistryEntry.
+           MOVE 0 TO WSFoundIdx
+           MOVE 1 TO WSEntryIdx
+           PERFORM UNTIL WSEntryIdx > 8
+               IF WS-DayRegistryYear(WSEntryIdx) EQUAL TO WS-YearMaxDayYear(WSYearIdx)
+               AND WS-DayRegistryDay(WSEntryIdx) EQUAL TO WSDayIdx
+                   MOVE WSEntryIdx TO WSFoundIdx
+                   MOVE 8 TO WSEntryIdx
+               END-IF
+               ADD 1 TO WSEntryIdx
+           END-PERFORM.
