@@ -0,0 +1,112 @@
+       >>SOURCE FORMAT FREE
+      *> Copyright (C) 2025 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILDDIFF.
+       AUTHOR. RémyCases
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> Command-line flags (--old PROGRAMID --new PROGRAMID --part N),
+      *> parsed the same way RESULTDIFF parses --file1/--file2. --old and
+      *> --new name two dynamically-CALLable PROGRAM-IDs (for example, a
+      *> pre-refactor build compiled under a scratch PROGRAM-ID alongside
+      *> the current one) so a shared-copybook change can be verified by
+      *> running both against whatever input the program itself loads,
+      *> instead of by memory.
+       01 WSOldProgramName PIC X(12) VALUE SPACES.
+       01 WSNewProgramName PIC X(12) VALUE SPACES.
+       01 WSPart PIC 9 VALUE 1.
+       01 WSArgCount PIC 9(3) VALUE 0.
+       01 WSArgIdx PIC 9(3) VALUE 0.
+       01 WSArgValue PIC X(80).
+
+       01 WSOldCallResult PIC X(80).
+       01 WSNewCallResult PIC X(80).
+       01 WSOldValue PIC X(80).
+       01 WSNewValue PIC X(80).
+       01 WSCallPtr PIC 9(3).
+       01 WSCallTag PIC X(20).
+
+       PROCEDURE DIVISION.
+       Main.
+           PERFORM ParseCommandLine
+
+           IF WSOldProgramName EQUAL TO SPACES
+           OR WSNewProgramName EQUAL TO SPACES
+               DISPLAY "USAGE: BUILDDIFF --old PROGRAMID --new PROGRAMID "
+                   "[--part N]"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO WSOldCallResult
+           CALL WSOldProgramName USING WSPart WSOldCallResult
+           PERFORM ExtractOldValue
+
+           MOVE SPACES TO WSNewCallResult
+           CALL WSNewProgramName USING WSPart WSNewCallResult
+           PERFORM ExtractNewValue
+
+           DISPLAY "=== " FUNCTION TRIM(WSOldProgramName) " (OLD) VS "
+               FUNCTION TRIM(WSNewProgramName) " (NEW), PART " WSPart " ==="
+           IF FUNCTION TRIM(WSOldValue) EQUAL TO FUNCTION TRIM(WSNewValue)
+               DISPLAY "MATCH: " FUNCTION TRIM(WSOldValue)
+           ELSE
+               DISPLAY "DIFFERENT - OLD: " FUNCTION TRIM(WSOldValue)
+               DISPLAY "            NEW: " FUNCTION TRIM(WSNewValue)
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *> Reads --old PROGRAMID, --new PROGRAMID, and an optional --part N
+      *> (defaults to part 1).
+       ParseCommandLine.
+           ACCEPT WSArgCount FROM ARGUMENT-NUMBER
+           MOVE 1 TO WSArgIdx
+           PERFORM UNTIL WSArgIdx > WSArgCount
+               DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+               ACCEPT WSArgValue FROM ARGUMENT-VALUE
+               EVALUATE WSArgValue
+                   WHEN "--old"
+                       ADD 1 TO WSArgIdx
+                       DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+                       ACCEPT WSArgValue FROM ARGUMENT-VALUE
+                       MOVE FUNCTION UPPER-CASE(WSArgValue) TO WSOldProgramName
+                   WHEN "--new"
+                       ADD 1 TO WSArgIdx
+                       DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+                       ACCEPT WSArgValue FROM ARGUMENT-VALUE
+                       MOVE FUNCTION UPPER-CASE(WSArgValue) TO WSNewProgramName
+                   WHEN "--part"
+                       ADD 1 TO WSArgIdx
+                       DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+                       ACCEPT WSArgValue FROM ARGUMENT-VALUE
+                       COMPUTE WSPart = FUNCTION NUMVAL(WSArgValue)
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               ADD 1 TO WSArgIdx
+           END-PERFORM.
+
+      *> Pulls the value out of the old build's "LABEL: value" result
+      *> line, the same colon-delimited split RESULTDIFF and BASELINECHECK
+      *> use to read a CALL'd program's result.
+       ExtractOldValue.
+           MOVE 1 TO WSCallPtr
+           UNSTRING WSOldCallResult DELIMITED BY ":"
+               INTO WSCallTag
+               WITH POINTER WSCallPtr
+           MOVE WSOldCallResult(WSCallPtr:) TO WSOldValue.
+
+      *> Same split, for the new build's result line.
+       ExtractNewValue.
+           MOVE 1 TO WSCallPtr
+           UNSTRING WSNewCallResult DELIMITED BY ":"
+               INTO WSCallTag
+               WITH POINTER WSCallPtr
+           MOVE WSNewCallResult(WSCallPtr:) TO WSNewValue.
