@@ -0,0 +1,225 @@
+       >>SOURCE FORMAT FREE
+      *> Copyright (C) 2025 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASELINECHECK.
+       AUTHOR. RémyCases
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BaselineFile ASSIGN TO WSBaselineFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BaselineFile.
+       01 BaselineRecord PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *> Command-line flags (--file X --year Y), parsed the same way
+      *> RESULTDIFF parses --file1/--file2. --year restricts the run to
+      *> one year's entries, since the day/part programs a baseline entry
+      *> CALLs are resolved dynamically from whichever year's build is on
+      *> the caller's library search path - the same restriction MAINCOB
+      *> itself already has, one executable per year.
+       01 WSBaselineFileName PIC X(80) VALUE "tools/data/baseline.csv".
+       01 WSYearFilter PIC 9(4) VALUE 0.
+       01 WSArgCount PIC 9(3) VALUE 0.
+       01 WSArgIdx PIC 9(3) VALUE 0.
+       01 WSArgValue PIC X(80).
+       01 WSFileStatus PIC 99.
+       01 WSEOF PIC A VALUE 'N'.
+
+      *> Each baseline record is "YEAR,DAY,PART,EXPECTED"; comment lines
+      *> (leading "*") and blank lines are skipped, the same way DAYTHREE
+      *> (2022) skips blank lines in its batch control file.
+       01 WSLine PIC X(80).
+       01 WSYearText PIC X(4).
+       01 WSDayText PIC X(2).
+       01 WSPartText PIC X(1).
+       01 WSExpected PIC X(40).
+       01 WSYear PIC 9(4).
+       01 WSDay PIC 99.
+       01 WSPart PIC 9.
+       01 WSDayDisplay PIC Z9.
+
+      *> Registry lookup, shared with REGISTRYREPORT and MAINCOB's
+      *> interactive menu, to resolve a baseline entry's year/day into the
+      *> PROGRAM-ID to CALL.
+       COPY "dayRegistry.cpy".
+       01 WSFoundIdx PIC 9(3).
+       01 WSProgramName PIC X(12).
+       01 WSCallResult PIC X(80).
+       01 WSCallPtr PIC 9(3).
+       01 WSCallTag PIC X(20).
+       01 WSActual PIC X(80).
+
+      *> DAYFIVE (2022) does not share the LPart/LResult linkage every
+      *> other registered program uses - it takes a single L-OPTION group
+      *> (part number, stack count, starting layout) instead of a bare
+      *> part number, so it needs its own actual argument shaped to match
+      *> that group rather than the generic WSPart below. The stack count
+      *> and starting layout are parsed by DAYFIVE itself from the data
+      *> file, not supplied by the caller, so only the part number needs
+      *> to be set here.
+       01 WSDayFiveOption.
+           05 WSDayFivePart PIC 9.
+           05 WSDayFiveNLinked PIC 9 VALUE 0.
+           05 WSDayFiveInput PIC X(80) VALUE SPACES.
+
+       01 WSCheckedCount PIC 9(4) VALUE 0.
+       01 WSMatchCount PIC 9(4) VALUE 0.
+       01 WSMismatchCount PIC 9(4) VALUE 0.
+       01 WSSkippedCount PIC 9(4) VALUE 0.
+       01 WSCheckedCountDisplay PIC Z(3)9.
+       01 WSMatchCountDisplay PIC Z(3)9.
+       01 WSMismatchCountDisplay PIC Z(3)9.
+       01 WSSkippedCountDisplay PIC Z(3)9.
+
+       PROCEDURE DIVISION.
+       Main.
+           PERFORM ParseCommandLine
+           PERFORM RunBaseline
+           MOVE WSCheckedCount TO WSCheckedCountDisplay
+           MOVE WSMatchCount TO WSMatchCountDisplay
+           MOVE WSMismatchCount TO WSMismatchCountDisplay
+           MOVE WSSkippedCount TO WSSkippedCountDisplay
+           DISPLAY "=== " FUNCTION TRIM(WSCheckedCountDisplay, LEADING)
+               " CHECKED, " FUNCTION TRIM(WSMatchCountDisplay, LEADING)
+               " MATCH, " FUNCTION TRIM(WSMismatchCountDisplay, LEADING)
+               " MISMATCH, " FUNCTION TRIM(WSSkippedCountDisplay, LEADING)
+               " SKIPPED ==="
+           IF WSMismatchCount NOT EQUAL TO 0
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *> Reads --file X (baseline path override) and --year Y (restrict
+      *> to one year's entries).
+       ParseCommandLine.
+           ACCEPT WSArgCount FROM ARGUMENT-NUMBER
+           MOVE 1 TO WSArgIdx
+           PERFORM UNTIL WSArgIdx > WSArgCount
+               DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+               ACCEPT WSArgValue FROM ARGUMENT-VALUE
+               EVALUATE WSArgValue
+                   WHEN "--file"
+                       ADD 1 TO WSArgIdx
+                       DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+                       ACCEPT WSArgValue FROM ARGUMENT-VALUE
+                       MOVE WSArgValue TO WSBaselineFileName
+                   WHEN "--year"
+                       ADD 1 TO WSArgIdx
+                       DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+                       ACCEPT WSArgValue FROM ARGUMENT-VALUE
+                       COMPUTE WSYearFilter = FUNCTION NUMVAL(WSArgValue)
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               ADD 1 TO WSArgIdx
+           END-PERFORM.
+
+      *> Reads every baseline record in turn and runs it through
+      *> CheckOneEntry, skipping comments, blank lines, and (when --year
+      *> was given) entries for a different year.
+       RunBaseline.
+           OPEN INPUT BaselineFile.
+               IF WSFileStatus NOT EQUAL TO 0
+                   DISPLAY "Error " WSFileStatus ": unable to open "
+                       FUNCTION TRIM(WSBaselineFileName) ". Exiting program."
+                   NEXT SENTENCE
+               END-IF
+
+               PERFORM UNTIL WSEOF = 'Y'
+                   READ BaselineFile INTO WSLine
+                       AT END MOVE 'Y' TO WSEOF
+                       NOT AT END PERFORM ProcessBaselineLine
+                   END-READ
+               END-PERFORM
+           CLOSE BaselineFile.
+
+       ProcessBaselineLine.
+           IF FUNCTION TRIM(WSLine) EQUAL TO SPACES
+               NEXT SENTENCE
+           END-IF
+           IF WSLine(1:1) EQUAL TO '*'
+               NEXT SENTENCE
+           END-IF
+           PERFORM CheckOneEntry.
+
+      *> Parses one "YEAR,DAY,PART,EXPECTED" record, resolves the
+      *> PROGRAM-ID to CALL from the registry, runs it, and reports
+      *> MATCH/MISMATCH against the recorded expected value.
+       CheckOneEntry.
+           MOVE SPACES TO WSYearText
+           MOVE SPACES TO WSDayText
+           MOVE SPACES TO WSPartText
+           MOVE SPACES TO WSExpected
+           UNSTRING WSLine DELIMITED BY ","
+               INTO WSYearText WSDayText WSPartText WSExpected
+           COMPUTE WSYear = FUNCTION NUMVAL(WSYearText)
+           COMPUTE WSDay = FUNCTION NUMVAL(WSDayText)
+           COMPUTE WSPart = FUNCTION NUMVAL(WSPartText)
+
+           IF WSYearFilter NOT EQUAL TO 0 AND WSYear NOT EQUAL TO WSYearFilter
+               NEXT SENTENCE
+           END-IF
+
+           PERFORM FindRegistryEntry
+           MOVE WSDay TO WSDayDisplay
+           IF WSFoundIdx EQUAL TO 0
+               DISPLAY "YEAR " WSYear " DAY " FUNCTION TRIM(WSDayDisplay)
+                   " PART " WSPart ": SKIPPED - NO REGISTRY ENTRY"
+               ADD 1 TO WSSkippedCount
+               NEXT SENTENCE
+           END-IF
+
+           MOVE WS-DayRegistryProgramId(WSFoundIdx) TO WSProgramName
+           MOVE SPACES TO WSCallResult
+           IF FUNCTION TRIM(WSProgramName) EQUAL TO "DAYFIVE"
+               MOVE WSPart TO WSDayFivePart
+               CALL WSProgramName USING WSDayFiveOption WSCallResult
+           ELSE
+               CALL WSProgramName USING WSPart WSCallResult
+           END-IF
+           PERFORM ExtractActualValue
+           ADD 1 TO WSCheckedCount
+
+           IF FUNCTION TRIM(WSActual) EQUAL TO FUNCTION TRIM(WSExpected)
+               ADD 1 TO WSMatchCount
+               DISPLAY "YEAR " WSYear " DAY " FUNCTION TRIM(WSDayDisplay)
+                   " PART " WSPart ": MATCH"
+           ELSE
+               ADD 1 TO WSMismatchCount
+               DISPLAY "YEAR " WSYear " DAY " FUNCTION TRIM(WSDayDisplay)
+                   " PART " WSPart ": MISMATCH - EXPECTED "
+                   FUNCTION TRIM(WSExpected) " ACTUAL " FUNCTION TRIM(WSActual)
+           END-IF.
+
+      *> Looks up WSYear/WSDay in WS-DayRegistryTable; WSFoundIdx is left
+      *> at 0 when no program is registered for it.
+       FindRegistryEntry.
+           MOVE 0 TO WSFoundIdx
+           MOVE 1 TO WSCallPtr
+           PERFORM UNTIL WSCallPtr > 8
+               IF WS-DayRegistryYear(WSCallPtr) EQUAL TO WSYear
+               AND WS-DayRegistryDay(WSCallPtr) EQUAL TO WSDay
+                   MOVE WSCallPtr TO WSFoundIdx
+                   MOVE 8 TO WSCallPtr
+               END-IF
+               ADD 1 TO WSCallPtr
+           END-PERFORM.
+
+      *> Pulls the value out of a "LABEL: value" result line, the same
+      *> colon-delimited split RESULTDIFF and MAINCOB's cross-check mode
+      *> use to read a CALL'd program's result.
+       ExtractActualValue.
+           MOVE 1 TO WSCallPtr
+           UNSTRING WSCallResult DELIMITED BY ":"
+               INTO WSCallTag
+               WITH POINTER WSCallPtr
+           MOVE WSCallResult(WSCallPtr:) TO WSActual.
