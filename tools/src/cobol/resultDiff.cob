@@ -0,0 +1,214 @@
+       >>SOURCE FORMAT FREE
+      *> Copyright (C) 2025 Rémy Cases
+      *> See LICENSE file for extended copyright information.
+      *> This file is part of adventOfCode project from https://github.com/remyCases/adventOfCode.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESULTDIFF.
+       AUTHOR. RémyCases
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ResultFile1 ASSIGN TO WSFile1Name
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSFileStatus1.
+           SELECT ResultFile2 ASSIGN TO WSFile2Name
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSFileStatus2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ResultFile1.
+       01 ResultFile1Record PIC X(80).
+       FD ResultFile2.
+       01 ResultFile2Record PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *> Command-line flags (--file1 X --file2 Y), parsed the same way
+      *> MAINCOB parses --day/--part.
+       01 WSFile1Name PIC X(80).
+       01 WSFile2Name PIC X(80).
+       01 WSArgCount PIC 9(3) VALUE 0.
+       01 WSArgIdx PIC 9(3) VALUE 0.
+       01 WSArgValue PIC X(80).
+       01 WSFileStatus1 PIC 99.
+       01 WSFileStatus2 PIC 99.
+
+      *> Each run log line is "DAY NN PART X: <result>"; split into a
+      *> lookup key and its value the same way DAYFOUR (2022) walks a
+      *> delimited line with a pointer.
+       01 WSLine PIC X(80).
+       01 WSKey PIC X(20).
+       01 WSValue PIC X(80).
+       01 WSPtr PIC 9(3).
+       01 WSEOF1 PIC A VALUE 'N'.
+       01 WSEOF2 PIC A VALUE 'N'.
+
+      *> The two run logs, loaded into parallel key/value tables so
+      *> every day/part combination in either file can be looked up.
+       01 WSTable1Count PIC 9(3) VALUE 0.
+       01 WSTable1.
+           05 WSTable1Entry OCCURS 100 TIMES.
+               10 WSTable1Key PIC X(20).
+               10 WSTable1Value PIC X(80).
+       01 WSTable2Count PIC 9(3) VALUE 0.
+       01 WSTable2.
+           05 WSTable2Entry OCCURS 100 TIMES.
+               10 WSTable2Key PIC X(20).
+               10 WSTable2Value PIC X(80).
+
+       01 WSIdx PIC 9(3).
+       01 WSSearchIdx PIC 9(3).
+       01 WSFoundIdx PIC 9(3).
+       01 WSDiffCount PIC 9(3) VALUE 0.
+       01 WSDiffCountDisplay PIC Z(2)9.
+
+       PROCEDURE DIVISION.
+       Main.
+           PERFORM ParseCommandLine
+           PERFORM LoadFile1
+           PERFORM LoadFile2
+           PERFORM CompareTables
+           STOP RUN.
+
+      *> Reads --file1 X --file2 Y style command-line flags.
+       ParseCommandLine.
+           MOVE SPACES TO WSFile1Name
+           MOVE SPACES TO WSFile2Name
+           ACCEPT WSArgCount FROM ARGUMENT-NUMBER
+           MOVE 1 TO WSArgIdx
+           PERFORM UNTIL WSArgIdx > WSArgCount
+               DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+               ACCEPT WSArgValue FROM ARGUMENT-VALUE
+               EVALUATE WSArgValue
+                   WHEN "--file1"
+                       ADD 1 TO WSArgIdx
+                       DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+                       ACCEPT WSArgValue FROM ARGUMENT-VALUE
+                       MOVE WSArgValue TO WSFile1Name
+                   WHEN "--file2"
+                       ADD 1 TO WSArgIdx
+                       DISPLAY WSArgIdx UPON ARGUMENT-NUMBER
+                       ACCEPT WSArgValue FROM ARGUMENT-VALUE
+                       MOVE WSArgValue TO WSFile2Name
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               ADD 1 TO WSArgIdx
+           END-PERFORM.
+
+      *> Loads every tagged result line from the first run log into
+      *> WSTable1, keyed on the "DAY NN PART X:" tag.
+       LoadFile1.
+           OPEN INPUT ResultFile1.
+               IF WSFileStatus1 NOT EQUAL TO 0
+                   DISPLAY "Error " WSFileStatus1 ": unable to open "
+                       FUNCTION TRIM(WSFile1Name) ". Exiting program."
+                   NEXT SENTENCE
+               END-IF
+
+               PERFORM UNTIL WSEOF1 = 'Y'
+                   READ ResultFile1 INTO WSLine
+                       AT END MOVE 'Y' TO WSEOF1
+                       NOT AT END PERFORM StoreLineInTable1
+                   END-READ
+               END-PERFORM
+           CLOSE ResultFile1.
+
+      *> Loads every tagged result line from the second run log into
+      *> WSTable2, keyed on the "DAY NN PART X:" tag.
+       LoadFile2.
+           OPEN INPUT ResultFile2.
+               IF WSFileStatus2 NOT EQUAL TO 0
+                   DISPLAY "Error " WSFileStatus2 ": unable to open "
+                       FUNCTION TRIM(WSFile2Name) ". Exiting program."
+                   NEXT SENTENCE
+               END-IF
+
+               PERFORM UNTIL WSEOF2 = 'Y'
+                   READ ResultFile2 INTO WSLine
+                       AT END MOVE 'Y' TO WSEOF2
+                       NOT AT END PERFORM StoreLineInTable2
+                   END-READ
+               END-PERFORM
+           CLOSE ResultFile2.
+
+       StoreLineInTable1.
+           PERFORM SplitLine
+           ADD 1 TO WSTable1Count
+           MOVE WSKey TO WSTable1Key(WSTable1Count)
+           MOVE WSValue TO WSTable1Value(WSTable1Count).
+
+       StoreLineInTable2.
+           PERFORM SplitLine
+           ADD 1 TO WSTable2Count
+           MOVE WSKey TO WSTable2Key(WSTable2Count)
+           MOVE WSValue TO WSTable2Value(WSTable2Count).
+
+      *> Splits "DAY NN PART X: <result>" into WSKey ("DAY NN PART X")
+      *> and WSValue (everything after the colon and space).
+       SplitLine.
+           MOVE SPACES TO WSKey
+           MOVE SPACES TO WSValue
+           MOVE 1 TO WSPtr
+           UNSTRING WSLine DELIMITED BY ":"
+               INTO WSKey
+               WITH POINTER WSPtr
+           MOVE WSLine(WSPtr:) TO WSValue.
+
+      *> Walks both tables and reports every day/part whose value
+      *> differs between the two run logs, plus any key present in
+      *> only one of them.
+       CompareTables.
+           DISPLAY "=== YEAR-OVER-YEAR RESULTS DIFF ==="
+           MOVE 1 TO WSIdx
+           PERFORM UNTIL WSIdx > WSTable1Count
+               PERFORM FindKeyInTable2
+               IF WSFoundIdx EQUAL TO 0
+                   DISPLAY FUNCTION TRIM(WSTable1Key(WSIdx)) ": ONLY IN FILE1"
+               ELSE
+                   IF WSTable1Value(WSIdx) NOT EQUAL TO WSTable2Value(WSFoundIdx)
+                       ADD 1 TO WSDiffCount
+                       DISPLAY FUNCTION TRIM(WSTable1Key(WSIdx))
+                           ": CHANGED - FILE1=" FUNCTION TRIM(WSTable1Value(WSIdx))
+                           " FILE2=" FUNCTION TRIM(WSTable2Value(WSFoundIdx))
+                   END-IF
+               END-IF
+               ADD 1 TO WSIdx
+           END-PERFORM
+
+           MOVE 1 TO WSIdx
+           PERFORM UNTIL WSIdx > WSTable2Count
+               PERFORM FindKeyInTable1
+               IF WSFoundIdx EQUAL TO 0
+                   DISPLAY FUNCTION TRIM(WSTable2Key(WSIdx)) ": ONLY IN FILE2"
+               END-IF
+               ADD 1 TO WSIdx
+           END-PERFORM
+
+           MOVE WSDiffCount TO WSDiffCountDisplay
+           DISPLAY "=== " FUNCTION TRIM(WSDiffCountDisplay, LEADING)
+               " DIFFERENCE(S) FOUND ===".
+
+       FindKeyInTable2.
+           MOVE 0 TO WSFoundIdx
+           MOVE 1 TO WSSearchIdx
+           PERFORM UNTIL WSSearchIdx > WSTable2Count
+               IF WSTable2Key(WSSearchIdx) EQUALS TO WSTable1Key(WSIdx)
+                   MOVE WSSearchIdx TO WSFoundIdx
+                   MOVE WSTable2Count TO WSSearchIdx
+               END-IF
+               ADD 1 TO WSSearchIdx
+           END-PERFORM.
+
+       FindKeyInTable1.
+           MOVE 0 TO WSFoundIdx
+           MOVE 1 TO WSSearchIdx
+           PERFORM UNTIL WSSearchIdx > WSTable1Count
+               IF WSTable1Key(WSSearchIdx) EQUALS TO WSTable2Key(WSIdx)
+                   MOVE WSSearchIdx TO WSFoundIdx
+                   MOVE WSTable1Count TO WSSearchIdx
+               END-IF
+               ADD 1 TO WSSearchIdx
+           END-PERFORM.
